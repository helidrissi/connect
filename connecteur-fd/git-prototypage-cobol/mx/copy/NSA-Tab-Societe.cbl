@@ -2,37 +2,120 @@
       * NSA 1 - CHARGEMENT TABLE DES AGENCES / SOCIETE
       *-----------------------------------------------------------------
       *    cf. NSA-Donnees.wrk
+      *
+240220* favoris + pagination/filtre : le programme appelant doit
+240220* déclarer, à côté des zones NSA-Donnees existantes, les zones
+240220* suivantes :
+240220*    77 NSA-Filtre       PIC X(3)  VALUE SPACE.
+240220*    77 NSA-Page         PIC 9(3)  VALUE 0.
+240220*    77 NSA-Page-Taille  PIC 9(3)  VALUE 0.
+240220*    77 W-NSA-IDX        PIC 9(3).
+240220*    77 W-NSA-SAUT       PIC 9(5).
+240220*    77 W-NSA-PRIS       PIC 9(5).
+240220*    77 W-NSA-DOUBLON    PIC 9.
+240220* laissés à SPACE/0/0, NSA-Filtre/NSA-Page/NSA-Page-Taille
+240220* reproduisent le chargement intégral d'origine (au plus 500
+240220* agences, sans favori ni filtre, en une seule fois).
+240220* NSA-Page-Taille > 0 ne charge que la page NSA-Page (1 = la
+240220* première) des agences restantes, NSA-Page-Taille à la fois.
+240220* NSA-Filtre, s'il est renseigné, ne retient que les agences
+240220* dont le code ou le début du libellé correspond (saisie
+240220* incrémentale). Les favoris de l'opérateur (MXAGEFAV, cf.
+240220* COPY "MXAGEFAV.fd" du programme appelant) sont toujours
+240220* chargés en tête de TNSA-AGE, dans leur ordre d'enregistrement,
+240220* avant le reste - y compris lorsqu'une page est demandée.
 
            INITIALIZE NSA-Donnees
-      
+
       *    lecture AGENCE
            OPEN I-O MXAGENCE
            PERFORM TEST-STATUS THRU FIN-TEST-STATUS
            IF IND-STAT = 3 MOVE 1 TO WOPEN-MXAGENCE
                       ELSE MOVE 0 TO WOPEN-MXAGENCE
-           END-IF  
-           IF IND-STAT = 2 PERFORM ACU-SHOW-MSG 
+           END-IF
+           IF IND-STAT = 2 PERFORM ACU-SHOW-MSG
                            GO ACU-EXIT-RTN
            END-IF
 
+           MOVE 0 TO TNSA-NAGE
+
+240220*    favoris de l'opérateur courant, chargés en premier
+           OPEN INPUT MXAGEFAV
+           MOVE IDE-PALM TO IDE-MAGF
+           MOVE 0        TO RANG-MAGF
+           START MXAGEFAV KEY NOT < CLE1-MAGF INVALID
+              MOVE HIGH-VALUE TO IDE-MAGF
+           END-START
+           PERFORM UNTIL IDE-MAGF = HIGH-VALUE OR TNSA-NAGE > 500
+              READ MXAGEFAV NEXT AT END MOVE HIGH-VALUE TO IDE-MAGF
+              END-READ
+              IF IDE-MAGF NOT = HIGH-VALUE AND IDE-MAGF = IDE-PALM
+                 MOVE COD-MAGF TO COD-MAGC
+                 READ MXAGENCE INVALID CONTINUE
+                 NOT INVALID
+                    IF NSA-Filtre = SPACE OR COD-MAGC = NSA-Filtre
+                                     OR ABR-MAGC(1:3) = NSA-Filtre
+                       ADD 1 TO TNSA-NAGE
+                       MOVE COD-MAGF TO TNSA-AGE(TNSA-NAGE)
+                    END-IF
+                 END-READ
+                 PERFORM STAT
+              ELSE
+                 MOVE HIGH-VALUE TO IDE-MAGF
+              END-IF
+           END-PERFORM
+           CLOSE MXAGEFAV
+
+240220*    reste des agences (hors favoris déjà chargés ci-dessus),
+240220*    avec filtre et pagination optionnels - NSA-Page-Taille à
+240220*    0 recharge tout d'un coup, comme à l'origine
+           MOVE 0 TO W-NSA-SAUT W-NSA-PRIS
+           IF NSA-Page = 0 MOVE 1 TO NSA-Page
+           END-IF
+
            INITIALIZE ENR-MAGC
            START MXAGENCE KEY NOT < CLE1-MAGC INVALID
               MOVE HIGH-VALUE TO COD-MAGC
            END-START
            PERFORM STAT
 
-           MOVE 0 TO TNSA-NAGE
-           PERFORM UNTIL COD-MAGC = HIGH-VALUE OR TNSA-NAGE > 500
+           PERFORM UNTIL COD-MAGC = HIGH-VALUE
+                         OR TNSA-NAGE > 500
+                         OR (NSA-Page-Taille NOT = 0
+                             AND W-NSA-PRIS NOT < NSA-Page-Taille)
               READ MXAGENCE NEXT END MOVE HIGH-VALUE TO COD-MAGC
               END-READ
               PERFORM STAT
               IF COD-MAGC NOT = HIGH-VALUE
-                 ADD 1 TO TNSA-NAGE
-                 MOVE COD-MAGC TO TNSA-AGE(TNSA-NAGE)
+                 IF NSA-Filtre = SPACE OR COD-MAGC = NSA-Filtre
+                                  OR ABR-MAGC(1:3) = NSA-Filtre
+                    MOVE 0 TO W-NSA-DOUBLON
+                    PERFORM VARYING W-NSA-IDX FROM 1 BY 1
+                            UNTIL W-NSA-IDX > TNSA-NAGE
+                               OR W-NSA-DOUBLON = 1
+                       IF TNSA-AGE(W-NSA-IDX) = COD-MAGC
+                          MOVE 1 TO W-NSA-DOUBLON
+                       END-IF
+                    END-PERFORM
+                    IF W-NSA-DOUBLON = 0
+                       IF NSA-Page-Taille = 0
+                          ADD 1 TO TNSA-NAGE
+                          MOVE COD-MAGC TO TNSA-AGE(TNSA-NAGE)
+                       ELSE
+                          ADD 1 TO W-NSA-SAUT
+                          IF W-NSA-SAUT >
+                                ((NSA-Page - 1) * NSA-Page-Taille)
+                             ADD 1 TO TNSA-NAGE
+                             MOVE COD-MAGC TO TNSA-AGE(TNSA-NAGE)
+                             ADD 1 TO W-NSA-PRIS
+                          END-IF
+                       END-IF
+                    END-IF
+                 END-IF
               END-IF
            END-PERFORM
-           
-           IF TNSA-NAGE > 500 
+
+           IF TNSA-NAGE > 500
               MOVE "Limite de 500 agences atteinte" TO Acu-Msg-1
               PERFORM MSG-INFO
            END-IF
@@ -42,13 +125,13 @@
            IF WOPEN-MXAGENCE = 0 CLOSE MXAGENCE
            END-IF
 
-           IF TNSA-NAGE = 0 
+           IF TNSA-NAGE = 0
               MOVE "Aucune agence pour la sélection" TO Acu-Msg-1
               PERFORM MSG-INFO
               IF NSA-Exit = 1
                EXIT PARAGRAPH
-              ELSE 
+              ELSE
                    EXIT PROGRAM
               END-IF
            END-IF
-           
+
