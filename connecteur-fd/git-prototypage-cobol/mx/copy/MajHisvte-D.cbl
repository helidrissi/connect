@@ -49,7 +49,9 @@
                     AND W-OTE NOT = 2)
                 OR (W-MM = MDSP-MHIV AND W-AA = ADSP-MHIV
                     AND W-OTE = 2)
-                   DELETE MXHISVTE INVALID 
+                   MOVE "D" TO W-TYP-MREG
+                   PERFORM Trace-Regul-Hisvte
+                   DELETE MXHISVTE INVALID
                        MOVE "Delete HISVTE" TO Acu-Msg-2
                        MOVE CLE1-MHIV TO Acu-Msg-3 GO ERREUR
                    END-DELETE
@@ -76,11 +78,15 @@
            PERFORM Maj-Hisvte-LigneD
 
            ACCEPT DME-MHIV FROM CENTURY-DATE
-           REWRITE ENR-MHIV INVALID 
-                MOVE "Réécriture MXHISVTE" TO Acu-Msg-2 
+           REWRITE ENR-MHIV INVALID
+                MOVE "Réécriture MXHISVTE" TO Acu-Msg-2
                 MOVE CLE1-MHIV TO Acu-Msg-3 GO ERREUR
            END-REWRITE
            PERFORM STAT.
+121119*    trace la réécriture (mise à jour de quantité/prix sur une
+121119*    ligne d'historique déjà créée ce mois-ci)
+           MOVE "R" TO W-TYP-MREG
+           PERFORM Trace-Regul-Hisvte.
           
       *     IF (TYC-MBDI = 1 
       *        AND SRI-MPAR NOT = 1)
@@ -113,6 +119,10 @@
                                   GO Creat-Hisvte-Ldis
            END-WRITE
            PERFORM STAT.
+121119*    trace la création pour retrouver l'historique d'une ligne
+121119*    lors d'une régularisation ultérieure
+           MOVE "C" TO W-TYP-MREG
+           PERFORM Trace-Regul-Hisvte.
            MOVE D-HIV TO HIV-MLDI.
       
        Maj-Hisvte-Ldis-A.
@@ -133,6 +143,10 @@
                                   GO Maj-Hisvte-Ldis-A
            END-WRITE
            PERFORM STAT.
+121119*    trace l'annulation (régularisation automatique lors d'un
+121119*    changement de mois)
+           MOVE "A" TO W-TYP-MREG
+           PERFORM Trace-Regul-Hisvte.
       
          
        Rech-D-HivD.
@@ -145,8 +159,32 @@
        F-Rech-D-HivD.
            ADD 1 TO D-HIV.
       ******************************************************************
+121119*            Trace des régularisations d'historique des ventes
+121119*    (W-TYP-MREG positionné par l'appelant avant le PERFORM :
+121119*     C=création, A=annulation, D=suppression, R=réécriture)
+      ******************************************************************
+       Trace-Regul-Hisvte.
+           INITIALIZE ENR-MREG
+           MOVE W-TYP-MREG TO TYP-MREG
+           MOVE NUM-MHIV TO NHI-MREG
+           MOVE AGE-MHIV TO AGE-MREG
+           MOVE BON-MHIV TO BON-MREG
+           MOVE LIG-MHIV TO LIG-MREG
+           MOVE ORI-MHIV TO ORI-MREG
+           MOVE QTE-MHIV TO QTE-MREG
+           MOVE IDE-PALM TO IDE-MREG
+           ACCEPT DAT-MREG FROM CENTURY-DATE
+           ACCEPT HEU-MREG FROM TIME
+121119*    ouverture locale, comme pour MXANREF : MXHISREG n'est pas
+121119*    parmi les fichiers déjà ouverts par l'appelant
+           OPEN I-O MXHISREG
+           WRITE ENR-MREG INVALID CONTINUE
+           END-WRITE
+           PERFORM STAT.
+           CLOSE MXHISREG.
+      ******************************************************************
       *             Mise à jour de l'historique des ventes             *
-      ****************************************************************** 
+      ******************************************************************
        Maj-Hisvte-Nomldis.
            .
 
