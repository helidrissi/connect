@@ -0,0 +1,6 @@
+       FD  MXAGEFAV LABEL RECORD STANDARD.
+       01  ENR-MAGF.
+           05 CLE1-MAGF.
+              10 IDE-MAGF      PIC X(08).
+              10 RANG-MAGF     PIC 9(02).
+           05 COD-MAGF         PIC X(03).
