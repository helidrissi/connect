@@ -119,16 +119,19 @@
            OPEN I-O    MXCOMMENT  PERFORM STAT
            OPEN I-O    MXBDIS2    PERFORM STAT
            OPEN I-O    MXLDIS2    PERFORM STAT
+240220     OPEN INPUT  MXCHGGCOD  PERFORM STAT
+240220     OPEN INPUT  MXCHGGCOD2 PERFORM STAT
            .
 
        CLOSE-FILE-RTN.
-           CLOSE MXFAMART MXART MXCLID MXPREGEN 
-                 MXARTSA MXPREGENV MXBDIS 
+           CLOSE MXFAMART MXART MXCLID MXPREGEN
+                 MXARTSA MXPREGENV MXBDIS
                  MXAGEDIS MXLDIS
                  MXHISVTE
-                 MXCLI MXGRAFAD 
+                 MXCLI MXGRAFAD
                  MXGRAFAM MXCOMMENT MXLDIS2
                  MXARTSA2 MXPARAM MXBDIS2
+240220           MXCHGGCOD MXCHGGCOD2
            .
 
        Init-Delvte.
