@@ -6,7 +6,9 @@
       *------ Mettre l'indicateur ARR-GFA ou REA-FVM dans INDARR
       *------ A la sortie : sauvegarde de NIAARR (niveau), MOAARR (mode)
       *                                et TTCARR (TTC arrondi)
-      *    
+      *------ MOAARR : 1=au + proche 2=inférieur 3=supérieur
+      *------           4=psychologique ,99 (niveau 1,00 uniquement)
+      *
       *    ATTENTION ! Ne pas enlever les paragraphes D1-CALCUL-ARRONDI
       *                et D2-CALCUL-ARRONDI
       *    
@@ -86,8 +88,12 @@
                                            GO F-CALCUL-ARRONDI.
            GO F-CALCUL-ARRONDI.
        ARR-100.
+           IF MOAARR = 4
+                IF ARR2 = 99 GO F-CALCUL-ARRONDI
+                        ELSE MOVE 99 TO ARR2
+                             GO F-CALCUL-ARRONDI.
            IF ARR2 = ZERO GO F-CALCUL-ARRONDI.
-           IF MOAARR = 2 MOVE 0 TO ARR2         
+           IF MOAARR = 2 MOVE 0 TO ARR2
                                  GO F-CALCUL-ARRONDI.
            IF MOAARR = 3 MOVE ZERO TO ARR2 
                                  ADD 1 TO PRIARR        
