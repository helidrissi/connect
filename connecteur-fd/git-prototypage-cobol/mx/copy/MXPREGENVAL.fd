@@ -0,0 +1,10 @@
+       FD  MXPREGENVAL LABEL RECORD STANDARD.
+       01  ENR-MPGEVAL.
+           05 CLE1-MPGEVAL.
+              10 CLE-MPGEVAL   PIC X(20).
+              10 DAT-MPGEVAL   PIC 9(08).
+              10 HHV-MPGEVAL   PIC 9(02).
+              10 MMV-MPGEVAL   PIC 9(02).
+           05 COD-MPGEVAL      PIC X(20).
+           05 DEM-MPGEVAL      PIC X(08).
+           05 APP-MPGEVAL      PIC X(08).
