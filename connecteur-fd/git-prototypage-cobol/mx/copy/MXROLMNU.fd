@@ -0,0 +1,6 @@
+       FD  MXROLMNU LABEL RECORD STANDARD.
+       01  ENR-ROLMNU.
+           05 CLE1-ROLMNU.
+              10 COD-ROLMNU    PIC X(03).
+              10 COD-BTNMNU    PIC X(04).
+           05 VIS-ROLMNU       PIC 9.
