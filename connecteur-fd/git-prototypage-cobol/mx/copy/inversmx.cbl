@@ -7,6 +7,7 @@
       *    Inversion Montant en Devise autre -> monnaie Interne        *
       ******************************************************************
        INVERSMX-D-I.
+           PERFORM INVERSMX-Taux-Historise
            IF (DEV-MPAR = "EUR" OR SPACE)
                 COMPUTE WCE-MCO ROUNDED = WCE-MAC / WCE-CRS
            ELSE COMPUTE WCE-MCO ROUNDED = WCE-MAC * WCE-CRS
@@ -15,8 +16,42 @@
       *    Inversion Montant monnaie Interne -> Devise autre           *
       ******************************************************************
        INVERSMX-I-D.
+           PERFORM INVERSMX-Taux-Historise
            IF (DEV-MPAR = "EUR" OR SPACE)
                 COMPUTE WCE-MCO ROUNDED = WCE-MAC * WCE-CRS
            ELSE COMPUTE WCE-MCO ROUNDED = WCE-MAC / WCE-CRS
            END-IF.
       ******************************************************************
+      *    Historique des taux (MXTAUX) : si l'appelant a renseigné    *
+121119*    WCE-DEV/WCE-DAT (réédition ou audit d'un document ancien),  *
+121119*    on recherche le taux en vigueur à cette date et on remplace *
+121119*    WCE-CRS par ce taux historisé. Si WCE-DAT = 0 (cas normal,  *
+121119*    document du jour), on ne touche pas à WCE-CRS : l'appelant  *
+121119*    garde le comportement d'avant, taux courant déjà placé là   *
+121119*    (ex: CRS-MFOU).                                             *
+      ******************************************************************
+       INVERSMX-Taux-Historise.
+           IF WCE-DAT = 0
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE WCE-DEV TO DEV-MTAUX
+           MOVE WCE-DAT TO DAT-MTAUX
+
+           START MXTAUX KEY IS <= CLE1-MTAUX
+           INVALID
+      *       Pas de taux historisé connu avant cette date : on garde
+      *       le taux courant déjà placé par l'appelant dans WCE-CRS
+              EXIT PARAGRAPH
+           END-START
+
+           READ MXTAUX
+           INVALID
+              EXIT PARAGRAPH
+           END-READ
+
+           IF DEV-MTAUX = WCE-DEV
+              MOVE CRS-MTAUX TO WCE-CRS
+           END-IF
+           .
+      ******************************************************************
