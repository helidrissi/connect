@@ -0,0 +1,13 @@
+       FD  MXHISREG LABEL RECORD STANDARD.
+       01  ENR-MREG.
+           05 CLE1-MREG.
+              10 NHI-MREG      PIC 9(09).
+              10 DAT-MREG      PIC 9(08).
+              10 HEU-MREG      PIC 9(08).
+           05 TYP-MREG         PIC X.
+           05 AGE-MREG         PIC X(03).
+           05 BON-MREG         PIC 9(08).
+           05 LIG-MREG         PIC 9(03).
+           05 ORI-MREG         PIC X.
+           05 QTE-MREG         PIC S9(09)V99.
+           05 IDE-MREG         PIC X(08).
