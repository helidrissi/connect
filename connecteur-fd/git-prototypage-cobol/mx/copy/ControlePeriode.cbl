@@ -32,19 +32,23 @@
               MOVE 12 TO PeriodeDebut-Mois
               SUBTRACT 1 FROM PeriodeDebut-An
            END-IF 
-      * 12/12/2011: Rocha veut travailler sur 3 mois
-           IF CLI-PALM = 511217
-      * 03/08/2015: Machdeal aussi pour les achats notamment
-           OR CLI-PALM = 971518
-      * 03/07/2017: Truck Bus pour rattraper le retard
-           OR CLI-PALM = 131641
-           OR (CLI-PALM < 10 AND IDE-PALM = "NC")
+121119* 12/12/2011, 03/08/2015, 03/07/2017 : la fenêtre de saisie a été
+121119* étendue à 3 mois pour des clients précis en dur (Rocha,
+121119* Machdeal, Truck Bus) pour rattraper du retard. Remplacé par un
+121119* indicateur de clôture de période par agence/mois (CLP-MPAR) :
+121119* un mois non clôturé reste ouvert au-delà de la fenêtre standard
+121119* de 2 mois, sans qu'un développeur doive modifier cette copy à
+121119* chaque nouveau client concerné - l'ouverture/fermeture se fait
+121119* depuis un écran de paramétrage agence
+           PERFORM VARYING W-NBM-CLP FROM 1 BY 1
+                    UNTIL CLP-MPAR(PeriodeDebut-Mois) NOT = 0
+                       OR W-NBM-CLP > 10
               SUBTRACT 1 FROM PeriodeDebut-Mois
-              IF PeriodeDebut-Mois = 0 
+              IF PeriodeDebut-Mois = 0
                  MOVE 12 TO PeriodeDebut-Mois
                  SUBTRACT 1 FROM PeriodeDebut-An
               END-IF
-           END-IF 
+           END-PERFORM
 
       * Calcul période en cours - 12 mois pour Maj stock
            SUBTRACT 1 FROM PeriodeDebut12-An
