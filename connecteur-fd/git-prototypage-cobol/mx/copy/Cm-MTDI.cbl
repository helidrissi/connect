@@ -6,6 +6,20 @@
       * ATTENTION : la première occurence du tableau est réservée pour
       * servir de variable temporaire lors de la lecture de la combo...
 
+240220* commentaire obligatoire : MXTABDIV porte désormais, à côté de
+240220* COD-MTDIV/LIB-MTDIV, une zone OBL-MTDIV PIC 9 (88 MTDIV-COMM-
+240220* OBLIGATOIRE VALUE 1) indiquant que le motif exige un
+240220* commentaire. Le programme appelant doit déclarer, à côté des
+240220* zones Cm-MTDI-Items existantes (Cm-MTDI-COD/Cm-MTDI-LIB), une
+240220* zone parallèle :
+240220*    10 Cm-MTDI-OBL PIC 9.
+240220* ainsi qu'une zone résultat, à côté de Cm-MTDI-SelectedItem :
+240220*    05 Cm-MTDI-Obligatoire PIC 9.
+240220* A l'issue de chaque appel de cette copy, Cm-MTDI-Obligatoire
+240220* reflète le motif sélectionné (Cm-MTDI-SelectedItem) : à 1, le
+240220* programme appelant doit refuser la validation du bon tant
+240220* qu'un commentaire n'a pas été saisi pour ce motif.
+
       * Les changements de type forcent un nouveau chargement...
            IF NOT Cm-MTDI-Last-TYP = DCN-TYPE 
                MOVE 0 TO Cm-MTDI-LoadedItems
@@ -44,13 +58,15 @@
                    IF  Cm-MTDI-Facultatif = 1 
                    AND Cm-MTDI-9-3 = 2 
       *               Laisse le premier vide si Cm-MTDI-Facultatif = 1
-                      MOVE "                   ." 
+                      MOVE "                   ."
                       TO Cm-MTDI-LIB(Cm-MTDI-9-3)
+240220               MOVE 0 TO Cm-MTDI-OBL(Cm-MTDI-9-3)
                    ELSE
 210612
                      MOVE COD-MTDIV
                        TO Cm-MTDI-COD(Cm-MTDI-9-3)
                      MOVE LIB-MTDIV TO Cm-MTDI-LIB(Cm-MTDI-9-3)
+240220               MOVE OBL-MTDIV TO Cm-MTDI-OBL(Cm-MTDI-9-3)
                      READ MXTABDIV NEXT END MOVE 1 TO W-EOF END-READ
                      PERFORM STAT
 210612             END-IF
@@ -70,6 +86,16 @@
       * Pour contourner un bug du Copy...Replacing
            SET Cm-MTDI-Handle TO HANDLE OF DCN-COMBO
            
-           COPY "W:/mx/copy/Cm-LoadAndSelect.cbl"              
+           COPY "W:/mx/copy/Cm-LoadAndSelect.cbl"
                 REPLACING =='DCN-WRK'== BY ==MTDI==
                           =='DCN-KEY'== BY ==COD==.
+
+240220* commentaire obligatoire du motif sélectionné, cf. en-tête
+           MOVE 0 TO Cm-MTDI-Obligatoire
+           PERFORM VARYING Cm-MTDI-9-3 FROM 1 BY 1
+                   UNTIL Cm-MTDI-9-3 > Cm-MTDI-LoadedItems
+                      OR Cm-MTDI-Obligatoire = 1
+              IF Cm-MTDI-COD(Cm-MTDI-9-3) = Cm-MTDI-SelectedItem
+                 MOVE Cm-MTDI-OBL(Cm-MTDI-9-3) TO Cm-MTDI-Obligatoire
+              END-IF
+           END-PERFORM.
