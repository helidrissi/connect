@@ -1,32 +1,75 @@
-      * confection référence préférentielle Fenwick
-      *    CO2-ARTPREF PIC X(3) VALUE "LFR"
+      * confection référence préférentielle
+      *
+      * 240220: CO2-ARTPREF/LON-ARTPREF ne sont plus fixés une fois
+      * pour toutes pour l'installation (ex: VALUE "LFR" pour Fenwick)
+      * mais recherchés marque par marque dans TABLE-ARTPREF, pour
+      * supporter plusieurs marques avec référence préférentielle.
+      * Le programme appelant doit déclarer, à côté des zones
+      * CO2-ARTPREF/LON-ARTPREF/EXI-ARTPREF/COD-ARTPREF propres à
+      * ZONE-PALM, la table ci-dessous (une ligne par marque) :
+      *
+      *    01 TABLE-ARTPREF.
+      *        05 FILLER  PIC X(4) VALUE "FWK ".   | marque Fenwick
+      *        05 FILLER  PIC X(3) VALUE "LFR".    |   préfixe
+      *        05 FILLER  PIC 9   VALUE 3.         |   longueur préfixe
+      *       (une ligne FILLER/FILLER/FILLER par marque en plus)
+      *    01 R-TABLE-ARTPREF REDEFINES TABLE-ARTPREF.
+      *        05 ELT-ARTPREF OCCURS <n> TIMES.
+      *            06 ELT-MAR-ARTPREF  PIC X(4).
+      *            06 ELT-PFX-ARTPREF  PIC X(3).
+      *            06 ELT-LON-ARTPREF  PIC 9.
+      *    77 NB-GRP-ARTPREF PIC 9(3) VALUE <n>.
+      *    77 I-ARTPREF       PIC 9(3).
+      *    77 IND-GRP-ARTPREF PIC 9(3).
+      *
+      * ajouter une nouvelle marque = ajouter une ligne FILLER à
+      * TABLE-ARTPREF, sans toucher à la logique ci-dessous.
        MEP-ARTPREF.
            MOVE 0 TO EXI-ARTPREF
            MOVE SPACE TO COD-ARTPREF
-           | l'article a une équivalence préférentielle
-           IF MXFWK-PALM = 1 AND CO2-ARTPREF <> CO2-MART(1:LON-ARTPREF)
-              MOVE SPACE TO ENR-MART2
-              MOVE CO1-MART TO CO1-MART2
-              STRING CO2-ARTPREF CO2-MART DELIMITED BY SIZE
-                 INTO CO2-MART2  
-              READ MXART2 INVALID MOVE 1 TO CANN-MART2
-              END-READ
-              PERFORM STAT
-              IF CANN-MART2 = 0 AND ILV-MART2 NOT = 1
-                 MOVE 1 TO EXI-ARTPREF
-                 MOVE COD-MART2 TO COD-ARTPREF
+           PERFORM Rech-Grp-Artpref
+           IF MXFWK-PALM = 1 AND IND-GRP-ARTPREF NOT = 0
+      * l'article a une équivalence préférentielle
+              IF CO2-ARTPREF <> CO2-MART(1:LON-ARTPREF)
+                 MOVE SPACE TO ENR-MART2
+                 MOVE CO1-MART TO CO1-MART2
+                 STRING CO2-ARTPREF CO2-MART DELIMITED BY SIZE
+                    INTO CO2-MART2
+                 READ MXART2 INVALID MOVE 1 TO CANN-MART2
+                 END-READ
+                 PERFORM STAT
+                 IF CANN-MART2 = 0 AND ILV-MART2 NOT = 1
+                    MOVE 1 TO EXI-ARTPREF
+                    MOVE COD-MART2 TO COD-ARTPREF
+                 END-IF
               END-IF
-           END-IF
-           | c'est un article préférentiel
-           IF MXFWK-PALM = 1 AND CO2-ARTPREF = CO2-MART(1:LON-ARTPREF)
-              MOVE SPACE TO ENR-MART2
-              MOVE CO1-MART TO CO1-MART2
-              MOVE CO2-MART(4:) TO CO2-MART2
-              READ MXART2 INVALID MOVE 1 TO CANN-MART2
-              END-READ
-              PERFORM STAT
-              IF CANN-MART2 = 0 AND ILV-MART2 NOT = 1
-                 MOVE 2 TO EXI-ARTPREF
-                 MOVE COD-MART2 TO COD-ARTPREF
+      * c'est un article préférentiel
+              IF CO2-ARTPREF = CO2-MART(1:LON-ARTPREF)
+                 MOVE SPACE TO ENR-MART2
+                 MOVE CO1-MART TO CO1-MART2
+                 MOVE CO2-MART(4:) TO CO2-MART2
+                 READ MXART2 INVALID MOVE 1 TO CANN-MART2
+                 END-READ
+                 PERFORM STAT
+                 IF CANN-MART2 = 0 AND ILV-MART2 NOT = 1
+                    MOVE 2 TO EXI-ARTPREF
+                    MOVE COD-MART2 TO COD-ARTPREF
+                 END-IF
               END-IF
            END-IF.
+
+      * recherche, dans TABLE-ARTPREF, du préfixe/longueur configurés
+      * pour la marque de l'article courant (MAR-MART) - renseigne
+      * CO2-ARTPREF/LON-ARTPREF pour la suite, et laisse IND-GRP-ARTPREF
+      * à 0 si la marque n'a pas de groupe préférentiel.
+       Rech-Grp-Artpref.
+           MOVE 0 TO IND-GRP-ARTPREF
+           PERFORM VARYING I-ARTPREF FROM 1 BY 1
+                   UNTIL I-ARTPREF > NB-GRP-ARTPREF
+                      OR IND-GRP-ARTPREF NOT = 0
+              IF MAR-MART = ELT-MAR-ARTPREF(I-ARTPREF)
+                 MOVE ELT-PFX-ARTPREF(I-ARTPREF) TO CO2-ARTPREF
+                 MOVE ELT-LON-ARTPREF(I-ARTPREF) TO LON-ARTPREF
+                 MOVE I-ARTPREF TO IND-GRP-ARTPREF
+              END-IF
+           END-PERFORM.
