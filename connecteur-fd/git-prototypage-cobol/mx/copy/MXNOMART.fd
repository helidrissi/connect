@@ -0,0 +1,7 @@
+       FD  MXNOMART LABEL RECORD STANDARD.
+       01  ENR-MNOM.
+           05 CLE1-MNOM.
+              10 COD-MNOM      PIC X(20).
+              10 LIG-MNOM      PIC 9(03).
+           05 ART-MNOM         PIC X(20).
+           05 QTE-MNOM         PIC S9(05)V99.
