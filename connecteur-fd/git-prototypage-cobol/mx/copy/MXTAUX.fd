@@ -0,0 +1,6 @@
+       FD  MXTAUX LABEL RECORD STANDARD.
+       01  ENR-MTAUX.
+           05 CLE1-MTAUX.
+              10 DEV-MTAUX     PIC X(03).
+              10 DAT-MTAUX     PIC 9(08).
+           05 CRS-MTAUX        PIC 9(04)V9999.
