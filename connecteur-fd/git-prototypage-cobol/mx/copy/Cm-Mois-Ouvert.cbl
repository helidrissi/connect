@@ -19,8 +19,8 @@
                MOVE 1 TO Cm-Mois-Ouvert-COD( Cm-Mois-Ouvert-9-3 )
                MOVE SA-SAMJ2 TO Cm-Mois-Ouvert-ANN( Cm-Mois-Ouvert-9-3 )
                MOVE D-SAMJ2 TO Cm-Mois-Ouvert-DAT(Cm-Mois-Ouvert-9-3)
-               IF M-SAMJ2 > 0 AND < 13 
-                  MOVE ELT-MOIS(M-SAMJ2) TO 
+               IF M-SAMJ2 > 0 AND < 13
+                  MOVE ELT-MOIS(M-SAMJ2) TO
                        Cm-Mois-Ouvert-LIB(Cm-Mois-Ouvert-9-3)
                END-IF
 
@@ -33,15 +33,19 @@
       *            end-if
       *         end-if    
 
+121119*       la liste était limitée à 2 mois (>= 4) pour ne jamais
+121119*       descendre jusqu'au mois de la dernière clôture de stock
+121119*       (MR3-MPAR) - désormais les mois déjà clôturés sont
+121119*       marqués dans leur libellé plutôt que masqués, donc la
+121119*       liste reprend sa largeur d'origine (12 mois, >= 14) et
+121119*       reste utile pour consulter un mois déjà arrêté
                PERFORM VARYING Cm-Mois-Ouvert-9-3 FROM 3 BY 1
-      *                 UNTIL (Cm-Mois-Ouvert-9-3 >= 14)
-                       UNTIL (Cm-Mois-Ouvert-9-3 >= 4)
-                          OR (D-SAMJ2(1:6) = MR3-MPAR(1:6))
-                          OR (D-SAMJ2(1:6) <= Cm-Mois-Ouvert-PerMini) 
+                       UNTIL (Cm-Mois-Ouvert-9-3 >= 14)
+                          OR (D-SAMJ2(1:6) <= Cm-Mois-Ouvert-PerMini)
                    IF M-SAMJ2 NOT = 1
                        COMPUTE M-SAMJ2 = M-SAMJ2 - 1
                    ELSE
-                       MOVE 12 TO M-SAMJ2      
+                       MOVE 12 TO M-SAMJ2
                        COMPUTE SA-SAMJ2 = SA-SAMJ2 - 1
                    END-IF
                    MOVE 31 TO J-SAMJ2
@@ -49,15 +53,23 @@
                    END-IF
                    IF M-SAMJ2 = 2 MOVE 28 TO J-SAMJ2
                    END-IF
-                   MOVE SA-SAMJ2 TO 
+                   MOVE SA-SAMJ2 TO
                         Cm-Mois-Ouvert-ANN(Cm-Mois-Ouvert-9-3)
-                   COMPUTE Cm-Mois-Ouvert-COD(Cm-Mois-Ouvert-9-3) 
+                   COMPUTE Cm-Mois-Ouvert-COD(Cm-Mois-Ouvert-9-3)
                          = Cm-Mois-Ouvert-9-3 - 1
-                   IF M-SAMJ2 > 0 AND < 13 
-                      MOVE ELT-MOIS(M-SAMJ2) TO 
-                           Cm-Mois-Ouvert-LIB(Cm-Mois-Ouvert-9-3)
+                   IF M-SAMJ2 > 0 AND < 13
+121119               IF D-SAMJ2(1:6) <= MR3-MPAR(1:6)
+121119                  STRING ELT-MOIS(M-SAMJ2) DELIMITED BY SPACE
+121119                         " (clôturé)" DELIMITED BY SIZE
+121119                         INTO
+121119                            Cm-Mois-Ouvert-LIB(Cm-Mois-Ouvert-9-3)
+121119                  END-STRING
+121119               ELSE
+121119                  MOVE ELT-MOIS(M-SAMJ2) TO
+121119                       Cm-Mois-Ouvert-LIB(Cm-Mois-Ouvert-9-3)
+121119               END-IF
                    END-IF
-                   MOVE D-SAMJ2 TO 
+                   MOVE D-SAMJ2 TO
                         Cm-Mois-Ouvert-DAT(Cm-Mois-Ouvert-9-3)
                END-PERFORM
                IF Cm-Mois-Ouvert-9-3 >= Cm-Mois-Ouvert-NbMaxItems 
