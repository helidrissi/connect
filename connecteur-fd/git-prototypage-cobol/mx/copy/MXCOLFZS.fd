@@ -0,0 +1,4 @@
+       FD  MXCOLFZS LABEL RECORD STANDARD.
+       01  ENR-COLFZS.
+           05 COD-COLFZS       PIC X(03).
+           05 AFF-COLFZS       PIC 9.
