@@ -81,6 +81,7 @@
            IF PZE-MLDI = 4
                 ADD A-QTE TO VTM-MASA.
 
+130120     PERFORM Trace-Mvt-Artsa
            ACCEPT DME-MASA FROM CENTURY-DATE
            REWRITE ENR-MASA INVALID MOVE "Réécriture ARTSA" TO Acu-Msg-2
                                     MOVE CLE1-MASA TO Acu-Msg-3
@@ -88,11 +89,74 @@
            PERFORM STAT
 
            IF TYC-MBDI = 1
-           AND (SRI-MPAR NOT = 1 
+           AND (SRI-MPAR NOT = 1
                 OR TLI-MLDI = 3)
                 PERFORM Maj-Artsa-Ach THRU F-Maj-Artsa-Ach
            END-IF.
-          
+
+      ******************************************************************
+130120*    Journal des mouvements MXARTSA : une ligne par ajustement de
+130120*    stock appliqué ci-dessus, avec le motif (déduit une seule
+130120*    fois, ici, de TYP-MBDI/W-OTE) et le bon/ligne d'origine -
+130120*    pour retrouver la raison d'un écart sans avoir à redécoder
+130120*    TYP-MBDI depuis l'historique des bons.
+      ******************************************************************
+130120 Trace-Mvt-Artsa.
+130120     PERFORM Cal-Raison-Mvt-Artsa
+130120     STRING MX-DIR DELIMITED BY "  "
+130120            "/artsa-mvt.log" DELIMITED BY SIZE
+130120            INTO ASSIGN-ARTSAMVT
+130120     OPEN EXTEND ARTSAMVT
+130120     IF FILE-STATUS-ARTSAMVT NOT = "00"
+130120        OPEN OUTPUT ARTSAMVT
+130120     END-IF
+130120     MOVE SPACE TO ENR-ARTSAMVT
+121119     MOVE A-QTE TO W-QTE-ARTSAMVT
+130120     STRING W-DAT DELIMITED BY SIZE
+130120            " " DELIMITED BY SIZE
+130120            AGE-MASA DELIMITED BY SIZE
+130120            " " DELIMITED BY SIZE
+130120            W-ART-MAJ DELIMITED BY SIZE
+130120            " BON " DELIMITED BY SIZE
+130120            BON-MLDI DELIMITED BY SIZE
+130120            " LIG " DELIMITED BY SIZE
+130120            LIG-MLDI DELIMITED BY SIZE
+130120            " QTE " DELIMITED BY SIZE
+121119            W-QTE-ARTSAMVT DELIMITED BY SIZE
+130120            " " DELIMITED BY SIZE
+130120            W-MVT-COD DELIMITED BY SIZE
+130120            " " DELIMITED BY SIZE
+130120            W-MVT-RAISON DELIMITED BY SIZE
+130120            INTO ENR-ARTSAMVT
+130120     WRITE ENR-ARTSAMVT
+130120     CLOSE ARTSAMVT
+130120     .
+
+130120* détermine le motif du mouvement à partir de TYP-MBDI/W-OTE,
+130120* indépendamment de Maj-Un-Artsa qui a déjà consommé ces zones
+130120* pour décider du signe de A-QTE
+130120 Cal-Raison-Mvt-Artsa.
+130120     IF W-OTE = 1 OR 2
+130120        MOVE "ANN" TO W-MVT-COD
+130120        MOVE "Annulation/modif ligne" TO W-MVT-RAISON
+130120     ELSE IF TYP-MBDI = 3
+130120        MOVE "AVO" TO W-MVT-COD
+130120        MOVE "Avoir (retour)" TO W-MVT-RAISON
+130120     ELSE IF TYP-MBDI = 1 OR 2 OR 6
+130120        MOVE "BL " TO W-MVT-COD
+130120        MOVE "Bon de livraison" TO W-MVT-RAISON
+130120     ELSE IF TYP-MBDI = 0 OR 5
+130120        MOVE "CDE" TO W-MVT-COD
+130120        MOVE "Commande" TO W-MVT-RAISON
+130120     ELSE IF TYP-MBDI = 8
+130120        MOVE "DEV" TO W-MVT-COD
+130120        MOVE "Devis" TO W-MVT-RAISON
+130120     ELSE
+130120        MOVE "AUT" TO W-MVT-COD
+130120        MOVE "Autre mouvement" TO W-MVT-RAISON
+130120     END-IF
+130120     .
+
       *---- Article Stock Agence Arrivée si Inter-Agence ----*
        Maj-Artsa-Ach.
            INITIALIZE ENR-MASA2
