@@ -0,0 +1,4 @@
+       FD  MXROLPALM LABEL RECORD STANDARD.
+       01  ENR-ROLPALM.
+           05 IDE-ROLPALM      PIC X(08).
+           05 COD-ROLPALM      PIC X(03).
