@@ -23,6 +23,7 @@
        COPY "MXPARAM.sl".
        COPY "COBCAP.sl".
        COPY "MXMARQUE.sl".
+121119 COPY "MXART.sl".
       *{Bench}end
        DATA                        DIVISION.
        FILE                        SECTION.
@@ -30,6 +31,7 @@
        COPY "MXPARAM.fd".
        COPY "COBCAP.fd".
        COPY "MXMARQUE.fd".
+121119 COPY "MXART.fd".
       *{Bench}end
        WORKING-STORAGE             SECTION.
       *{Bench}acu-def
@@ -54,6 +56,7 @@
       * user-defined variable
            COPY  "cobcap.wrk".
            COPY  "LK-LISTE.wrk".
+121119     COPY  "lk-att.wrk".
        77 LK-ZONE-PALM     PIC  X(500).
        77 Screen1-Handle
                   USAGE IS HANDLE OF WINDOW VALUE NULL.
@@ -178,6 +181,16 @@
        77 FLECHEB24-BMP    PIC  S9(6)
                   USAGE IS COMP-4
                   VALUE IS 0.
+121119* zones de travail pour la fusion de deux marques en double
+121119* (bouton Screen1-Pb-Merge, cf. Screen1-Pb-Merge-LinkTo) : la
+121119* fusion se pilote en deux clics sur la grille, pas de zone de
+121119* saisie supplémentaire.
+       77 W-MAR-FUS-EN-COURS   PIC  9
+                  VALUE IS 0.
+       77 W-MAR-SOURCE     PIC  X(4).
+       77 W-MAR-CIBLE      PIC  X(4).
+       77 W-MAR-CPT        PIC  9(5).
+       77 W-MAR-EOF        PIC  9.
 
       *{Bench}end
        LINKAGE                     SECTION.
@@ -526,6 +539,14 @@
       * Screen1-Pb-Delete Link To
               WHEN Key-Status = 9856
                  PERFORM Screen1-Pb-Delete-LinkTo
+121119* Screen1-Pb-Logo Link To (bouton à ajouter au design du
+121119* Screen1, près de Screen1-Pb-Modify)
+              WHEN Key-Status = 9857
+                 PERFORM Screen1-Pb-Logo-LinkTo
+121119* Screen1-Pb-Merge Link To (bouton à ajouter au design du
+121119* Screen1, près de Screen1-Pb-Delete)
+              WHEN Key-Status = 9858
+                 PERFORM Screen1-Pb-Merge-LinkTo
            END-EVALUATE
            MOVE 1 TO Accept-Control
            .
@@ -711,9 +732,17 @@
 
            IF ANNUL-PALM = "X" THEN
                MODIFY Screen1-Pb-Delete, VISIBLE = 0
+121119         MODIFY Screen1-Pb-Merge, VISIBLE = 0
            ELSE
                MODIFY Screen1-Pb-Delete, VISIBLE = 1
+121119         MODIFY Screen1-Pb-Merge, VISIBLE = 1
            END-IF
+121119     IF MODIF-PALM = "X" THEN
+121119         MODIFY Screen1-Pb-Logo, VISIBLE = 0
+121119     ELSE
+121119         MODIFY Screen1-Pb-Logo, VISIBLE = 1
+121119     END-IF
+121119     MOVE 0 TO W-MAR-FUS-EN-COURS
            .
        Mode-Interrogation.
       * Bascule vers le mode "Interrogation"
@@ -956,7 +985,154 @@
            MODIFY Screen1-Gd-1,
                       RECORD-TO-DELETE = Screen1-Gd-1-Cursor-Y-Old,
                       ROW-COLOR = Screen1-Gd-1-Row-Highlight-Color
-           
+
+           .
+
+      ******************************************************************
+121119*    Rattache ou remplace le logo de la marque sélectionnée dans
+121119*    la grille. Les photos/logos sont recherchés par code, sans
+121119*    zone dédiée sur MXMARQUE, suivant la même convention que
+121119*    les photos article (cf. entête de Recherche-Photo dans
+121119*    mistral/copy/recherche-photo.cbl) : IMAGE-DIR/mxSTE/fi/MAR.
+121119*    Réutilise l'écran de gestion des pièces jointes att.acu,
+121119*    comme le fait Screen1-Pb-Photo-Link dans art-c2.cbl pour
+121119*    les articles.
+121119*    Bouton Screen1-Pb-Logo, à ajouter au design du Screen1.
+       Screen1-Pb-Logo-LinkTo.
+           INQUIRE Screen1-Gd-1, CURSOR-X IN Screen1-Gd-1-Cursor-X,
+                                 CURSOR-Y IN Screen1-Gd-1-Cursor-Y
+           INQUIRE Screen1-Gd-1(Screen1-Gd-1-Cursor-Y),
+                   RECORD-DATA IN Screen1-Gd-1-Record
+           IF Screen1-Gd-1-Cursor-Y < 2 OR Screen1-Gd-1-COD = SPACE
+              MOVE "Sélectionnez une marque." TO Acu-Msg-1
+              PERFORM MSG-INFO
+              EXIT PARAGRAPH
+           END-IF
+
+           INITIALIZE LK-ATT
+           MOVE STE-MPAR TO LK-ATT-SOC
+           MOVE "MAR" TO LK-ATT-TYP
+           MOVE Screen1-Gd-1-COD TO LK-ATT-CLE
+           STRING Screen1-Gd-1-LIB DELIMITED BY "  "
+                  " (" DELIMITED BY SIZE
+                  Screen1-Gd-1-COD DELIMITED BY "    "
+                  ")" DELIMITED BY SIZE
+                  INTO LK-ATT-NAME
+           STRING IMAGE-DIR DELIMITED BY "  "
+                  "/mx" STE-MPAR "/fi/MAR" DELIMITED BY SIZE
+                  INTO LK-ATT-FOLDER
+           MOVE CDFB TO LK-ATT-CHO
+           CALL "../../mx/o/att.acu" USING LK-ZONE-PALM LK-ATT
+           CANCEL "../../mx/o/att.acu"
+           .
+
+      ******************************************************************
+121119*    Fusionne deux marques en double : tous les articles MXART
+121119*    de la marque sélectionnée (MAR-MART) sont basculés sur une
+121119*    seconde marque cible, puis la marque source est supprimée.
+121119*    Se pilote en deux clics sur la grille, sans zone de saisie
+121119*    supplémentaire (écran généré non modifiable ici) :
+121119*      - 1er clic sur Fusionner : mémorise la ligne pointée
+121119*        comme marque source (W-MAR-SOURCE) ;
+121119*      - l'utilisateur positionne ensuite le curseur sur la
+121119*        marque cible et reclique sur Fusionner : la ligne alors
+121119*        pointée devient la cible (W-MAR-CIBLE).
+121119*    Bouton Screen1-Pb-Merge, à ajouter au design du Screen1.
+       Screen1-Pb-Merge-LinkTo.
+           INQUIRE Screen1-Gd-1, CURSOR-X IN Screen1-Gd-1-Cursor-X,
+                                 CURSOR-Y IN Screen1-Gd-1-Cursor-Y
+           INQUIRE Screen1-Gd-1(Screen1-Gd-1-Cursor-Y),
+                   RECORD-DATA IN Screen1-Gd-1-Record
+           IF Screen1-Gd-1-Cursor-Y < 2 OR Screen1-Gd-1-COD = SPACE
+              MOVE "Sélectionnez une marque." TO Acu-Msg-1
+              PERFORM MSG-INFO
+              MOVE 0 TO W-MAR-FUS-EN-COURS
+              EXIT PARAGRAPH
+           END-IF
+
+           IF W-MAR-FUS-EN-COURS = 0
+              MOVE Screen1-Gd-1-COD TO W-MAR-SOURCE
+              MOVE 1 TO W-MAR-FUS-EN-COURS
+              STRING "Marque source : " DELIMITED BY SIZE
+                     W-MAR-SOURCE DELIMITED BY SIZE
+                     ". Pointez la marque cible puis recliquez sur"
+                         DELIMITED BY SIZE
+                     " Fusionner." DELIMITED BY SIZE
+                     INTO Acu-Msg-1
+              PERFORM MSG-INFO
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO W-MAR-FUS-EN-COURS
+           MOVE Screen1-Gd-1-COD TO W-MAR-CIBLE
+           IF W-MAR-CIBLE = W-MAR-SOURCE
+              MOVE "La marque cible doit être différente de la"
+                    TO Acu-Msg-1
+              MOVE "marque source." TO Acu-Msg-2
+              PERFORM MSG-INFO
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE W-MAR-CIBLE TO COD-MMAR
+           READ MXMARQUE INVALID
+              MOVE "Marque cible introuvable." TO Acu-Msg-1
+              PERFORM MSG-INFO
+              EXIT PARAGRAPH
+           END-READ
+           PERFORM STAT
+
+           STRING "Fusionner la marque " DELIMITED BY SIZE
+                  W-MAR-SOURCE DELIMITED BY SIZE
+                  " dans " DELIMITED BY SIZE
+                  W-MAR-CIBLE DELIMITED BY SIZE
+                  INTO Acu-Msg-1
+           MOVE "Tous les articles de la marque source seront"
+                TO Acu-Msg-2
+           MOVE "basculés sur la marque cible, puis la marque"
+                TO Acu-Msg-3
+           PERFORM MSG-ON
+           IF Acu-Return-Value NOT = 1
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO W-MAR-CPT W-MAR-EOF
+           OPEN I-O MXART
+           PERFORM STAT
+           START MXART KEY >= CLE1-MART
+           INVALID
+              MOVE 1 TO W-MAR-EOF
+           END-START
+           PERFORM STAT
+           PERFORM UNTIL W-MAR-EOF = 1
+              READ MXART NEXT AT END
+                 MOVE 1 TO W-MAR-EOF
+                 EXIT PERFORM
+              END-READ
+              PERFORM STAT
+              IF MAR-MART = W-MAR-SOURCE
+                 MOVE W-MAR-CIBLE TO MAR-MART
+                 REWRITE ENR-MART
+                 PERFORM STAT
+                 ADD 1 TO W-MAR-CPT
+              END-IF
+           END-PERFORM
+           CLOSE MXART
+
+           MOVE W-MAR-SOURCE TO COD-MMAR
+           READ MXMARQUE WITH LOCK
+           PERFORM STAT
+           DELETE MXMARQUE
+           PERFORM STAT
+
+           STRING W-MAR-CPT DELIMITED BY SIZE
+                  " article(s) basculé(s) sur " DELIMITED BY SIZE
+                  W-MAR-CIBLE DELIMITED BY SIZE
+                  "." DELIMITED BY SIZE
+                  INTO Acu-Msg-1
+           PERFORM MSG-INFO
+
+           PERFORM Mode-Interrogation
+           PERFORM Affiche-Grille
            .
 
        Screen1-Aft-Routine.
