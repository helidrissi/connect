@@ -23,6 +23,8 @@
       *{Bench}file-control
        COPY "COBCAP.sl".
        COPY "XMLOut-File.sl".
+121119* lecture de l'adresse mail du client pour le mode "pdf + mail"
+       COPY "MXCLI.sl".
       *{Bench}end
        DATA                        DIVISION.
        FILE                        SECTION.
@@ -30,6 +32,7 @@
       *{Bench}file
        COPY "COBCAP.fd".
        COPY "XMLOut-File.fd".
+       COPY "MXCLI.fd".
       *{Bench}end
        WORKING-STORAGE             SECTION.
       *{Bench}acu-def
@@ -116,6 +119,13 @@
                   VALUE IS 1.
        77 W-FORMAT-FIC     PIC  S9(1)
                   VALUE IS 1.
+121119* zones de travail pour le mode "pdf + mail" (W-FORMAT-FIC = 4) :
+121119* récupération de l'adresse mail du client (EMA-MCLI, à ajouter
+121119* au même titre que RAI-MCLI/COD-MCLI sur MXCLI) et constitution
+121119* de la commande d'envoi, sur le modèle des CALL "C$SYSTEM"
+121119* déjà utilisés par Copy-Fic-PDF/CSV/XML ci-dessous.
+       77 W-MAIL-DEST       PIC  X(80).
+       77 W-MAIL-OBJET      PIC  X(80).
        77 FLECHEBL2-JPG    PIC  S9(6)
                   USAGE IS COMP-4
                   VALUE IS 0.
@@ -239,6 +249,15 @@
       *{Bench}linkage
        77 LK-ZONE-PALM     PIC  X(500).
            COPY  "W:\mistral\copy\LK-IMPRIME.wrk".
+121119* complément à LK-IMPRIME.wrk pour le mode "pdf + mail" :
+121119* LK-IMPRIME-CLI = code du client destinataire (COD-MCLI,
+121119* cf W-TMP-COD-MCLI PIC 9(8) dans mcli-m.cbl) ; LK-IMPRIME-MAIL
+121119* = 0 par défaut (comportement inchangé), positionné à 1 par
+121119* l'appelant pour demander la génération du pdf suivie de son
+121119* envoi par mail au client au lieu de l'impression/prévisu
+121119* habituelle (cf EXPORT-FICHIER, W-FORMAT-FIC = 4).
+       77 LK-IMPRIME-CLI   PIC  9(8).
+       77 LK-IMPRIME-MAIL  PIC  9.
            COPY  "W:\mistral\copy\LK-INT.wrk".
       *{Bench}end
        SCREEN                      SECTION.
@@ -411,12 +430,19 @@
               COL 43,43, LINE 16,15, LINES 1,00 CELLS, SIZE 5,71 CELLS, 
               COLOR IS 2, FONT IS Small-Font, ID IS 26, LABEL-OFFSET 0, 
               TITLE "Format:", TRANSPARENT.
-           03 Screen2-Rb-Format3, Radio-Button, 
-              COL 65,14, LINE 16,15, LINES 1,23 CELLS, SIZE 6,00 CELLS, 
-              COLOR IS 2, ENABLED 0, FONT IS Small-Font, GROUP 2, 
-              GROUP-VALUE 3, ID IS 27, 
+           03 Screen2-Rb-Format3, Radio-Button,
+              COL 65,14, LINE 16,15, LINES 1,23 CELLS, SIZE 6,00 CELLS,
+              COLOR IS 2, ENABLED 0, FONT IS Small-Font, GROUP 2,
+              GROUP-VALUE 3, ID IS 27,
               TITLE "XML", VALUE W-FORMAT-FIC.
-           03 Screen2-Fr-4, Frame, 
+121119*    pdf généré puis envoyé par mail au client (cf EXPORT-
+121119*    FICHIER, Envoie-Fic-Mail)
+           03 Screen2-Rb-Format4, Radio-Button,
+              COL 72,57, LINE 16,15, LINES 1,23 CELLS, SIZE 9,00 CELLS,
+              COLOR IS 2, ENABLED 0, FONT IS Small-Font, GROUP 2,
+              GROUP-VALUE 4, ID IS 44,
+              TITLE "PDF+Mail", VALUE W-FORMAT-FIC.
+           03 Screen2-Fr-4, Frame,
               COL 53,71, LINE 5,92, LINES 7,54 CELLS, SIZE 21,57 CELLS, 
               RIMMED, COLOR IS 2, ID IS 32, BACKGROUND-LOW.
            03 Screen2-Cb-RECVE, Check-Box, 
@@ -835,7 +861,7 @@
                  PERFORM GENERE-FICHIER-JAVA      
               ELSE
       *  édition sans pré-visualisation
-                 IF LK-IMPRIME-EXPORT NOT = ZERO
+                 IF LK-IMPRIME-EXPORT NOT = ZERO OR LK-IMPRIME-MAIL = 1
                    MOVE LK-IMPRIME-EXPORT TO W-FORMAT-FIC
                    IF LK-IMPRIME-EXPORT = 4 OR 5
                       MOVE 2 TO W-FORMAT-FIC
@@ -843,13 +869,19 @@
                    IF LK-IMPRIME-EXPORT = 6
                       MOVE 1 TO W-FORMAT-FIC
                    END-IF
+121119*            "pdf + mail" demandé par l'appelant : prioritaire
+121119*            sur le format d'export éventuellement demandé par
+121119*            ailleurs, le pdf est généré puis envoyé au client
+                   IF LK-IMPRIME-MAIL = 1
+                      MOVE 4 TO W-FORMAT-FIC
+                   END-IF
                    PERFORM EXPORT-FICHIER
                  ELSE
                    PERFORM CURSEUR-FLECHE
                    PERFORM Acu-Screen2-Routine
                  END-IF
                  GO Acu-Exit-Rtn
-              END-IF     
+              END-IF
            ELSE
               IF LK-IMPRIME-PRVW = "P"
                  MOVE LK-IMPRIME-XML TO W-FIC-PDF
@@ -1204,6 +1236,14 @@
               WHEN 3  | export xml
                 PERFORM Copy-Fic-XML
                 PERFORM Message-Generation
+              WHEN 4  | export pdf + envoi par mail au client
+                MOVE "pdf" to W-FORMAT-SORTIE
+                if lk-imprime-xsl not = P-DIR then
+                  PERFORM Genere-Fichier-Java
+                end-if
+                PERFORM Copy-Fic-PDF
+                PERFORM Envoie-Fic-Mail
+                PERFORM Message-Generation
               END-EVALUATE
            .
       ******************************************************************
@@ -1253,14 +1293,21 @@
        Message-Generation.
            IF LK-IMPRIME-EXPORT NOT = 4 AND NOT = 5 AND NOT = 6
               MOVE "Le fichier" TO ACU-MSG-1
-              IF W-FORMAT-FIC = 3
-                   MOVE W-FIC-XMLCLI TO ACU-MSG-2 
-              ELSE IF W-FORMAT-FIC = 2
-                        MOVE W-FIC-PDFCLI TO ACU-MSG-2 
-                   ELSE MOVE W-FIC-CSVCLI TO ACU-MSG-2
-                   END-IF
+              IF W-FORMAT-FIC = 4
+121119*          pdf + mail : message dédié, le fichier n'est pas
+121119*          seulement généré mais aussi envoyé au client
+                 MOVE W-FIC-PDFCLI TO ACU-MSG-2
+                 MOVE "a été généré et envoyé" TO ACU-MSG-3
+              ELSE
+                 IF W-FORMAT-FIC = 3
+                      MOVE W-FIC-XMLCLI TO ACU-MSG-2
+                 ELSE IF W-FORMAT-FIC = 2
+                           MOVE W-FIC-PDFCLI TO ACU-MSG-2
+                      ELSE MOVE W-FIC-CSVCLI TO ACU-MSG-2
+                      END-IF
+                 END-IF
+                 MOVE "a été généré" TO ACU-MSG-3
               END-IF
-              MOVE "a été généré" TO ACU-MSG-3
               PERFORM MSG-INFO
            END-IF
            IF LK-IMPRIME-EXPORT = 5 AND LK-IMPRIME-NSEL <> 0
@@ -1291,6 +1338,48 @@
                   W-FIC-PDFCLI DELIMITED BY SIZE INTO CMD
            CALL "C$SYSTEM" USING CMD, GIVING W-IND.
 
+      ******************************************************************
+121119*    Envoi par mail du pdf généré par Copy-Fic-PDF, au client
+121119*    dont le code est passé par l'appelant dans LK-IMPRIME-CLI
+121119*    (mode "pdf + mail", W-FORMAT-FIC = 4). L'adresse est lue
+121119*    sur la fiche client (EMA-MCLI, à ajouter à MXCLI au même
+121119*    titre que RAI-MCLI/COD-MCLI) ; rien n'est envoyé si le
+121119*    client n'a pas d'adresse mail renseignée. L'envoi lui-même
+121119*    réutilise le shell-out "C$SYSTEM" déjà utilisé ci-dessus
+121119*    pour le chmod, via le client de messagerie en ligne de
+121119*    commande du poste serveur.
+      *    Envoi du fichier PDF par mail au client
+       Envoie-Fic-Mail.
+           MOVE SPACE TO W-MAIL-DEST
+           OPEN INPUT MXCLI
+           PERFORM STAT
+           MOVE LK-IMPRIME-CLI TO COD-MCLI
+           READ MXCLI INVALID
+              MOVE SPACE TO W-MAIL-DEST
+           NOT INVALID
+              MOVE EMA-MCLI TO W-MAIL-DEST
+           END-READ
+           PERFORM STAT
+           CLOSE MXCLI
+
+           IF W-MAIL-DEST NOT = SPACE
+              MOVE SPACE TO W-MAIL-OBJET
+              STRING "Document " DELIMITED BY SIZE
+                     W-FIC DELIMITED BY SIZE
+                     INTO W-MAIL-OBJET
+              MOVE SPACE TO CMD
+              STRING "mutt -s """ DELIMITED BY SIZE
+                     W-MAIL-OBJET DELIMITED BY SIZE
+                     """ -a " DELIMITED BY SIZE
+                     W-FIC-PDFCLI DELIMITED BY SIZE
+                     " -- " DELIMITED BY SIZE
+                     W-MAIL-DEST DELIMITED BY SIZE
+                     " < /dev/null" DELIMITED BY SIZE
+                     INTO CMD
+              CALL "C$SYSTEM" USING CMD, GIVING W-IND
+           END-IF
+           .
+
       *    Sauvegarde du fichier CSV
        Copy-Fic-CSV.
            MOVE SPACE TO CMD
