@@ -25,6 +25,7 @@
        COPY "LISTE.sl".
        COPY "MXPREGEN.sl".
        COPY "MXPREGENV.sl".
+240220 COPY "MXPREGENVAL.sl".
       *{Bench}end
        DATA                        DIVISION.
        FILE                        SECTION.
@@ -33,6 +34,14 @@
        COPY "LISTE.fd".
        COPY "MXPREGEN.fd".
        COPY "MXPREGENV.fd".
+240220*    MXPREGENVAL : journal des lots MXPREGEN/MXPREGENV validés
+240220*    (cf. Valider-Lot) - un enregistrement par ligne appliquée :
+240220*    ENR-MPGEVAL : CLE-MPGEVAL (CLE1-MPGE), COD-MPGEVAL
+240220*    (COD-MPGE), DEM-MPGEVAL (PIC X(08), demandeur = IDE-PALM),
+240220*    APP-MPGEVAL (PIC X(08), approbateur = IDE-PALM du 2e
+240220*    utilisateur), DAT-MPGEVAL (PIC 9(08)), HHV-MPGEVAL
+240220*    (PIC 9(02)), MMV-MPGEVAL (PIC 9(02)).
+240220 COPY "MXPREGENVAL.fd".
       *{Bench}end
        WORKING-STORAGE             SECTION.
       *{Bench}acu-def
@@ -67,7 +76,9 @@
        77 MXPREGENR-FILE-STATUS        PIC  X(2).
            88 Valid-MXPREGENR VALUE IS "00" THRU "09". 
        77 MXPREGENV-FILE-STATUS        PIC  X(2).
-           88 Valid-MXPREGENV VALUE IS "00" THRU "09". 
+           88 Valid-MXPREGENV VALUE IS "00" THRU "09".
+240220 77 MXPREGENVAL-FILE-STATUS      PIC  X(2).
+240220     88 Valid-MXPREGENVAL VALUE IS "00" THRU "09".
        77 w-count          PIC  9(6).
        77 w-code           PIC  99.
        77 W-LOG-PALM       PIC  9(3).
@@ -80,8 +91,18 @@
        77 W-LOC            PIC  9.
        77 W-MO-NON         PIC  9.
        77 FILE-STATUS      PIC  X(2).
-           88 Valid-COBCAP VALUE IS "00" THRU "09". 
-
+           88 Valid-COBCAP VALUE IS "00" THRU "09".
+
+240220*    Décodage de LK-LISTE-SELECT/LK-GENLISTE-SELECT (clef Alpha,
+240220*    cf. LK-GENLISTE-DATATYPE = 1 plus bas) : même table que
+240220*    TAB-SELECT dans afflis.cbl, pour retrouver les COD-MPGE
+240220*    sélectionnés par l'utilisateur et les valider (Valider-Lot).
+240220 01 W-TAB-SELECT.
+240220     02 W-TAB-COD        PIC  X(6)
+240220                OCCURS 80 TIMES.
+240220 77 W-IDXVAL             PIC  9(3).
+240220 77 W-VAL-DEMANDEUR      PIC  X(8).
+240220 77 W-VAL-APPROBATEUR    PIC  X(8).
       *{Bench}end
        LINKAGE                     SECTION.
       *{Bench}linkage
@@ -285,11 +306,94 @@
            Move LK-GENLISTE-MAXSEL To LK-LISTE-MAXSEL
            Move LK-GENLISTE-SELECT To LK-LISTE-SELECT
 
+240220     | Validation du lot sélectionné (Valider-Lot demande une
+240220     | confirmation puis un 2e utilisateur avant d'appliquer)
+240220     IF LK-GENLISTE-NBSEL > 0
+240220        PERFORM Valider-Lot
+240220     END-IF
+
            | Fin Génération
            Delete File LISTE
-           Exit Program                      
+           Exit Program
            .
 
+240220*-------------------------------------------------------------*
+240220*    Application du lot de prestations pré-générées (MXPREGEN/ *
+240220*    MXPREGENV) sélectionné dans la liste : après confirmation *
+240220*    et identification d'un 2e utilisateur (même mécanisme que *
+240220*    CONTROLE-ATD/CONTROLE-PALME-0 dans ENVMIS.CBL, CALL        *
+240220*    "acces.acu"), chaque ligne sélectionnée est enregistrée    *
+240220*    dans MXPREGENVAL avec le demandeur, l'approbateur et la    *
+240220*    date/heure - c'est ce journal qui matérialise "le lot      *
+240220*    validé" pour le traitement externe qui consomme MXPREGEN.  *
+240220*-------------------------------------------------------------*
+240220 Valider-Lot.
+240220     MOVE "Valider le lot sélectionné ?" TO ACU-MSG-1
+240220     STRING LK-GENLISTE-NBSEL DELIMITED BY SIZE
+240220            " élément(s) seront appliqués."  DELIMITED BY SIZE
+240220            INTO ACU-MSG-2
+240220     MOVE 2 TO ACU-DEFAULT-BUTTON
+240220     PERFORM MSG-ON
+240220     IF ACU-RETURN-VALUE NOT = 1
+240220        EXIT PARAGRAPH
+240220     END-IF
+
+240220     | Le demandeur est l'utilisateur courant ; un 2e utilisateur
+240220     | doit s'identifier pour approuver le lot
+240220     MOVE IDE-PALM TO W-VAL-DEMANDEUR
+240220     CALL "../../mistral/o/acces.acu" USING ZONE-PALM
+240220     IF EXEC-PALM = "X"
+240220        MOVE "Validation annulée (identification refusée)."
+240220           TO ACU-MSG-1
+240220        PERFORM MSG-INFO
+240220        MOVE W-VAL-DEMANDEUR TO IDE-PALM
+240220        EXIT PARAGRAPH
+240220     END-IF
+240220     IF IDE-PALM = W-VAL-DEMANDEUR
+240220        MOVE "L'approbateur doit être différent du demandeur."
+240220           TO ACU-MSG-1
+240220        PERFORM MSG-INFO
+240220        EXIT PARAGRAPH
+240220     END-IF
+240220     MOVE IDE-PALM TO W-VAL-APPROBATEUR
+
+240220     OPEN I-O MXPREGENVAL
+240220     PERFORM Applique-Lot-MPGE
+240220     CLOSE MXPREGENVAL
+
+240220     MOVE W-VAL-DEMANDEUR TO IDE-PALM
+240220     MOVE "Lot validé." TO ACU-MSG-1
+240220     PERFORM MSG-INFO
+240220     .
+
+240220 Applique-Lot-MPGE.
+240220     MOVE LK-LISTE-SELECT TO W-TAB-SELECT
+240220     PERFORM VARYING W-IDXVAL FROM 1 BY 1
+240220             UNTIL W-IDXVAL > LK-GENLISTE-NBSEL
+240220        MOVE W-TAB-COD(W-IDXVAL) TO COD-MPGE
+240220        READ MXPREGEN NOT INVALID
+240220           PERFORM Ecrit-Lot-MPGEVal
+240220        END-READ
+240220     END-PERFORM
+240220     .
+
+240220 Ecrit-Lot-MPGEVal.
+240220     MOVE SPACE TO ENR-MPGEVAL
+240220     MOVE CLE1-MPGE       TO CLE-MPGEVAL
+240220     MOVE COD-MPGE        TO COD-MPGEVAL
+240220     MOVE W-VAL-DEMANDEUR TO DEM-MPGEVAL
+240220     MOVE W-VAL-APPROBATEUR TO APP-MPGEVAL
+240220     MOVE FUNCTION CURRENT-DATE TO DATHEU-SYS-M
+240220     MOVE DAT-SYS-M  TO DAT-MPGEVAL
+240220     MOVE HEU-SYS-M  TO HHV-MPGEVAL
+240220     MOVE MIN-SYS-M  TO MMV-MPGEVAL
+240220     WRITE ENR-MPGEVAL INVALID
+240220        MOVE "Problème : écriture MXPREGENVAL" TO ACU-MSG-1
+240220        PERFORM MSG-ERREUR
+240220     END-WRITE
+240220     PERFORM STAT
+240220     .
+
        Begin-Generateliste.
            Open I-O MXPREGEN
            Perform Stat
