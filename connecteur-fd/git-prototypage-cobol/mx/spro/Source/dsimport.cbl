@@ -23,6 +23,13 @@
        COPY "MXMARQUE.sl".
        COPY "COBCAP.sl".
        COPY "MXART.sl".
+       COPY "MXCLI.sl".
+       COPY "MXFOU.sl".
+       COPY "MXARTSA.sl".
+       COPY "MXHISVTE.sl".
+       SELECT DSCKP  ASSIGN TO ASSIGN-DSCKP
+                     ORGANIZATION LINE SEQUENTIAL
+                     FILE STATUS IS FILE-STATUS-CKP.
       *{Bench}end
        DATA                        DIVISION.
        FILE                        SECTION.
@@ -30,6 +37,18 @@
        COPY "MXMARQUE.fd".
        COPY "COBCAP.fd".
        COPY "MXART.fd".
+       COPY "MXCLI.fd".
+       COPY "MXFOU.fd".
+       COPY "MXARTSA.fd".
+       COPY "MXHISVTE.fd".
+      * fichier de checkpoint/reprise du connecteur (date dernier export
+      * réussi par fichier, et clé du dernier enregistrement transmis)
+       FD  DSCKP LABEL RECORD STANDARD.
+       01  ENR-DSCKP.
+           02 CKP-FICHIER      PIC X(12).
+           02 CKP-DAT-FIN      PIC 9(8).
+           02 CKP-COD-MART     PIC X(20).
+           02 CKP-STATUT       PIC X(1).
       *{Bench}end
        WORKING-STORAGE             SECTION.
       *{Bench}acu-def
@@ -58,7 +77,12 @@
            COPY  "dsclient-server-config.wrk".
            COPY  "socket.def".
        77 FILE-STATUS      PIC  X(2).
-           88 Valid-MXMARQUE VALUE IS "00" THRU "09". 
+           88 Valid-MXMARQUE VALUE IS "00" THRU "09".
+       77 FILE-STATUS-CKP  PIC  X(2).
+       77 ASSIGN-DSCKP     PIC  X(80).
+       77 W-DAT-DEPUIS     PIC  9(8)
+                  VALUE IS 0.
+       77 W-NB-CKP         PIC  9(5).
 
       *{Bench}end
        LINKAGE                     SECTION.
@@ -156,9 +180,9 @@
        Acu-Main.
            MOVE 60000 TO W-MAX
       *     PERFORM Acu-Main-Open-MXART
-      *     PERFORM Acu-Main-Import
+           PERFORM Acu-Main-Import
       *     PERFORM Acu-Main-Read
-           PERFORM Acu-Main-Read-MXART
+      *     PERFORM Acu-Main-Read-MXART
       *     PERFORM MXMARQUE-READ-BEGIN
            .
 
@@ -209,7 +233,11 @@
            DISPLAY "Import"
 
            PERFORM MXMARQUE-BEGIN
-      *     PERFORM MXART-BEGIN
+           PERFORM MXART-BEGIN
+           PERFORM MXCLI-BEGIN
+           PERFORM MXFOU-BEGIN
+           PERFORM MXARTSA-BEGIN
+           PERFORM MXHISVTE-BEGIN
 
            DISPLAY "Import terminé"
            CALL "C$SLEEP" USING 10
@@ -253,29 +281,40 @@
            CLOSE MXMARQUE
            .
 
+      * export de MXART : reprend au point de rupture d'un run
+      * précédent interrompu (CKP-STATUT = "P") et, sinon, ne réexporte
+      * que les articles modifiés depuis le dernier export réussi
+      * (CKP-STATUT = "C") quand W-DAT-DEPUIS en a été déduit
        MXART-BEGIN.
+           PERFORM Lit-Checkpoint-MXART
            OPEN INPUT MXART PERFORM STAT
            START MXART
-           MOVE LOW-VALUES TO COD-MART
+           IF CKP-STATUT = "P" AND CKP-COD-MART NOT = SPACE
+              MOVE CKP-COD-MART TO COD-MART
+           ELSE
+              MOVE LOW-VALUES TO COD-MART
+           END-IF
            START MXART Key >= CLE1-MART INVALID
                PERFORM MXART-END
                EXIT PARAGRAPH
            END-START
-           MOVE 0 TO W-COUNT
+           MOVE 0 TO W-COUNT W-NB-CKP
            PERFORM DSCLIENT-INIT
            MOVE "I-O" TO DSC-OPEN-MODE
            MOVE "MXART" TO DSC-FILENAME.
            PERFORM DSCLIENT-OPEN
-                                           
+
            PERFORM MXART-LOOP
 
            PERFORM DSCLIENT-CLOSE
-           PERFORM DSCLIENT-CLOSE-CONNECTION 
+           PERFORM DSCLIENT-CLOSE-CONNECTION
+           MOVE "C" TO CKP-STATUT
+           PERFORM Maj-Checkpoint-MXART
            .
 
        MXART-LOOP.
            IF W-COUNT > W-MAX THEN
-               PERFORM MXART-END            
+               PERFORM MXART-END
                EXIT PARAGRAPH
            END-IF
            READ MXART NEXT NO LOCK AT END
@@ -284,11 +323,25 @@
            END-READ
       *     PERFORM STAT
 
+           IF W-DAT-DEPUIS > 0 AND DMOD-MART < W-DAT-DEPUIS
+               GO MXART-LOOP
+           END-IF
+
            DISPLAY "Article: ", COD-MART
            MOVE LENGTH OF ENR-MART TO DSC-RECORD-SIZE
            MOVE ENR-MART TO DSC-RECORD
            PERFORM DSCLIENT-WRITE
            ADD 1 TO W-COUNT
+           ADD 1 TO W-NB-CKP
+      * checkpoint intermédiaire tous les 500 articles transmis, pour
+      * permettre une reprise sans tout renvoyer si la liaison socket
+      * tombe en cours de route
+           IF W-NB-CKP >= 500
+               MOVE COD-MART TO CKP-COD-MART
+               MOVE "P" TO CKP-STATUT
+               PERFORM Maj-Checkpoint-MXART
+               MOVE 0 TO W-NB-CKP
+           END-IF
            GO MXART-LOOP
            .
 
@@ -297,6 +350,192 @@
            CLOSE MXART
            .
 
+      * lit le checkpoint du dernier export MXART : si le run précédent
+      * s'est terminé normalement (statut "C"), sa date devient la borne
+      * "modifié depuis" du run courant ; s'il a été interrompu (statut
+      * "P"), la clé mémorisée permet de reprendre MXART-BEGIN sans tout
+      * renvoyer depuis le premier article
+       Lit-Checkpoint-MXART.
+           MOVE 0 TO W-DAT-DEPUIS
+           MOVE SPACE TO CKP-COD-MART
+           MOVE "N" TO CKP-STATUT
+           STRING MX-DIR DELIMITED BY "  "
+                  "/dsimport-mxart.ckp" DELIMITED BY SIZE
+                  INTO ASSIGN-DSCKP
+           OPEN INPUT DSCKP
+           IF FILE-STATUS-CKP = "00"
+              READ DSCKP NEXT AT END MOVE "N" TO CKP-STATUT
+              END-READ
+              CLOSE DSCKP
+              IF CKP-STATUT = "C"
+                 MOVE CKP-DAT-FIN TO W-DAT-DEPUIS
+              END-IF
+           END-IF
+           .
+
+      * réécrit le checkpoint MXART (appelé en cours de boucle avec
+      * CKP-STATUT = "P", et en fin d'export avec CKP-STATUT = "C")
+       Maj-Checkpoint-MXART.
+           MOVE FUNCTION CURRENT-DATE TO DATHEU-SYS-M
+           MOVE DAT-SYS-M TO CKP-DAT-FIN
+           MOVE "MXART" TO CKP-FICHIER
+           OPEN OUTPUT DSCKP
+           WRITE ENR-DSCKP
+           CLOSE DSCKP
+           .
+
+      * export complet du fichier clients (MXCLI)
+       MXCLI-BEGIN.
+           OPEN INPUT MXCLI PERFORM STAT
+           MOVE LOW-VALUES TO COD-MCLI
+           START MXCLI Key >= CLE1-MCLI INVALID
+               PERFORM MXCLI-END
+               EXIT PARAGRAPH
+           END-START
+           MOVE 0 TO W-COUNT
+           PERFORM DSCLIENT-INIT
+           MOVE "I-O" TO DSC-OPEN-MODE
+           MOVE "MXCLI" TO DSC-FILENAME.
+           PERFORM DSCLIENT-OPEN
+
+           PERFORM MXCLI-LOOP
+
+           PERFORM DSCLIENT-CLOSE
+           PERFORM DSCLIENT-CLOSE-CONNECTION
+           .
+
+       MXCLI-LOOP.
+           READ MXCLI NEXT NO LOCK AT END
+               PERFORM MXCLI-END
+               EXIT PARAGRAPH
+           END-READ
+           DISPLAY "Client: ", COD-MCLI
+           MOVE LENGTH OF ENR-MCLI TO DSC-RECORD-SIZE
+           MOVE ENR-MCLI TO DSC-RECORD
+           PERFORM DSCLIENT-WRITE
+           ADD 1 TO W-COUNT
+           GO MXCLI-LOOP
+           .
+
+       MXCLI-END.
+           DISPLAY "Lignes traitées: ", W-COUNT
+           CLOSE MXCLI
+           .
+
+      * export complet du fichier fournisseurs (MXFOU)
+       MXFOU-BEGIN.
+           OPEN INPUT MXFOU PERFORM STAT
+           MOVE LOW-VALUES TO COD-MFOU
+           START MXFOU Key >= CLE1-MFOU INVALID
+               PERFORM MXFOU-END
+               EXIT PARAGRAPH
+           END-START
+           MOVE 0 TO W-COUNT
+           PERFORM DSCLIENT-INIT
+           MOVE "I-O" TO DSC-OPEN-MODE
+           MOVE "MXFOU" TO DSC-FILENAME.
+           PERFORM DSCLIENT-OPEN
+
+           PERFORM MXFOU-LOOP
+
+           PERFORM DSCLIENT-CLOSE
+           PERFORM DSCLIENT-CLOSE-CONNECTION
+           .
+
+       MXFOU-LOOP.
+           READ MXFOU NEXT NO LOCK AT END
+               PERFORM MXFOU-END
+               EXIT PARAGRAPH
+           END-READ
+           DISPLAY "Fournisseur: ", COD-MFOU
+           MOVE LENGTH OF ENR-MFOU TO DSC-RECORD-SIZE
+           MOVE ENR-MFOU TO DSC-RECORD
+           PERFORM DSCLIENT-WRITE
+           ADD 1 TO W-COUNT
+           GO MXFOU-LOOP
+           .
+
+       MXFOU-END.
+           DISPLAY "Lignes traitées: ", W-COUNT
+           CLOSE MXFOU
+           .
+
+      * export complet du stock par agence (MXARTSA)
+       MXARTSA-BEGIN.
+           OPEN INPUT MXARTSA PERFORM STAT
+           MOVE LOW-VALUES TO COD-MASA
+           START MXARTSA Key >= CLE1-MASA INVALID
+               PERFORM MXARTSA-END
+               EXIT PARAGRAPH
+           END-START
+           MOVE 0 TO W-COUNT
+           PERFORM DSCLIENT-INIT
+           MOVE "I-O" TO DSC-OPEN-MODE
+           MOVE "MXARTSA" TO DSC-FILENAME.
+           PERFORM DSCLIENT-OPEN
+
+           PERFORM MXARTSA-LOOP
+
+           PERFORM DSCLIENT-CLOSE
+           PERFORM DSCLIENT-CLOSE-CONNECTION
+           .
+
+       MXARTSA-LOOP.
+           READ MXARTSA NEXT NO LOCK AT END
+               PERFORM MXARTSA-END
+               EXIT PARAGRAPH
+           END-READ
+           DISPLAY "Stock: ", COD-MASA
+           MOVE LENGTH OF ENR-MASA TO DSC-RECORD-SIZE
+           MOVE ENR-MASA TO DSC-RECORD
+           PERFORM DSCLIENT-WRITE
+           ADD 1 TO W-COUNT
+           GO MXARTSA-LOOP
+           .
+
+       MXARTSA-END.
+           DISPLAY "Lignes traitées: ", W-COUNT
+           CLOSE MXARTSA
+           .
+
+      * export complet de l'historique des ventes (MXHISVTE)
+       MXHISVTE-BEGIN.
+           OPEN INPUT MXHISVTE PERFORM STAT
+           MOVE LOW-VALUES TO CLE1-MHIV
+           START MXHISVTE Key >= CLE1-MHIV INVALID
+               PERFORM MXHISVTE-END
+               EXIT PARAGRAPH
+           END-START
+           MOVE 0 TO W-COUNT
+           PERFORM DSCLIENT-INIT
+           MOVE "I-O" TO DSC-OPEN-MODE
+           MOVE "MXHISVTE" TO DSC-FILENAME.
+           PERFORM DSCLIENT-OPEN
+
+           PERFORM MXHISVTE-LOOP
+
+           PERFORM DSCLIENT-CLOSE
+           PERFORM DSCLIENT-CLOSE-CONNECTION
+           .
+
+       MXHISVTE-LOOP.
+           READ MXHISVTE NEXT NO LOCK AT END
+               PERFORM MXHISVTE-END
+               EXIT PARAGRAPH
+           END-READ
+           DISPLAY "Historique vente: ", ART-MHIV
+           MOVE LENGTH OF ENR-MHIV TO DSC-RECORD-SIZE
+           MOVE ENR-MHIV TO DSC-RECORD
+           PERFORM DSCLIENT-WRITE
+           ADD 1 TO W-COUNT
+           GO MXHISVTE-LOOP
+           .
+
+       MXHISVTE-END.
+           DISPLAY "Lignes traitées: ", W-COUNT
+           CLOSE MXHISVTE
+           .
+
        Acu-Main-Read.
            PERFORM Controle-Palme
            DISPLAY "Lecture"
