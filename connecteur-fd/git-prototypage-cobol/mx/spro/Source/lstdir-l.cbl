@@ -23,12 +23,21 @@
        COPY "COBCAP.sl".
       *{Bench}end
        COPY "W:\mx\fdt\SL-LSTDIR.cpy".
+      * balayage multi-agences (recherche documents/photos)
+       COPY "MXAGENCE.sl".
+240220* favoris d'agence par opérateur, pour NSA-Tab-Societe.cbl
+       COPY "MXAGEFAV.sl".
        DATA                        DIVISION.
        FILE                        SECTION.
       *{Bench}file
        COPY "COBCAP.fd".
       *{Bench}end
        COPY "W:\mx\fdt\FD-LSTDIR.cpy".
+       COPY "MXAGENCE.fd".
+240220*    clé CLE1-MAGF = IDE-MAGF (PIC X(8), IDE-PALM) + RANG-MAGF
+240220*    (PIC 9(2), ordre d'affichage) ; COD-MAGF PIC X(3) = code
+240220*    agence favori (cf. COD-MAGC de MXAGENCE.fd)
+       COPY "MXAGEFAV.fd".
        WORKING-STORAGE             SECTION.
       *{Bench}acu-def
        COPY "acugui.def".
@@ -85,12 +94,38 @@
        77 RAFRAIC24-JPG    PIC  S9(6)
                   USAGE IS COMP-4
                   VALUE IS 0.
+      * Recherche multi-critères (motif de nom, plage de dates) et
+      * balayage multi-agences
+       77 W-REP-COURANT    PIC  X(65).
+       77 W-PREFIXE-REP    PIC  X(65).
+       77 W-SUFFIXE-REP    PIC  X(65).
+       77 W-POS-MX         PIC  9(4).
+       77 W-POS-SUFFIXE    PIC  9(4).
+       77 W-AGE-COURANTE   PIC  9(4).
+       77 W-IND-AGE        PIC  9(4).
+       77 W-LIB-AGENCE-TRI PIC  X(4).
+           COPY  "W:\mx\copy\NSA-Donnees.wrk".
+240220* extension favoris/pagination/filtre de NSA-Donnees.wrk,
+240220* cf. en-tête de NSA-Tab-Societe.cbl
+       77 NSA-Filtre       PIC  X(3)  VALUE SPACE.
+       77 NSA-Page         PIC  9(3)  VALUE 0.
+       77 NSA-Page-Taille  PIC  9(3)  VALUE 0.
+       77 W-NSA-IDX        PIC  9(3).
+       77 W-NSA-SAUT       PIC  9(5).
+       77 W-NSA-PRIS       PIC  9(5).
+       77 W-NSA-DOUBLON    PIC  9.
 
       *{Bench}end
        LINKAGE                     SECTION.
       *{Bench}linkage
        77 LK-ZONE-PALM     PIC  X(500).
            COPY  "W:\mx\copy\LK-LSTDIR-L.wrk".
+      * LK-LSTDIR-L-PATTERN/DATDEB/DATFIN/MULTI : nouveaux champs ajoutés
+      * à LK-LSTDIR-L.wrk pour la recherche multi-critères/multi-agences
+      * (filtre sur nom de fichier, plage de dates de modification,
+      * balayage de plusieurs répertoires d'agence en une seule passe) -
+      * à blanc/zéro le comportement est inchangé pour les appelants
+      * existants (mtf-credirect.cbl, art-asa.cbl).
       *{Bench}end
        SCREEN                      SECTION.
       *{Bench}copy-screen
@@ -409,7 +444,7 @@
 
        MEP-LISTE-FIC.
       * ouverture fichier de tri
-           COPY "../../mx/copy/Assign-FICTMP.cbl" REPLACING 
+           COPY "../../mx/copy/Assign-FICTMP.cbl" REPLACING
                 ==FICTMP==   BY ==TRI==
                 =='FICTMP'== BY ==TRI==.
            MOVE ZERO TO W-NUM
@@ -417,32 +452,103 @@
       *     c$list-directory ne retourne pas forcément la liste triée
       *     dans l'ordre alphabétique (ce n'est vrai que sur certaines machines)
       *     d'où l'utilisation d'un fichier de tri
-      
-      * Création du fichier de tri avec les fichiers du répertoire 
+
+      * Motif de nom de fichier : si LK-LSTDIR-L-PATTERN est renseigné
+      * (ex: "*2024*.pdf") il remplace le calcul préfixe/extension habituel
            MOVE SPACE TO W-SPECIF-FILE
-           IF LK-LSTDIR-L-EXT NOT = SPACE
-280518     AND NOT = "jpg"
-             STRING LK-LSTDIR-L-PRE      DELIMITED BY " "
-                    "*." LK-LSTDIR-L-EXT DELIMITED BY SIZE
-                    INTO W-SPECIF-FILE
+           IF LK-LSTDIR-L-PATTERN NOT = SPACE
+              MOVE LK-LSTDIR-L-PATTERN TO W-SPECIF-FILE
            ELSE
-             STRING LK-LSTDIR-L-PRE DELIMITED BY " "
-                    "*"             DELIMITED BY SIZE
-                    INTO W-SPECIF-FILE
+             IF LK-LSTDIR-L-EXT NOT = SPACE
+280518       AND NOT = "jpg"
+               STRING LK-LSTDIR-L-PRE      DELIMITED BY " "
+                      "*." LK-LSTDIR-L-EXT DELIMITED BY SIZE
+                      INTO W-SPECIF-FILE
+             ELSE
+               STRING LK-LSTDIR-L-PRE DELIMITED BY " "
+                      "*"             DELIMITED BY SIZE
+                      INTO W-SPECIF-FILE
+             END-IF
            END-IF
-           CALL "C$LIST-DIRECTORY" 
-                  USING LISTDIR-OPEN, LK-LSTDIR-L-REP, W-SPECIF-FILE
+
+           MOVE SPACE TO W-LIB-AGENCE-TRI
+           IF LK-LSTDIR-L-MULTI = "O"
+      * balayage de plusieurs répertoires d'agence en une seule passe :
+      * on rejoue le même répertoire pour chaque société connue en
+      * substituant son numéro dans le segment "/mxNNNN" de LK-LSTDIR-L-REP
+              PERFORM CHARGE-TAB-SOCIETE
+              PERFORM VARYING W-IND-AGE FROM 1 BY 1
+                      UNTIL W-IND-AGE > TNSA-NAGE
+                 MOVE TNSA-AGE(W-IND-AGE) TO W-AGE-COURANTE
+                 PERFORM DECOUPE-REP-AGENCE
+                 MOVE W-AGE-COURANTE TO W-LIB-AGENCE-TRI
+                 PERFORM SCAN-UN-REPERTOIRE
+              END-PERFORM
+           ELSE
+              MOVE LK-LSTDIR-L-REP TO W-REP-COURANT
+              PERFORM SCAN-UN-REPERTOIRE
+           END-IF
+           .
+      *-----------------------------------------------------------------
+       CHARGE-TAB-SOCIETE.
+           COPY "../../mx/copy/NSA-Tab-Societe.cbl".
+      *-----------------------------------------------------------------
+      * construit W-REP-COURANT en remplaçant le numéro de société
+      * présent dans LK-LSTDIR-L-REP (segment "/mx" + chiffres) par
+      * W-AGE-COURANTE, pour balayer le même sous-répertoire chez
+      * chaque agence/société
+       DECOUPE-REP-AGENCE.
+           MOVE SPACE TO W-PREFIXE-REP W-SUFFIXE-REP W-REP-COURANT
+           MOVE 1 TO W-POS-MX
+           UNSTRING LK-LSTDIR-L-REP DELIMITED BY "/mx"
+                   INTO W-PREFIXE-REP
+                   WITH POINTER W-POS-MX
+           END-UNSTRING
+           IF W-POS-MX > LENGTH OF LK-LSTDIR-L-REP
+      * pas de segment "/mxNNNN" identifiable : on balaye le même
+      * répertoire pour chaque agence
+              MOVE LK-LSTDIR-L-REP TO W-REP-COURANT
+           ELSE
+      * W-POS-MX pointe juste après "/mx" ; on avance jusqu'au "/" qui
+      * suit le numéro de société pour isoler le suffixe du chemin
+              ADD 4 TO W-POS-MX GIVING W-POS-SUFFIXE
+              PERFORM VARYING W-POS-SUFFIXE FROM W-POS-SUFFIXE BY 1
+                      UNTIL W-POS-SUFFIXE > LENGTH OF LK-LSTDIR-L-REP
+                      OR LK-LSTDIR-L-REP(W-POS-SUFFIXE:1) = "/"
+              END-PERFORM
+              MOVE LK-LSTDIR-L-REP(W-POS-SUFFIXE:) TO W-SUFFIXE-REP
+              STRING W-PREFIXE-REP   DELIMITED BY SIZE
+                     "/mx"           DELIMITED BY SIZE
+                     W-AGE-COURANTE  DELIMITED BY SIZE
+                     W-SUFFIXE-REP   DELIMITED BY SIZE
+                     INTO W-REP-COURANT
+           END-IF
+           .
+      *-----------------------------------------------------------------
+      * balaye un répertoire (W-REP-COURANT) et ajoute au fichier de tri
+      * chaque fichier trouvé, filtré sur la plage de dates de
+      * modification quand LK-LSTDIR-L-DATDEB/DATFIN sont renseignés ;
+      * le nom d'agence (W-LIB-AGENCE-TRI) est préfixé au nom de
+      * fichier quand la recherche porte sur plusieurs agences
+       SCAN-UN-REPERTOIRE.
+           CALL "C$LIST-DIRECTORY"
+                  USING LISTDIR-OPEN, W-REP-COURANT, W-SPECIF-FILE
            MOVE RETURN-CODE TO W-RES
            IF W-RES = 0 THEN
-             MOVE "Repertoire inexistant" TO ACU-MSG-1
-             MOVE LK-LSTDIR-L-REP TO ACU-MSG-2
-             PERFORM MSG-ERREUR
-             GO Acu-Exit-Rtn
+             IF LK-LSTDIR-L-MULTI NOT = "O"
+                MOVE "Repertoire inexistant" TO ACU-MSG-1
+                MOVE W-REP-COURANT TO ACU-MSG-2
+                PERFORM MSG-ERREUR
+                GO Acu-Exit-Rtn
+             END-IF
+      * en balayage multi-agences un répertoire absent pour une agence
+      * n'est pas une erreur (toutes les agences n'ont pas forcément le dossier)
+             EXIT PARAGRAPH
            END-IF
            PERFORM WITH TEST AFTER UNTIL W-FIC = SPACES
-             CALL "C$LIST-DIRECTORY" 
-                  USING LISTDIR-NEXT, W-RES, W-FIC, 
-                        LISTDIR-FILE-INFORMATION 
+             CALL "C$LIST-DIRECTORY"
+                  USING LISTDIR-NEXT, W-RES, W-FIC,
+                        LISTDIR-FILE-INFORMATION
              IF W-FIC NOT = SPACE AND LISTDIR-FILE-TYPE = "F"
 280518
                IF LK-LSTDIR-L-EXT = "jpg"
@@ -455,10 +561,21 @@
                  end-if
                end-if
 280518
+               IF (LK-LSTDIR-L-DATDEB NOT = 0
+                   AND LISTDIR-FILE-DATE < LK-LSTDIR-L-DATDEB)
+               OR (LK-LSTDIR-L-DATFIN NOT = 0
+                   AND LISTDIR-FILE-DATE > LK-LSTDIR-L-DATFIN)
+                  EXIT PERFORM CYCLE
+               END-IF
                MOVE SPACE TO ENR-TRI
                ADD 1 TO W-NUM
                MOVE W-NUM TO NUM-TRI
-               MOVE W-FIC TO FIC-TRI
+               IF W-LIB-AGENCE-TRI NOT = SPACE
+                  STRING "[" W-LIB-AGENCE-TRI "] " W-FIC
+                         DELIMITED BY SIZE INTO FIC-TRI
+               ELSE
+                  MOVE W-FIC TO FIC-TRI
+               END-IF
                WRITE ENR-TRI INVALID
                  MOVE "Erreur écriture TRI" TO ACU-MSG-1
                  MOVE ENR-TRI TO ACU-MSG-2
