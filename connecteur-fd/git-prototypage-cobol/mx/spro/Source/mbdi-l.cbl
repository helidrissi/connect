@@ -32,6 +32,11 @@
        COPY "RECH.sl".
        COPY "RECHCMD.sl".
        COPY "MXARTSA.sl".
+121119*  export CSV de la liste filtrée (Screen1-Pb-Exporter-Link),
+121119*  même principe que MAJINT dans scodart-l.cbl
+       SELECT MBDIEXP ASSIGN TO ASSIGN-MBDIEXP
+                       ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS IS FILE-STATUS-MBDIEXP.
       *{Bench}end
        DATA                        DIVISION.
        FILE                        SECTION.
@@ -47,6 +52,8 @@
        COPY "RECH.fd".
        COPY "RECHCMD.fd".
        COPY "MXARTSA.fd".
+       FD  MBDIEXP  LABEL RECORD STANDARD.
+       01  ENR-MBDIEXP         PIC X(200).
       *{Bench}end
        WORKING-STORAGE             SECTION.
       *{Bench}acu-def
@@ -115,6 +122,9 @@
                   USAGE IS COMP-4
                   VALUE IS 0.
        77 ASSIGN-MBDI-L-TRI            PIC  X(60).
+121119*  export CSV de la liste filtrée
+       77 ASSIGN-MBDIEXP        PIC  X(80).
+       77 FILE-STATUS-MBDIEXP   PIC  X(2).
        77 WASS-MBDI-L-TRI  PIC  X(20)
                   VALUE IS "MBDI-L-TRI".
        77 W-LOG-PALM       PIC  9(3).
@@ -297,6 +307,37 @@
                   USAGE IS COMP-4
                   VALUE IS 0.
 
+240220* suivi du délai commande -> facturation, Normal/Urgent (TCC-
+240220* MBDI) par agence, cumulé pendant le balayage de Mep-Un-Bl et
+240220* restitué en pied de l'export CSV (Screen1-Pb-Exporter-Link)
+       01 W-SLA-Table.
+           05 W-SLA-NB          PIC  9(3) VALUE 0.
+           05 W-SLA-Age OCCURS 60 TIMES.
+               10 W-SLA-AGE-COD     PIC  X(3).
+               10 W-SLA-NOR-NB      PIC  9(5).
+               10 W-SLA-NOR-JRS     PIC  9(7).
+               10 W-SLA-URG-NB      PIC  9(5).
+               10 W-SLA-URG-JRS     PIC  9(7).
+       77 W-SLA-IDX         PIC  9(3).
+       77 W-SLA-JOURS       PIC  S9(5).
+       77 W-SLA-TROUVE      PIC  9.
+       77 W-SLA-MOY-NOR     PIC  9(3)V99.
+       77 W-SLA-MOY-URG     PIC  9(3)V99.
+
+240220* dashboard des reliquats : cumule, par article/client/agence,
+240220* la quantité des lignes article des commandes et devis encore
+240220* ouverts (TYP-MBDI = 0 ou 8, TRA-MBDI = 0), restitué en pied de
+240220* l'export CSV au même titre que le récapitulatif SLA ci-dessus
+       01 W-RELQ-Table.
+           05 W-RELQ-NB         PIC  9(3) VALUE 0.
+           05 W-RELQ-L OCCURS 200 TIMES.
+               10 W-RELQ-ART        PIC  X(20).
+               10 W-RELQ-CLI        PIC  9(6).
+               10 W-RELQ-AGE        PIC  X(3).
+               10 W-RELQ-QTE        PIC  S9(7)V99.
+       77 W-RELQ-IDX         PIC  9(3).
+       77 W-RELQ-TROUVE      PIC  9.
+
       *{Bench}end
        LINKAGE                     SECTION.
       *{Bench}linkage
@@ -313,9 +354,17 @@
               SQUARE, 
               ID IS 16, SELF-ACT, DEFAULT-BUTTON, 
               TERMINATION-VALUE 9859, 
-              TITLE "Lancer la recherche", 
+              TITLE "Lancer la recherche",
               ATW-CSS-CLASS "button-rechercher".
-           03 Screen1-Gd-1, Grid, 
+121119*  export de la liste filtrée vers un fichier CSV
+           03 Screen1-Pb-Exporter, Push-Button,
+              COL 107,00, LINE 1,92, LINES 24, SIZE 118,
+              BITMAP-HANDLE ENGRSIM16-JPG, BITMAP-NUMBER 1, UNFRAMED,
+              SQUARE,
+              EXCEPTION-VALUE 1003, ID IS 42, NO-AUTO-DEFAULT, NO-TAB,
+              SELF-ACT,
+              TITLE "Exporter la liste".
+           03 Screen1-Gd-1, Grid,
               COL 2,00, LINE 10,54, LINES 32,38 CELLS, 
               SIZE 177,86 CELLS, 
               3-D, CENTERED-HEADINGS, COLOR IS 2, COLUMN-HEADINGS, 
@@ -657,8 +706,11 @@
            CALL "W$BITMAP" USING WBITMAP-LOAD "PXOCTRA16.BMP", GIVING 
               PXOCTRA16-BMP
            COPY RESOURCE "RETOURP16.JPG".
-           CALL "W$BITMAP" USING WBITMAP-LOAD "RETOURP16.JPG", GIVING 
+           CALL "W$BITMAP" USING WBITMAP-LOAD "RETOURP16.JPG", GIVING
               RETOURP16-JPG
+           COPY RESOURCE "ENGRSIM16.JPG".
+           CALL "W$BITMAP" USING WBITMAP-LOAD "ENGRSIM16.JPG", GIVING
+              ENGRSIM16-JPG
            .
 
        Acu-Init-Popup.
@@ -762,6 +814,10 @@
               CALL "W$BITMAP" USING WBITMAP-DESTROY RETOURP16-JPG
               MOVE 0 TO RETOURP16-JPG
            END-IF
+           IF ENGRSIM16-JPG NOT = 0
+              CALL "W$BITMAP" USING WBITMAP-DESTROY ENGRSIM16-JPG
+              MOVE 0 TO ENGRSIM16-JPG
+           END-IF
            .
 
        Acu-Open-Files.
@@ -869,6 +925,9 @@
       * MI-Consultation Link To
               WHEN Key-Status = 1001
                  PERFORM Screen1-Mn-1-MI-Consultation-Link
+      * Screen1-Pb-Exporter Link To
+              WHEN Key-Status = 1003
+                 PERFORM Screen1-Pb-Exporter-Link
            END-EVALUATE
            MOVE 1 TO Accept-Control
            .
@@ -1110,6 +1169,11 @@
 110619               OR LK-MBDI-L-REF2 <> REF-MBDI(2)) )
               EXIT PARAGRAPH.
 
+240220*    dashboard des reliquats : commandes/devis encore ouverts
+           IF (TYP-MBDI = 0 OR TYP-MBDI = 8) AND TRA-MBDI = 0
+              PERFORM Cumul-Reliquat
+           END-IF
+
            MOVE SPACES TO ENR-MBDI-L-TRI
            MOVE AGE-MBDI TO AGE-MBDI-L-TRI
            MOVE BON-MBDI TO BON-MBDI-L-TRI
@@ -1122,8 +1186,12 @@
               MOVE AGE-MBDI-L-TRI TO COD-MAGC
               READ MXAGENCE
               PERFORM STAT
-              STRING ABR-MAGC FAC-MBDI "/D" DELIMITED BY " " 
+              STRING ABR-MAGC FAC-MBDI "/D" DELIMITED BY " "
               INTO FAC-MBDI-L-TRI
+240220*       suivi SLA commande->facturation Normal/Urgent par agence
+              IF TYP-MBDI = 1 AND (TCC-MBDI = 1 OR TCC-MBDI = 2)
+                 PERFORM Cumul-SLA
+              END-IF
            END-IF
 
            IF WCHO = 1
@@ -1198,6 +1266,93 @@
            PERFORM STAT
            .
 
+240220* cumule, par agence, le nombre et le délai commande->
+240220* facturation (DFA-MBDI - DAT-MBDI, en jours) d'un bon facturé
+240220* Normal ou Urgent, pour le récapitulatif SLA de l'export CSV
+       Cumul-SLA.
+           COMPUTE W-SLA-JOURS =
+                   FUNCTION INTEGER-OF-DATE(DFA-MBDI)
+                 - FUNCTION INTEGER-OF-DATE(DAT-MBDI)
+           IF W-SLA-JOURS < 0
+              EXIT PARAGRAPH
+           END-IF
+           MOVE 0 TO W-SLA-TROUVE
+           PERFORM VARYING W-SLA-IDX FROM 1 BY 1
+                   UNTIL W-SLA-IDX > W-SLA-NB OR W-SLA-TROUVE = 1
+              IF W-SLA-AGE-COD(W-SLA-IDX) = AGE-MBDI
+                 MOVE 1 TO W-SLA-TROUVE
+              END-IF
+           END-PERFORM
+           IF W-SLA-TROUVE = 0
+              IF W-SLA-NB >= 60
+                 EXIT PARAGRAPH
+              END-IF
+              ADD 1 TO W-SLA-NB
+              MOVE W-SLA-NB TO W-SLA-IDX
+              MOVE AGE-MBDI TO W-SLA-AGE-COD(W-SLA-IDX)
+              MOVE 0 TO W-SLA-NOR-NB(W-SLA-IDX) W-SLA-NOR-JRS(W-SLA-IDX)
+                        W-SLA-URG-NB(W-SLA-IDX) W-SLA-URG-JRS(W-SLA-IDX)
+           END-IF
+           IF TCC-MBDI = 1
+              ADD 1           TO W-SLA-NOR-NB(W-SLA-IDX)
+              ADD W-SLA-JOURS TO W-SLA-NOR-JRS(W-SLA-IDX)
+           ELSE
+              ADD 1           TO W-SLA-URG-NB(W-SLA-IDX)
+              ADD W-SLA-JOURS TO W-SLA-URG-JRS(W-SLA-IDX)
+           END-IF
+           .
+
+240220* cumule, par article/client/agence, la quantité des lignes
+240220* article d'une commande ou d'un devis encore ouvert, pour le
+240220* dashboard des reliquats de l'export CSV
+       Cumul-Reliquat.
+           MOVE AGE-MBDI TO AGE-MLDI
+           MOVE BON-MBDI TO BON-MLDI
+           MOVE ZERO     TO RAN-MLDI
+           MOVE 0 TO W-EOF
+           START MXLDIS KEY NOT < CLE4-MLDI INVALID MOVE 1 TO W-EOF
+           END-START
+           PERFORM STAT
+           PERFORM UNTIL W-EOF = 1
+              READ MXLDIS NEXT AT END MOVE 1 TO W-EOF
+              END-READ
+              PERFORM STAT
+              IF W-EOF = 0
+                 IF AGE-MLDI NOT = AGE-MBDI OR BON-MLDI NOT = BON-MBDI
+                    MOVE 1 TO W-EOF
+                 ELSE
+                    IF INP-MLDI = "A" AND QTE-MLDI > 0
+                       PERFORM Cumul-Reliquat-Ligne
+                    END-IF
+                 END-IF
+              END-IF
+           END-PERFORM
+           .
+
+       Cumul-Reliquat-Ligne.
+           MOVE 0 TO W-RELQ-TROUVE
+           PERFORM VARYING W-RELQ-IDX FROM 1 BY 1
+                   UNTIL W-RELQ-IDX > W-RELQ-NB OR W-RELQ-TROUVE = 1
+              IF W-RELQ-ART(W-RELQ-IDX) = ART-MLDI
+              AND W-RELQ-CLI(W-RELQ-IDX) = CLI-MBDI
+              AND W-RELQ-AGE(W-RELQ-IDX) = AGE-MBDI
+                 MOVE 1 TO W-RELQ-TROUVE
+              END-IF
+           END-PERFORM
+           IF W-RELQ-TROUVE = 0
+              IF W-RELQ-NB >= 200
+                 EXIT PARAGRAPH
+              END-IF
+              ADD 1 TO W-RELQ-NB
+              MOVE W-RELQ-NB TO W-RELQ-IDX
+              MOVE ART-MLDI TO W-RELQ-ART(W-RELQ-IDX)
+              MOVE CLI-MBDI TO W-RELQ-CLI(W-RELQ-IDX)
+              MOVE AGE-MBDI TO W-RELQ-AGE(W-RELQ-IDX)
+              MOVE 0 TO W-RELQ-QTE(W-RELQ-IDX)
+           END-IF
+           ADD QTE-MLDI TO W-RELQ-QTE(W-RELQ-IDX)
+           .
+
        Screen1-AfterInitData.
 090419   
       *     IF LK-MBDI-L-HANDLE <> 0 THEN    
@@ -1326,6 +1481,8 @@
            PERFORM STAT
 
            INITIALIZE ENR-MBDI
+240220     MOVE 0 TO W-SLA-NB
+240220     MOVE 0 TO W-RELQ-NB
            MOVE LK-MBDI-L-AGE(1) TO AGE-MBDI
            IF WCHO = 1 
               IF W-IND-FAC = 1
@@ -1571,6 +1728,159 @@
       * Patch : sans ça, la grille peut parfois mélanger les lignes...
            MOVE SPACES TO Screen1-Gd-1-Record
            .
+      *
+121119* Exporte la liste actuellement filtrée/triée (MBDI-L-TRI, déjà
+121119* construite par la recherche en cours) vers un fichier CSV avec
+121119* les mêmes colonnes que la grille, sur le principe de l'aperçu
+121119* CSV de scodart-l.cbl (OPEN OUTPUT, écrit dans MX-DIR, puis
+121119* message indiquant le chemin du fichier)
+       Screen1-Pb-Exporter-Link.
+           IF Tmp-9-3 < 2
+              MOVE "Aucune ligne à exporter." TO ACU-MSG-1
+              PERFORM MSG-INFO
+              EXIT PARAGRAPH
+           END-IF
+           STRING MX-DIR DELIMITED BY "  "
+                  "/mbdi-l-export.csv" DELIMITED BY SIZE
+                  INTO ASSIGN-MBDIEXP
+           OPEN OUTPUT MBDIEXP
+           MOVE SPACE TO ENR-MBDIEXP
+           STRING
+              "Date;Agence;N°Bon;Client;Ville;Type;Facture;DateFacture"
+              DELIMITED BY SIZE
+              INTO ENR-MBDIEXP
+           WRITE ENR-MBDIEXP
+
+           PERFORM MBDI-L-TRI-InitStart
+           PERFORM MBDI-L-TRI-Start
+           IF W-EOF NOT = 1
+              PERFORM MBDI-L-TRI-Read-Next
+              PERFORM UNTIL W-EOF = 1
+                 PERFORM Exporter-Ligne
+                 PERFORM MBDI-L-TRI-Read-Next
+              END-PERFORM
+           END-IF
+
+240220*    récapitulatif SLA Normal/Urgent par agence en pied d'export
+           IF W-SLA-NB NOT = 0
+              MOVE SPACE TO ENR-MBDIEXP
+              WRITE ENR-MBDIEXP
+              MOVE SPACE TO ENR-MBDIEXP
+              STRING "SLA commande->facture;Nb Normal;"
+                     "Delai moy. Normal (j);Nb Urgent;"
+                     "Delai moy. Urgent (j)" DELIMITED BY SIZE
+                 INTO ENR-MBDIEXP
+              WRITE ENR-MBDIEXP
+              PERFORM VARYING W-SLA-IDX FROM 1 BY 1
+                      UNTIL W-SLA-IDX > W-SLA-NB
+                 PERFORM Exporter-Ligne-SLA
+              END-PERFORM
+           END-IF
+
+240220*    dashboard des reliquats (commandes/devis ouverts) en pied
+240220*    d'export, par article/client/agence
+           IF W-RELQ-NB NOT = 0
+              MOVE SPACE TO ENR-MBDIEXP
+              WRITE ENR-MBDIEXP
+              MOVE SPACE TO ENR-MBDIEXP
+              STRING "Reliquats en cours;Article;Désignation;"
+                     "Client;Agence;Qté reliquat" DELIMITED BY SIZE
+                 INTO ENR-MBDIEXP
+              WRITE ENR-MBDIEXP
+              PERFORM VARYING W-RELQ-IDX FROM 1 BY 1
+                      UNTIL W-RELQ-IDX > W-RELQ-NB
+                 PERFORM Exporter-Ligne-Reliquat
+              END-PERFORM
+           END-IF
+
+           CLOSE MBDIEXP
+
+           MOVE "Export terminé :" TO ACU-MSG-1
+           MOVE ASSIGN-MBDIEXP TO ACU-MSG-2
+           PERFORM MSG-INFO
+           .
+
+      * une ligne de l'export CSV, mêmes colonnes que la grille
+       Exporter-Ligne.
+           MOVE AGE-MBDI-L-TRI TO COD-MAGC
+           READ MXAGENCE
+           PERFORM STAT
+           MOVE DAT-MBDI-L-TRI TO D-SAMJ
+           PERFORM CONVDAT-SAMJ-JMSA
+           MOVE SPACE TO ENR-MBDIEXP
+           STRING L-DAT6           DELIMITED BY SIZE
+                  ";"              DELIMITED BY SIZE
+                  ABR-MAGC         DELIMITED BY SIZE
+                  ";"              DELIMITED BY SIZE
+                  BON-MBDI-L-TRI   DELIMITED BY SIZE
+                  ";"              DELIMITED BY SIZE
+                  RAI-MBDI-L-TRI   DELIMITED BY SIZE
+                  ";"              DELIMITED BY SIZE
+                  VIL-MBDI-L-TRI   DELIMITED BY SIZE
+                  ";"              DELIMITED BY SIZE
+                  LTYC-MBDI-L-TRI  DELIMITED BY SIZE
+                  ";"              DELIMITED BY SIZE
+                  FAC-MBDI-L-TRI   DELIMITED BY SIZE
+                  ";"              DELIMITED BY SIZE
+                  DFA-MBDI-L-TRI   DELIMITED BY SIZE
+              INTO ENR-MBDIEXP
+           WRITE ENR-MBDIEXP
+           .
+
+240220* une ligne du récapitulatif SLA (une agence), cf. Cumul-SLA
+       Exporter-Ligne-SLA.
+           MOVE W-SLA-AGE-COD(W-SLA-IDX) TO COD-MAGC
+           READ MXAGENCE INVALID MOVE SPACE TO ABR-MAGC
+           END-READ
+           PERFORM STAT
+           MOVE 0 TO W-SLA-MOY-NOR W-SLA-MOY-URG
+           IF W-SLA-NOR-NB(W-SLA-IDX) NOT = 0
+              COMPUTE W-SLA-MOY-NOR ROUNDED =
+                 W-SLA-NOR-JRS(W-SLA-IDX) / W-SLA-NOR-NB(W-SLA-IDX)
+           END-IF
+           IF W-SLA-URG-NB(W-SLA-IDX) NOT = 0
+              COMPUTE W-SLA-MOY-URG ROUNDED =
+                 W-SLA-URG-JRS(W-SLA-IDX) / W-SLA-URG-NB(W-SLA-IDX)
+           END-IF
+           MOVE SPACE TO ENR-MBDIEXP
+           STRING ABR-MAGC                DELIMITED BY SIZE
+                  ";"                     DELIMITED BY SIZE
+                  W-SLA-NOR-NB(W-SLA-IDX) DELIMITED BY SIZE
+                  ";"                     DELIMITED BY SIZE
+                  W-SLA-MOY-NOR           DELIMITED BY SIZE
+                  ";"                     DELIMITED BY SIZE
+                  W-SLA-URG-NB(W-SLA-IDX) DELIMITED BY SIZE
+                  ";"                     DELIMITED BY SIZE
+                  W-SLA-MOY-URG           DELIMITED BY SIZE
+              INTO ENR-MBDIEXP
+           WRITE ENR-MBDIEXP
+           .
+
+240220* une ligne du dashboard des reliquats (un article/client/
+240220* agence), cf. Cumul-Reliquat
+       Exporter-Ligne-Reliquat.
+           MOVE W-RELQ-ART(W-RELQ-IDX) TO COD-MART
+           READ MXART INVALID MOVE SPACE TO ENR-MART
+           END-READ
+           PERFORM STAT
+           MOVE W-RELQ-AGE(W-RELQ-IDX) TO COD-MAGC
+           READ MXAGENCE INVALID MOVE SPACE TO ABR-MAGC
+           END-READ
+           PERFORM STAT
+           MOVE SPACE TO ENR-MBDIEXP
+           STRING W-RELQ-ART(W-RELQ-IDX) DELIMITED BY SIZE
+                  ";"                    DELIMITED BY SIZE
+                  DES-MART               DELIMITED BY SIZE
+                  ";"                    DELIMITED BY SIZE
+                  W-RELQ-CLI(W-RELQ-IDX) DELIMITED BY SIZE
+                  ";"                    DELIMITED BY SIZE
+                  ABR-MAGC               DELIMITED BY SIZE
+                  ";"                    DELIMITED BY SIZE
+                  W-RELQ-QTE(W-RELQ-IDX) DELIMITED BY SIZE
+              INTO ENR-MBDIEXP
+           WRITE ENR-MBDIEXP
+           .
+      *
        Screen1-Gd-1-Ev-Msg-Begin-Entry.
            if lk-mbdi-l-maxsel < 2
               INQUIRE Screen1-Gd-1(Event-Data-2, 4),
