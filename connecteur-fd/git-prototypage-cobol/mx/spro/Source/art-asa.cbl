@@ -28,6 +28,11 @@
        COPY "XMLOut-File.sl".
        COPY "MXFOU.sl".
        COPY "MXFAMART.sl".
+130120* aperçu des articles en dessous de leur seuil mini par agence
+130120* (bouton Screen1-Pb-Reassort, cf. Screen1-Pb-Reassort-Link)
+130120 SELECT REASSORT ASSIGN TO ASSIGN-REASSORT
+130120                 ORGANIZATION LINE SEQUENTIAL
+130120                 FILE STATUS IS FILE-STATUS-REASSORT.
       *{Bench}end
        DATA                        DIVISION.
        FILE                        SECTION.
@@ -40,6 +45,9 @@
        COPY "XMLOut-File.fd".
        COPY "MXFOU.fd".
        COPY "MXFAMART.fd".
+130120* liste d'aperçu des articles en réassort (cf. FILE-CONTROL)
+130120 FD  REASSORT  LABEL RECORD STANDARD.
+130120 01  ENR-REASSORT        PIC X(100).
       *{Bench}end
        WORKING-STORAGE             SECTION.
       *{Bench}acu-def
@@ -391,6 +399,16 @@
                   USAGE IS COMP-4
                   VALUE IS 0.
 
+130120* zones de travail pour l'aperçu des articles en réassort
+130120* (bouton Screen1-Pb-Reassort) : balaye tout MXARTSA, pas
+130120* seulement les agences de l'article en cours.
+       77 ASSIGN-REASSORT       PIC  X(80).
+       77 FILE-STATUS-REASSORT  PIC  X(2).
+       77 W-REA-EOF             PIC  9.
+       77 W-REA-NB              PIC  9(5).
+       77 W-REA-QTE             PIC S9(6).
+       77 W-REA-SUG             PIC S9(6).
+
       *{Bench}end
        LINKAGE                     SECTION.
       *{Bench}linkage
@@ -1573,6 +1591,10 @@
       * Screen1-Pb-Import Link To
               WHEN Key-Status = 1081
                  PERFORM Screen1-Pb-Import-Link
+130120* Screen1-Pb-Reassort Link To (bouton à ajouter au design du
+130120* Screen1, près de Screen1-Pb-Import)
+              WHEN Key-Status = 1090
+                 PERFORM Screen1-Pb-Reassort-Link
            END-EVALUATE
            MOVE 1 TO Accept-Control
            .
@@ -3573,6 +3595,77 @@
        Screen1-Pb-Import-Link.
            PERFORM Acu-ScreenImport-Routine.
 
+      ******************************************************************
+130120*    Aperçu des articles en réassort : balaye tout MXARTSA
+130120*    (toutes agences, tous articles - pas seulement l'article
+130120*    en cours d'édition dans cet écran) et liste ceux dont le
+130120*    stock actuel (QSTM-MASA(1)) est sous le seuil mini
+130120*    (MIN-MASA), avec une quantité de réassort suggérée
+130120*    jusqu'au seuil maxi (MAX-MASA). N'écrit que l'aperçu, rien
+130120*    n'est modifié - même principe que Screen1-Pb-MajInterdits.
+130120*    Bouton Screen1-Pb-Reassort, à ajouter au design du Screen1.
+130120 Screen1-Pb-Reassort-Link.
+130120     MOVE 0 TO W-REA-NB W-REA-EOF
+130120     STRING MX-DIR DELIMITED BY "  "
+130120            "/art-asa-reassort.lst" DELIMITED BY SIZE
+130120            INTO ASSIGN-REASSORT
+130120     OPEN OUTPUT REASSORT
+130120     MOVE SPACE TO ENR-REASSORT
+130120     STRING "Agence Article          Stock   Mini   Maxi"
+130120            " Réassort sugg." DELIMITED BY SIZE
+130120            INTO ENR-REASSORT
+130120     WRITE ENR-REASSORT
+
+130120     MOVE LOW-VALUE TO AGE-MASA
+130120     MOVE LOW-VALUE TO COD-MASA
+130120     START MXARTSA KEY NOT < CLE1-MASA
+130120     INVALID
+130120        MOVE 1 TO W-REA-EOF
+130120     END-START
+130120     PERFORM STAT
+130120     PERFORM UNTIL W-REA-EOF = 1
+130120        READ MXARTSA NEXT AT END
+130120           MOVE 1 TO W-REA-EOF
+130120           EXIT PERFORM
+130120        END-READ
+130120        PERFORM STAT
+130120        IF STO-MASA NOT = 2 AND MIN-MASA > 0
+130120           MOVE QSTM-MASA(1) TO W-REA-QTE
+130120           IF W-REA-QTE < MIN-MASA
+130120              IF MAX-MASA > 0
+130120                 COMPUTE W-REA-SUG = MAX-MASA - W-REA-QTE
+130120              ELSE
+130120                 COMPUTE W-REA-SUG = MIN-MASA - W-REA-QTE
+130120              END-IF
+130120              ADD 1 TO W-REA-NB
+130120              MOVE SPACE TO ENR-REASSORT
+130120              STRING AGE-MASA DELIMITED BY SIZE
+130120                     " " DELIMITED BY SIZE
+130120                     COD-MASA DELIMITED BY SIZE
+130120                     " " DELIMITED BY SIZE
+130120                     W-REA-QTE DELIMITED BY SIZE
+130120                     "   " DELIMITED BY SIZE
+130120                     MIN-MASA DELIMITED BY SIZE
+130120                     "   " DELIMITED BY SIZE
+130120                     MAX-MASA DELIMITED BY SIZE
+130120                     "   " DELIMITED BY SIZE
+130120                     W-REA-SUG DELIMITED BY SIZE
+130120                     INTO ENR-REASSORT
+130120              WRITE ENR-REASSORT
+130120           END-IF
+130120        END-IF
+130120     END-PERFORM
+130120     CLOSE REASSORT
+
+130120     MOVE "Aperçu réassort imprimé :" TO ACU-MSG-1
+130120     MOVE ASSIGN-REASSORT TO ACU-MSG-2
+130120     STRING W-REA-NB DELIMITED BY SIZE
+130120            " article(s)/agence(s) sous le seuil mini."
+130120            DELIMITED BY SIZE
+130120            INTO ACU-MSG-3
+130120     PERFORM MSG-INFO
+130120     .
+
 120819 ScreenImport-Aft-Initdata.
       *-------------------------*
            MOVE ScreenImport-HANDLE TO MCF-HANDLE-FS
