@@ -24,6 +24,9 @@
       *{Bench}file-control
        COPY "LISTE.sl".
        COPY "COBCAP.sl".
+121119*  trace des Restaurer/Purger faits depuis la vue "Voir les
+121119*  éléments supprimés" (Screen1-Pb-Restaurer-Link/Purger-Link)
+       COPY "MXLISTEHIST.sl".
       *{Bench}end
        DATA                        DIVISION.
        FILE                        SECTION.
@@ -31,6 +34,11 @@
       *{Bench}file
        COPY "LISTE.fd".
        COPY "COBCAP.fd".
+121119*  ENR-LSTH : TITRE-LSTH (PIC X(60), LK-GENLISTE-TITLE), LIB-LSTH
+121119*  (PIC X(60), libellé de la ligne restaurée/purgée), ACT-LSTH
+121119*  (PIC X(01), "R" ou "P"), IDE-LSTH (PIC X(08), IDE-PALM),
+121119*  DAT-LSTH (PIC 9(08)), HEU-LSTH (PIC 9(06))
+       COPY "MXLISTEHIST.fd".
       *{Bench}end
        WORKING-STORAGE             SECTION.
       *{Bench}acu-def
@@ -56,6 +64,7 @@
            COPY  "cobcap.wrk".
            COPY  "Gd-Sort.wrk".
            COPY  "LK-LISTE.wrk".
+240220     COPY  "rech-expression.wrk".
        77 W-LOG-PALM       PIC  9(3).
        77 W-NPR-PALM       PIC  9(3).
        77 ASSIGN-LISTE     PIC  X(128).
@@ -95,6 +104,13 @@
        77 LISTE-FILE-STATUS            PIC  X(2).
            88 Valid-LISTE VALUE IS "00" THRU "09". 
        77 Screen1-Ef-1-Value           PIC  X(30).
+240220*  zone de recherche par expression régulière (Rech-Expression,
+240220*  cf. mistral/copy/rech-expression.cbl), alternative optionnelle
+240220*  aux critères de recherche fixes de l'écran : si renseignée,
+240220*  seules les lignes dont le libellé vérifie l'expression sont
+240220*  affichées dans la grille (cf. Loop-Fillliste).
+       77 Screen1-Ef-Expr-Value       PIC  X(60).
+       77 W-OK-EXPR                   PIC  9.
        77 Small-Font
                   USAGE IS HANDLE OF FONT SMALL-FONT.
        77 RECHERC24-JPG    PIC  S9(6)
@@ -154,6 +170,15 @@
        77 INVSELE24-JPG    PIC  S9(6)
                   USAGE IS COMP-4
                   VALUE IS 0.
+121119*  boutons Restaurer/Purger de la vue "Voir les éléments supprimés"
+       77 RESTAUR24-JPG    PIC  S9(6)
+                  USAGE IS COMP-4
+                  VALUE IS 0.
+       77 PURGER24-JPG     PIC  S9(6)
+                  USAGE IS COMP-4
+                  VALUE IS 0.
+121119*  action tracée par Trace-Hist-Liste : "R" Restaurer, "P" Purger
+       77 W-ACTION-LSTH    PIC  X(01).
        77 W-SIZE           PIC  9(5)V99.
        77 W-ADD-SIZE       PIC  9(3)V99.
        01 TAB-SELECT.
@@ -245,6 +270,11 @@
       *{Bench}linkage
        77 LK-ZONE-PALM     PIC  X(500).
            COPY  "LK-GENLISTE.wrk".
+121119*  LK-GENLISTE-ACTION (PIC X(01), espace par défaut) : positionné
+121119*  à "R" ou "P" par Screen1-Pb-Restaurer-Link/Screen1-Pb-Purger-Link
+121119*  pour indiquer à l'appelant l'action demandée sur la ligne
+121119*  rendue par FillSelect, l'appelant étant seul à connaître le
+121119*  fichier maître réel à restaurer/purger
       *{Bench}end
        SCREEN                      SECTION.
       *{Bench}copy-screen
@@ -354,13 +384,25 @@
               COL 150,57, LINE 12,92, LINES 12, SIZE 12, 
               BITMAP-HANDLE VALIDER16-BMP, BITMAP-NUMBER 1, 
               ID IS 14, VISIBLE 0.
-           03 Screen1-Cb-VisuDel, Check-Box, 
-              COL 159,57, LINE 11,62, LINES 3,00 CELLS, 
-              SIZE 20,71 CELLS, 
-              COLOR IS 2, EXCEPTION-VALUE 1000, FONT IS Small-Font, 
-              ID IS 13, MULTILINE, 
-              TITLE "Voir les éléments supprimés", VALUE Visu-del, 
+           03 Screen1-Cb-VisuDel, Check-Box,
+              COL 159,57, LINE 11,62, LINES 3,00 CELLS,
+              SIZE 20,71 CELLS,
+              COLOR IS 2, EXCEPTION-VALUE 1000, FONT IS Small-Font,
+              ID IS 13, MULTILINE,
+              TITLE "Voir les éléments supprimés", VALUE Visu-del,
               VISIBLE 0.
+           03 Screen1-Pb-Restaurer, Push-Button,
+              COL 2,14, LINE 47,38, LINES 24, SIZE 118,
+              BITMAP-HANDLE RESTAUR24-JPG, BITMAP-NUMBER 1, UNFRAMED,
+              SQUARE,
+              EXCEPTION-VALUE 56, ID IS 24,
+              TITLE "Restaurer", VISIBLE 0.
+           03 Screen1-Pb-Purger, Push-Button,
+              COL 21,29, LINE 47,38, LINES 24, SIZE 118,
+              BITMAP-HANDLE PURGER24-JPG, BITMAP-NUMBER 1, UNFRAMED,
+              SQUARE,
+              EXCEPTION-VALUE 57, ID IS 25,
+              TITLE "Purger", VISIBLE 0.
            03 Screen1-La-1a, Label, 
               COL 2,43, LINE 11,46, LINES 3,08 CELLS, SIZE 9,14 CELLS, 
               COLOR IS 2, FONT IS Small-Font, ID IS 20, LABEL-OFFSET 0, 
@@ -382,11 +424,24 @@
               TITLE "A exclure", VALUE LK-GENLISTE-TSEL, 
               VISIBLE W-visible-sel, 
               EVENT PROCEDURE Screen1-Rb-Exclure-Event-Proc.
-           03 Screen1-La-2, Label, 
-              COL 2,43, LINE 3,15, LINES 2,77 CELLS, SIZE 38,14 CELLS, 
-              COLOR IS 2, FONT IS Small-Font, ID IS 23, LABEL-OFFSET 0, 
-              TITLE "Critères de recherche", TRANSPARENT, 
+           03 Screen1-La-2, Label,
+              COL 2,43, LINE 3,15, LINES 2,77 CELLS, SIZE 38,14 CELLS,
+              COLOR IS 2, FONT IS Small-Font, ID IS 23, LABEL-OFFSET 0,
+              TITLE "Critères de recherche", TRANSPARENT,
               ATW-CSS-CLASS "h5".
+240220*    recherche par expression régulière, cf. Screen1-Ef-Expr-Aft-
+240220*    Procedure et le filtre appliqué dans Loop-Fillliste
+           03 Screen1-La-Expr, Label,
+              COL 2,43, LINE 9,15, LINES 3,08 CELLS, SIZE 14,14 CELLS,
+              COLOR IS 2, FONT IS Small-Font, ID IS 26, LEFT,
+              LABEL-OFFSET 0,
+              TITLE "Expression", TRANSPARENT.
+           03 Screen1-Ef-Expr, Entry-Field,
+              COL 17,43, LINE 9,23, LINES 3,08 CELLS, SIZE 29,00 CELLS,
+              3-D, COLOR IS 2, FONT IS Default-Font, ID IS 27,
+              MAX-TEXT 60, VALUE Screen1-Ef-Expr-Value,
+              AFTER PROCEDURE Screen1-Ef-Expr-Aft-Procedure,
+              BEFORE PROCEDURE Screen1-Ef-Expr-Bef-Procedure.
 
       *{Bench}end
 
@@ -477,8 +532,14 @@
            CALL "W$BITMAP" USING WBITMAP-LOAD "TRIERAD10.JPG", GIVING 
               TRIERAD10-JPG
            COPY RESOURCE "VALIDER16.BMP".
-           CALL "W$BITMAP" USING WBITMAP-LOAD "VALIDER16.BMP", GIVING 
+           CALL "W$BITMAP" USING WBITMAP-LOAD "VALIDER16.BMP", GIVING
               VALIDER16-BMP
+           COPY RESOURCE "RESTAUR24.JPG".
+           CALL "W$BITMAP" USING WBITMAP-LOAD "RESTAUR24.JPG", GIVING
+              RESTAUR24-JPG
+           COPY RESOURCE "PURGER24.JPG".
+           CALL "W$BITMAP" USING WBITMAP-LOAD "PURGER24.JPG", GIVING
+              PURGER24-JPG
            .
 
        Acu-Exit-Rtn.
@@ -541,6 +602,14 @@
               CALL "W$BITMAP" USING WBITMAP-DESTROY VALIDER16-BMP
               MOVE 0 TO VALIDER16-BMP
            END-IF
+           IF RESTAUR24-JPG NOT = 0
+              CALL "W$BITMAP" USING WBITMAP-DESTROY RESTAUR24-JPG
+              MOVE 0 TO RESTAUR24-JPG
+           END-IF
+           IF PURGER24-JPG NOT = 0
+              CALL "W$BITMAP" USING WBITMAP-DESTROY PURGER24-JPG
+              MOVE 0 TO PURGER24-JPG
+           END-IF
            .
 
        Acu-Open-Files.
@@ -634,6 +703,12 @@
       * Screen1-Cb-VisuDel Link To
               WHEN Key-Status = 1000
                  PERFORM Screen1-Cb-VisuDel-Ev-Cmd-Clicked
+      * Screen1-Pb-Restaurer Link To
+              WHEN Key-Status = 56
+                 PERFORM Screen1-Pb-Restaurer-Link
+      * Screen1-Pb-Purger Link To
+              WHEN Key-Status = 57
+                 PERFORM Screen1-Pb-Purger-Link
            END-EVALUATE
            MOVE 1 TO Accept-Control
            .
@@ -688,6 +763,7 @@
 
            COPY "W:/mistral/copy/envmis.cbl".
            COPY "W:/mistral/copy/MisCentrefenetre.cbl".
+240220     COPY "W:/mistral/copy/rech-expression.cbl".
       *
        Screen1-Bef-Create.
            PERFORM Controle-Call
@@ -773,6 +849,15 @@ PROTO *          MOVE 47,80 TO W-SCREEN1-SIZE
                 MODIFY Screen1-Cb-VisuDel, VALUE 1
            ELSE MODIFY Screen1-Cb-VisuDel, VALUE 0
            END-IF
+121119*    Restaurer/Purger ne sont proposés que sur la vue "éléments
+121119*    supprimés uniquement" (ANN = 3)
+           IF LK-GENLISTE-ANN = 3
+                MODIFY Screen1-Pb-Restaurer, VISIBLE 1
+                MODIFY Screen1-Pb-Purger, VISIBLE 1
+           ELSE
+                MODIFY Screen1-Pb-Restaurer, VISIBLE 0
+                MODIFY Screen1-Pb-Purger, VISIBLE 0
+           END-IF
 
            PERFORM AdaptGrid
            Initialize Screen1-Gd-1-Record
@@ -954,6 +1039,29 @@ PROTO *        MODIFY Screen1-Handle, SIZE W-SIZE
            MOVE 0 TO w-count
            MOVE 1 TO w-index.
 
+240220*-------------------------------------------------------------*
+240220*    Filtre optionnel par expression régulière (Screen1-Ef-     *
+240220*    Expr, wrappée sur Rech-Expression de mistral/copy/rech-    *
+240220*    expression.cbl) : W-OK-EXPR = 1 si la ligne LIB-LST        *
+240220*    courante doit être conservée - zone vide = pas de filtre,  *
+240220*    tout le monde passe.                                       *
+240220*-------------------------------------------------------------*
+240220 Teste-Filtre-Expression.
+240220     MOVE 1 TO W-OK-EXPR
+240220     IF Screen1-Ef-Expr-Value NOT = SPACES
+240220        MOVE SPACES TO RE-CHAINE
+240220        MOVE LIB-LST TO RE-CHAINE
+240220        MOVE Screen1-Ef-Expr-Value TO RE-RECH
+240220        MOVE "i" TO RE-LOWV
+240220        MOVE 50 TO RE-LG-CHAINE
+240220        MOVE 1 TO RE-SUIVANT
+240220        PERFORM Rech-Expression
+240220        IF RE-DEBUT = 0
+240220           MOVE 0 TO W-OK-EXPR
+240220        END-IF
+240220     END-IF
+240220     .
+
        Loop-Fillliste.
            IF W-KEY = 3
              Read LISTE-TRIS NEXT AT END GO End-Fillliste
@@ -972,8 +1080,10 @@ PROTO *        MODIFY Screen1-Handle, SIZE W-SIZE
            IF W-KEY = 3
              MOVE ENR-LST-TRIS TO ENR-LST
            END-IF
-           IF LIB-LST Not = SPACES OR COD-LST NOT = SPACE
-           THEN 
+240220     PERFORM Teste-Filtre-Expression
+           IF (LIB-LST Not = SPACES OR COD-LST NOT = SPACE)
+240220     AND W-OK-EXPR = 1
+           THEN
                 IF LK-GENLISTE-MAXSEL = 1
                 THEN IF LK-GENLISTE-DATATYPE = 3 OR 4
                      THEN MOVE CO8-LST TO Screen1-Gd-1-SEL
@@ -1808,7 +1918,64 @@ PROTO *        MODIFY Screen1-Handle, SIZE W-SIZE
       *
        Screen1-Pb-Cancel-Link.
            move 0 to lk-genliste-ann
-           PERFORM Acu-Screen1-Exit                      
+           PERFORM Acu-Screen1-Exit
+           .
+      *
+121119* Restaurer la ligne sélectionnée de la vue "éléments supprimés" :
+121119* on trace l'action puis on rend la main à l'appelant avec
+121119* LK-GENLISTE-ACTION = "R" et la ligne dans LK-GENLISTE-COD(1)/LIB
+121119* - l'appelant est seul à connaître le fichier maître réel et
+121119* c'est donc lui qui effectue la restauration proprement dite
+       Screen1-Pb-Restaurer-Link.
+           MOVE "Restaurer l'élément sélectionné ?" TO acu-msg-1
+           MOVE SPACES TO acu-msg-2
+           PERFORM msg-on
+           IF acu-return-value NOT = 1
+              EXIT PARAGRAPH
+           END-IF
+           PERFORM FillSelect
+           MOVE "R" TO W-ACTION-LSTH
+           PERFORM Trace-Hist-Liste
+           MOVE "R" TO LK-GENLISTE-ACTION
+           MOVE w-countSel TO LK-GENLISTE-NBSEL
+           move 0 to lk-genliste-ann
+           PERFORM Acu-Screen1-Exit
+           .
+      *
+121119* Purger (suppression définitive) la ligne sélectionnée - même
+121119* principe que Screen1-Pb-Restaurer-Link ci-dessus
+       Screen1-Pb-Purger-Link.
+           MOVE "Purger définitivement l'élément sélectionné ?"
+              TO acu-msg-1
+           MOVE "Cette action est irréversible." TO acu-msg-2
+           PERFORM msg-on
+           IF acu-return-value NOT = 1
+              EXIT PARAGRAPH
+           END-IF
+           PERFORM FillSelect
+           MOVE "P" TO W-ACTION-LSTH
+           PERFORM Trace-Hist-Liste
+           MOVE "P" TO LK-GENLISTE-ACTION
+           MOVE w-countSel TO LK-GENLISTE-NBSEL
+           move 0 to lk-genliste-ann
+           PERFORM Acu-Screen1-Exit
+           .
+      *
+121119* Trace dans MXLISTEHIST qui a demandé quelle action (Restaurer
+121119* ou Purger) sur quelle ligne de quelle liste, et quand
+       Trace-Hist-Liste.
+           INITIALIZE ENR-LSTH
+           MOVE LK-GENLISTE-TITLE TO TITRE-LSTH
+           MOVE LK-GENLISTE-LIB(1) TO LIB-LSTH
+           MOVE W-ACTION-LSTH TO ACT-LSTH
+           MOVE IDE-PALM TO IDE-LSTH
+           ACCEPT DAT-LSTH FROM CENTURY-DATE
+           ACCEPT HEU-LSTH FROM TIME
+           OPEN I-O MXLISTEHIST
+           WRITE ENR-LSTH INVALID CONTINUE
+           END-WRITE
+           PERFORM STAT
+           CLOSE MXLISTEHIST
            .
       *
        Screen1-Aft-Routine.
@@ -2102,9 +2269,24 @@ PROTO *        MODIFY Screen1-Handle, SIZE W-SIZE
            .
 
        Screen1-Ef-1-Aft-Procedure.
-           MODIFY Screen1-La-libr, Title = SPACES           
+           MODIFY Screen1-La-libr, Title = SPACES
            .
       *
+240220 Screen1-Ef-Expr-Bef-Procedure.
+240220     MOVE SPACES TO s
+240220     String "Expression régulière (syntaxe C$REGEXP) : "
+240220            "les lignes non conformes seront masquées"
+240220            Delimited BY size
+240220            into s
+240220     MODIFY Screen1-La-libr, Title Is s
+240220     .
+
+240220 Screen1-Ef-Expr-Aft-Procedure.
+240220     MODIFY Screen1-La-libr, Title = SPACES
+240220     INQUIRE Screen1-Ef-Expr, VALUE IN Screen1-Ef-Expr-Value
+240220     PERFORM Affiche-Liste
+240220     .
+      *
        Screen1-Pb-1-Link.
            MOVE SPACES TO s2
            INQUIRE Screen1-Ef-1, VALUE IN s2
