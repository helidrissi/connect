@@ -0,0 +1,134 @@
+      *{Bench}prg-comment
+      * purge-ft.cbl
+240220* purge-ft.cbl : housekeeping du répertoire MX-DIR/ft (fichiers
+240220* de travail temporaires créés par Assign-FICTMP/XMLOut-Assign-Tmp
+240220* à chaque écran qui en a besoin, jamais supprimés ensuite).
+240220* A lancer via une tâche planifiée (acurun purge-ft.acu <jours>) ;
+240220* <jours> est le nombre de jours de rétention (fichiers plus
+240220* anciens supprimés), par défaut W-PURGE-JOURS-DEFAUT si omis.
+      *{Bench}end
+       IDENTIFICATION              DIVISION.
+      *{Bench}prgid
+       PROGRAM-ID. purge-ft.
+       AUTHOR. mistral.
+       DATE-WRITTEN. lundi 24 février 2020 09:05:41.
+       REMARKS.
+      *{Bench}end
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+      *{Bench}activex-def
+      *{Bench}end
+      *{Bench}decimal-point
+           DECIMAL-POINT IS COMMA.
+      *{Bench}end
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+      *{Bench}file-control
+       COPY "COBCAP.sl".
+      *{Bench}end
+       DATA                        DIVISION.
+       FILE                        SECTION.
+      *{Bench}file
+       COPY "COBCAP.fd".
+      *{Bench}end
+       WORKING-STORAGE             SECTION.
+      *{Bench}acu-def
+       COPY "acugui.def".
+       COPY "acucobol.def".
+       COPY "crtvars.def".
+       COPY "showmsg.def".
+      *{Bench}end
+
+      *{Bench}copy-working
+           COPY  "cobcap.wrk".
+           COPY  "envmis.wrk".
+       77 FILE-STATUS      PIC  X(2).
+           88 Valid-COBCAP VALUE IS "00" THRU "09".
+       77 W-LOG-PALM       PIC  9(3).
+       77 W-NPR-PALM       PIC  9(3).
+240220*    paramètre ligne de commande : nombre de jours de rétention
+240220*    des fichiers de MX-DIR/ft (cf. Purge-Fichiers-Tmp d'ENVMIS)
+       77 W-PARAM          PIC  X(100).
+       77 W-PARAM-JOURS    PIC  X(10).
+       77 W-PURGE-JOURS    PIC  9(3).
+       78 W-PURGE-JOURS-DEFAUT VALUE IS 30.
+121119* W-PARAM-JOURS ressort de l'UNSTRING cadré à gauche (espaces en
+121119* fin de zone) ; IS NUMERIC sur la zone complète échouerait donc
+121119* toujours dès que la valeur fait moins de 10 chiffres - on ne
+121119* teste que la partie significative (cf. W-PARAM-JOURS-LEN).
+       77 W-PARAM-JOURS-LEN PIC 9(2) COMP.
+      *{Bench}end
+       LINKAGE                     SECTION.
+      *{Bench}linkage
+      *{Bench}end
+
+      *{Bench}linkpara
+       PROCEDURE DIVISION.
+      *{Bench}end
+      *{Bench}declarative
+       DECLARATIVES.
+       INPUT-ERROR SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON INPUT.
+       0100-DECL.
+           EXIT.
+       I-O-ERROR SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON I-O.
+       0200-DECL.
+           EXIT.
+       OUTPUT-ERROR SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON OUTPUT.
+       0300-DECL.
+           EXIT.
+       END DECLARATIVES.
+      *{Bench}end
+
+       Acu-Main-Logic.
+      *{Bench}entry-befprg
+      *    Before-Program
+      *{Bench}end
+           PERFORM Acu-Initial-Routine
+           PERFORM Purge-Ft-Traitement
+           PERFORM Acu-Exit-Rtn
+           .
+
+      *{Bench}copy-procedure
+       COPY "showmsg.cpy".
+
+       Acu-Initial-Routine.
+      *    Before-Init
+           PERFORM TRAIT-COBCAP THRU F-TRAIT-COBCAP
+      *    After-Init
+           .
+
+       Acu-Exit-Rtn.
+      *    After-Program
+           EXIT PROGRAM
+           STOP RUN
+           .
+
+240220*-------------------------------------------------------------*
+240220*    nombre de jours de rétention pris sur la ligne de commande,*
+240220*    sinon W-PURGE-JOURS-DEFAUT jours ; purge proprement dite   *
+240220*    déléguée à Purge-Fichiers-Tmp (ENVMIS.CBL), partagée avec  *
+240220*    tout autre programme qui voudrait purger MX-DIR/ft.       *
+240220*-------------------------------------------------------------*
+       Purge-Ft-Traitement.
+      *--------------------*
+           MOVE W-PURGE-JOURS-DEFAUT TO W-PURGE-JOURS
+           ACCEPT W-PARAM FROM COMMAND-LINE
+           UNSTRING W-PARAM DELIMITED BY " " INTO W-PARAM-JOURS
+121119     MOVE ZERO TO W-PARAM-JOURS-LEN
+121119     INSPECT W-PARAM-JOURS TALLYING W-PARAM-JOURS-LEN
+121119        FOR CHARACTERS BEFORE INITIAL SPACE
+121119     IF W-PARAM-JOURS-LEN > 0
+121119     AND W-PARAM-JOURS(1:W-PARAM-JOURS-LEN) IS NUMERIC
+121119        MOVE W-PARAM-JOURS(1:W-PARAM-JOURS-LEN) TO W-PURGE-JOURS
+           END-IF
+           PERFORM Purge-Fichiers-Tmp
+           .
+
+      ***   start event editor code   ***
+       COPY "../../MISTRAL/COPY/ENVMIS.CBL".
+      *{Bench}end
+       REPORT-COMPOSER SECTION.
