@@ -29,6 +29,9 @@
        COPY "MXDOCTECEXT.sl".
        COPY "MXDOCTEC2.sl".
        COPY "MXDOCTECEXT2.sl".
+121119* historique des valeurs successives d'une caractéristique
+121119* technique (Trace-Hist-Val-MDTE)
+       COPY "MXDOCTECHIST.sl".
       *{Bench}end
        DATA                        DIVISION.
        FILE                        SECTION.
@@ -42,6 +45,7 @@
        COPY "MXDOCTECEXT.fd".
        COPY "MXDOCTEC2.fd".
        COPY "MXDOCTECEXT2.fd".
+       COPY "MXDOCTECHIST.fd".
       *{Bench}end
        WORKING-STORAGE             SECTION.
       *{Bench}acu-def
@@ -156,6 +160,9 @@
                   VALUE IS 1.
        77 W-LIB            PIC  X(400).
        77 W-LIB-FCM        PIC  X(20).
+121119*  ancienne valeur de VAL-MDTE conservée avant l'EVALUATE qui
+121119*  l'écrase, pour alimenter l'historique (Trace-Hist-Val-MDTE)
+       77 W-OLD-VAL-MDTE   PIC  X(40).
        77 W-TYP            PIC  X(10)
                   VALUE IS "Prestation".
        77 W-VAL            PIC  X(40).
@@ -165,6 +172,19 @@
        77 w-valid          PIC  9.
        77 D-LIG            PIC  9(4).
        77 D-RAN            PIC  9(4).
+121119* zones de travail pour l'application groupée d'une
+121119* caractéristique à tous les articles d'une famille (bouton
+121119* Screen1-Pb-Fam, cf. Screen1-Pb-Fam-Link)
+       77 W-BFAM-CTE        PIC  X(3).
+       77 W-BFAM-VAL        PIC  X(80).
+       77 W-BFAM-GRA        PIC  X(3).
+       77 W-BFAM-FAM        PIC  X(3).
+       77 W-BFAM-CPT        PIC  9(5).
+       77 W-BFAM-EOF        PIC  9.
+       77 D-BFAM-EOF        PIC  9.
+       77 D-BFAM-TROUVE     PIC  9.
+       77 D-BFAM-LIG        PIC  9(4).
+       77 D-BFAM-RAN        PIC  9(4).
        77 W-ORI            PIC  9
                   VALUE IS 0.
        77 W-SEL            PIC  X.
@@ -1125,6 +1145,8 @@
 
       * MXDOCTECEXT2
 
+      * MXDOCTECHIST
+
        Acu-Screen1-Exit.
            SET Exit-Pushed TO TRUE
            .
@@ -1277,14 +1299,37 @@
            open i-o   MXDOCTECEXT perform Stat
            open i-o   MXCARTEC    perform stat
            open i-o   MXCARTECS   perform stat
+           open i-o   MXDOCTECHIST perform stat
            .
 
        Close-File-Rtn.
            CLOSE MXDOCTEC
-           CLOSE MXDOCTECEXT 
+           CLOSE MXDOCTECEXT
            CLOSE MXCARTEC MXCARTECS
+           CLOSE MXDOCTECHIST
            .
 
+      ******************************************************************
+121119*         Trace l'historique des valeurs d'une caractéristique     *
+121119*    (appelée juste avant la REWRITE ENR-MDTE, seulement quand     *
+121119*     la valeur vient réellement de changer - W-OLD-VAL-MDTE est   *
+121119*     positionné par l'appelant avant l'EVALUATE qui écrase VAL-MDTE)*
+      ******************************************************************
+       Trace-Hist-Val-MDTE.
+           INITIALIZE ENR-MDTH
+           MOVE ORI-MDTE       TO ORI-MDTH
+           MOVE CLE-MDTE       TO CLE-MDTH
+           MOVE LIG-MDTE       TO LIG-MDTH
+           MOVE CTE-MDTE       TO CTE-MDTH
+           MOVE W-OLD-VAL-MDTE TO OVAL-MDTH
+           MOVE VAL-MDTE       TO NVAL-MDTH
+           MOVE IDE-PALM       TO IDE-MDTH
+           ACCEPT DAT-MDTH FROM CENTURY-DATE
+           ACCEPT HEU-MDTH FROM TIME
+           WRITE ENR-MDTH INVALID CONTINUE
+           END-WRITE
+           PERFORM STAT.
+
        Screen1-BeforeCreate.
            perform Controle-Call
            PERFORM Open-File-Rtn
@@ -1395,6 +1440,7 @@
              modify Screen1-Pb-Delete, visible = 0
       *       modify Screen1-Pb-Profil, visible = 0
              modify Screen1-Pb-Plus, visible = 0
+             modify Screen1-Pb-Fam, visible = 0
       *       modify Screen1-Pb-DOCMCT, VISIBLE = 0
            END-IF.
            IF lk-cdoctec-ori = "BP" 
@@ -1576,7 +1622,149 @@
               MOVE 1 TO W-MODIF-RAN
            END-IF
            .
-                      
+
+      ******************************************************************
+121119*    Applique la caractéristique sélectionnée dans la grille
+121119*    (CTE-MDTE/VAL-MDTE) à tous les articles de la même famille
+121119*    (FAM-MART de l'article en cours - MXART n'a pas de notion
+121119*    de sous-famille distincte, la gamme/famille GRA-MART/
+121119*    FAM-MART étant le seul regroupement hiérarchique dispo).
+121119*    Bouton Screen1-Pb-Fam, à ajouter au design du Screen1
+121119*    près de Screen1-Pb-Plus, visible uniquement pour la
+121119*    documentation technique d'un Article (cf ModeModification).
+       Screen1-Pb-Fam-Link.
+           inquire Screen1-Pb-Fam, visible in w-vs-pb
+           if w-vs-pb = 0 exit paragraph
+           end-if
+
+           IF Screen1-Gd-1-Cursor-Y = 0 OR CTE-MDTE = SPACE
+              MOVE "Sélectionnez la caractéristique à appliquer."
+                TO Acu-Msg-1
+              PERFORM MSG-INFO
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE CTE-MDTE TO W-BFAM-CTE
+           MOVE VAL-MDTE TO W-BFAM-VAL
+
+           OPEN INPUT MXART
+           PERFORM STAT
+           INITIALIZE ENR-MART
+           MOVE LK-CDOCTEC-CLE TO COD-MART
+           READ MXART INVALID
+              CLOSE MXART
+              EXIT PARAGRAPH
+           END-READ
+           PERFORM STAT
+           MOVE GRA-MART TO W-BFAM-GRA
+           MOVE FAM-MART TO W-BFAM-FAM
+
+           MOVE "Appliquer cette caractéristique à tous les articles"
+             TO Acu-Msg-1
+           STRING "de la famille " DELIMITED BY SIZE
+                  W-BFAM-FAM DELIMITED BY SIZE " ?" DELIMITED BY SIZE
+                  INTO Acu-Msg-2
+           PERFORM MSG-ON
+           IF Acu-Return-Value NOT = 1
+              CLOSE MXART
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO W-BFAM-CPT W-BFAM-EOF
+           MOVE W-BFAM-GRA TO GRA-MART
+           MOVE W-BFAM-FAM TO FAM-MART
+           START MXART KEY >= CLE4-MART
+           INVALID
+              MOVE 1 TO W-BFAM-EOF
+           END-START
+           PERFORM STAT
+
+           PERFORM UNTIL W-BFAM-EOF = 1
+              READ MXART NEXT AT END
+                 MOVE 1 TO W-BFAM-EOF
+                 EXIT PERFORM
+              END-READ
+              PERFORM STAT
+              IF GRA-MART NOT = W-BFAM-GRA OR FAM-MART NOT = W-BFAM-FAM
+                 MOVE 1 TO W-BFAM-EOF
+                 EXIT PERFORM
+              END-IF
+              PERFORM Screen1-Pb-Fam-Applique
+           END-PERFORM
+           CLOSE MXART
+
+           STRING W-BFAM-CPT DELIMITED BY SIZE
+                  " article(s) mis à jour." DELIMITED BY SIZE
+                  INTO Acu-Msg-1
+           PERFORM MSG-INFO
+
+           IF COD-MART = LK-CDOCTEC-CLE
+              PERFORM FillGrid
+           END-IF
+           .
+
+121119*    met à jour (ou crée) la valeur de la caractéristique
+121119*    W-BFAM-CTE pour l'article MXART courant de la boucle
+121119*    ci-dessus ; rebalaye la documentation déjà enregistrée
+121119*    pour cet article (comme FillGridDocTec) afin de réécrire
+121119*    la ligne existante au lieu d'en créer une en double.
+       Screen1-Pb-Fam-Applique.
+           MOVE 0 TO D-BFAM-EOF D-BFAM-TROUVE D-BFAM-LIG D-BFAM-RAN
+
+           MOVE "BA" TO ORI-MDTE
+           MOVE COD-MART TO CLE-MDTE
+           MOVE 0 TO RAN-MDTE
+           START MXDOCTEC KEY >= CLE2-MDTE
+           INVALID
+              MOVE 1 TO D-BFAM-EOF
+           END-START
+           PERFORM STAT
+
+           PERFORM UNTIL D-BFAM-EOF = 1
+              READ MXDOCTEC NEXT AT END
+                 MOVE 1 TO D-BFAM-EOF
+                 EXIT PERFORM
+              END-READ
+              PERFORM STAT
+              IF ORI-MDTE NOT = "BA" OR CLE-MDTE NOT = COD-MART
+                 MOVE 1 TO D-BFAM-EOF
+                 EXIT PERFORM
+              END-IF
+              IF RAN-MDTE > D-BFAM-RAN
+                 MOVE RAN-MDTE TO D-BFAM-RAN
+              END-IF
+              IF LIG-MDTE > D-BFAM-LIG
+                 MOVE LIG-MDTE TO D-BFAM-LIG
+              END-IF
+              IF CTE-MDTE = W-BFAM-CTE
+                 MOVE W-BFAM-VAL TO VAL-MDTE
+                 REWRITE ENR-MDTE
+                 PERFORM STAT
+                 MOVE 1 TO D-BFAM-TROUVE
+              END-IF
+           END-PERFORM
+
+           IF D-BFAM-TROUVE = 0
+              INITIALIZE ENR-MDTE
+              MOVE "BA" TO ORI-MDTE
+              MOVE COD-MART TO CLE-MDTE
+              MOVE W-BFAM-CTE TO CTE-MDTE
+              MOVE W-BFAM-VAL TO VAL-MDTE
+              ADD 1 TO D-BFAM-RAN
+              MOVE D-BFAM-RAN TO RAN-MDTE
+              MOVE 0 TO D-BFAM-TROUVE
+              PERFORM UNTIL D-BFAM-TROUVE = 1
+                 ADD 1 TO D-BFAM-LIG
+                 MOVE D-BFAM-LIG TO LIG-MDTE
+                 WRITE ENR-MDTE NOT INVALID
+                    MOVE 1 TO D-BFAM-TROUVE
+                 END-WRITE
+                 PERFORM STAT
+              END-PERFORM
+           END-IF
+           ADD 1 TO W-BFAM-CPT
+           .
+
       *
        Screen1-Cb-DET-Link.
       *-------------------*
@@ -1956,7 +2144,9 @@
                  PERFORM Mis-EnregOccupe
               END-PERFORM
 
-           evaluate Screen1-Gd-1-TDZ-MCTC 
+           MOVE VAL-MDTE TO W-OLD-VAL-MDTE
+
+           evaluate Screen1-Gd-1-TDZ-MCTC
 
            when 1
            when 0
@@ -1966,16 +2156,20 @@
               PERFORM Format-Num
            when 3
            when 4
-              move w-cho to V18-MDTE 
+              move w-cho to V18-MDTE
            when 5
               PERFORM Screen1-Ef-VAL-Aft-Procedure
-              MOVE W-VALDAT TO Screen1-Gd-1-VAL 
+              MOVE W-VALDAT TO Screen1-Gd-1-VAL
            when 6
               MOVE W-LIB TO VAL-MDTEX VAL-MDTE
-              UNSTRING W-LIB DELIMITED BY W-NEWLINE 
+              UNSTRING W-LIB DELIMITED BY W-NEWLINE
                  INTO Screen1-Gd-1-VAL
            END-EVALUATE
 
+           IF VAL-MDTE NOT = W-OLD-VAL-MDTE
+              PERFORM Trace-Hist-Val-MDTE
+           END-IF
+
               rewrite ENR-MDTE
               perform stat
 
@@ -2023,6 +2217,7 @@
       *     modify Screen1-Pb-Profil, visible = 0
            modify Screen1-Pb-Plus, visible = 0
            modify Screen1-Pb-Delete, visible = 0
+           modify Screen1-Pb-Fam, visible = 0
       *     modify Screen1-Pb-DOCMCT, VISIBLE = 0
            modify Screen1-Gd-1, NUM-ROWS = 0
 
@@ -2073,6 +2268,12 @@
            modify Screen1-Pb-Refresh, visible = 1
            modify Screen1-Pb-PLUS   , visible = 1
            modify Screen1-Pb-Delete,  visible = 1
+121119*    application groupée à la famille : uniquement pour un
+121119*    article (les autres origines - matériel, commande... -
+121119*    n'ont pas de notion de famille sur MXART)
+           IF lk-cdoctec-ori = "BA"
+              modify Screen1-Pb-Fam, visible = 1
+           END-IF
       *     IF MOB-PALM = 0
       *        modify Screen1-Pb-Profil, visible = 1
       *        modify Screen1-Pb-DOCMCT, VISIBLE = W-DOCMCT
@@ -3086,9 +3287,11 @@
 
            INQUIRE Screen1-Gd-1(Screen1-Gd-1-Cursor-Y, COL-CTE),
                  CELL-DATA Screen1-Gd-1-CTE
-           MOVE Screen1-Gd-1-CTE TO CTE-MDTE 
+           MOVE Screen1-Gd-1-CTE TO CTE-MDTE
+
+           MOVE VAL-MDTE TO W-OLD-VAL-MDTE
 
-           evaluate Screen1-Gd-1-TDZ-MCTC 
+           evaluate Screen1-Gd-1-TDZ-MCTC
            when 1
            when 0
               MOVE W-VAL TO VAL-MDTE Screen1-Gd-1-VAL
@@ -3098,18 +3301,22 @@
            when 3
            when 4
               move w-cho to V18-MDTE
-              IF W-PLUS8 = 1 
-                 MOVE W-CHO8 TO V18-MDTE 
+              IF W-PLUS8 = 1
+                 MOVE W-CHO8 TO V18-MDTE
               end-if
            when 5
               PERFORM Screen2-Ef-VAL-Aft-Procedure
-              MOVE W-VALDAT TO Screen1-Gd-1-VAL 
+              MOVE W-VALDAT TO Screen1-Gd-1-VAL
            when 6
-              MOVE W-LIB TO VAL-MDTEX VAL-MDTE 
-              UNSTRING W-LIB DELIMITED BY W-NEWLINE 
+              MOVE W-LIB TO VAL-MDTEX VAL-MDTE
+              UNSTRING W-LIB DELIMITED BY W-NEWLINE
                  INTO Screen1-Gd-1-VAL
            END-EVALUATE
 
+           IF VAL-MDTE NOT = W-OLD-VAL-MDTE
+              PERFORM Trace-Hist-Val-MDTE
+           END-IF
+
               rewrite ENR-MDTE
               perform stat
 
