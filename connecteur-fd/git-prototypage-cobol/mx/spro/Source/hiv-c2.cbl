@@ -30,12 +30,15 @@
        COPY "MXMARQUE.sl".
        COPY "MXHISVTE.sl".
        COPY "XMLOut-File.sl".
+121119 COPY "JSONOut-File.sl".
        COPY "MXHISVTE2.sl".
        COPY "MXGRAFAM.sl".
        COPY "MXAGENCE2.sl".
        COPY "INTSEL.sl".
        COPY "MXBDIS.sl".
        COPY "MXFOU.sl".
+240220* favoris d'agence par opérateur, pour NSA-Tab-Societe.cbl
+       COPY "MXAGEFAV.sl".
       *{Bench}end
        DATA                        DIVISION.
        FILE                        SECTION.
@@ -50,12 +53,17 @@
        COPY "MXMARQUE.fd".
        COPY "MXHISVTE.fd".
        COPY "XMLOut-File.fd".
+121119 COPY "JSONOut-File.fd".
        COPY "MXHISVTE2.fd".
        COPY "MXGRAFAM.fd".
        COPY "MXAGENCE2.fd".
        COPY "INTSEL.fd".
        COPY "MXBDIS.fd".
        COPY "MXFOU.fd".
+240220*    clé CLE1-MAGF = IDE-MAGF (PIC X(8), IDE-PALM) + RANG-MAGF
+240220*    (PIC 9(2), ordre d'affichage) ; COD-MAGF PIC X(3) = code
+240220*    agence favori (cf. COD-MAGC de MXAGENCE.fd)
+       COPY "MXAGEFAV.fd".
       *{Bench}end
        WORKING-STORAGE             SECTION.
       *{Bench}acu-def
@@ -83,6 +91,7 @@
            COPY  "\mistral\copy\LK-LISTE.wrk".
            COPY  "\mistral\copy\LK-LISTE2.wrk".
            COPY  "\mistral\copy\XMLOut.wrk".
+121119     COPY  "\mistral\copy\JSONOut.wrk".
            COPY  "\mistral\copy\LK-IMPRIME.wrk".
            COPY  "\mistral\copy\Mis-ProgressBar.wrk".
            COPY  "\mistral\copy\Mis-Patienter.wrk".
@@ -93,6 +102,15 @@
            COPY  "W:\mx\copy\LK-MART-M.wrk".
            COPY  "W:\mx\copy\LK-MCLI-M.wrk".
            COPY  "W:\mx\copy\NSA-Donnees.wrk".
+240220* extension favoris/pagination/filtre de NSA-Donnees.wrk,
+240220* cf. en-tête de NSA-Tab-Societe.cbl
+       77 NSA-Filtre       PIC  X(3)  VALUE SPACE.
+       77 NSA-Page         PIC  9(3)  VALUE 0.
+       77 NSA-Page-Taille  PIC  9(3)  VALUE 0.
+       77 W-NSA-IDX        PIC  9(3).
+       77 W-NSA-SAUT       PIC  9(5).
+       77 W-NSA-PRIS       PIC  9(5).
+       77 W-NSA-DOUBLON    PIC  9.
            COPY  "W:\mx\copy\LK-SBD-C.wrk".
            COPY  "W:\mx\copy\LK-MCDV-L.wrk".
            COPY  "W:\mx\copy\LK-MCHC-L.wrk".
@@ -299,6 +317,8 @@
                       VALUE IS 1.
            02 LIV-INT          PIC  9
                       VALUE IS 1.
+121119*    n� de chantier (ORD-MCHC) saisi quand LIV-INT = 2
+           02 ORD-INT          PIC  9(6).
            02 ART-INT          PIC  9
                       VALUE IS 1.
            02 PER-INT          PIC  9
@@ -1407,7 +1427,6 @@
                  COLOR IS 513, FONT IS Calibri12, GROUP 13, 
                  GROUP-VALUE 1, ID IS 105, 
                  TITLE "Tous les lieux de livraison", VALUE LIV-INT, 
-                 VISIBLE 0, 
                  EVENT PROCEDURE Screen1-Rb-LIV1-Event-Proc.
               05 Screen1-Rb-LIV2, Radio-Button, 
                  COL 119,14, LINE 18,08, LINES 1,23 CELLS, 
@@ -1415,8 +1434,19 @@
                  COLOR IS 513, FONT IS Calibri12, GROUP 13, 
                  GROUP-VALUE 2, ID IS 110, 
                  TITLE "Un lieu de livraison", VALUE LIV-INT, 
-                 VISIBLE 0, 
                  EVENT PROCEDURE Screen1-Rb-LIV2-Event-Proc.
+121119*    n� de chantier (lieu de livraison) et sa raison sociale
+              05 Screen1-Ef-CHA, Entry-Field, 
+                 COL 146,00, LINE 18,08, LINES 1,85 CELLS, 
+                 SIZE 8,00 CELLS, 
+                 3-D, COLOR IS 2, ENABLED 0, FONT IS Calibri12, 
+                 ID IS 155, CENTER, VALUE ORD-INT, VISIBLE 0, 
+                 AFTER PROCEDURE Screen1-Ef-CHA-Aft-Procedure.
+              05 Screen1-Ef-NomCha, Entry-Field, 
+                 COL 155,29, LINE 18,08, LINES 1,85 CELLS, 
+                 SIZE 14,86 CELLS, 
+                 3-D, COLOR IS 2, ENABLED 0, FONT IS Calibri12, 
+                 ID IS 156, READ-ONLY, USE-TAB, VISIBLE 0.
            03 Screen1-Pg-2, VISIBLE Screen1-Pg-2-Visible.
               05 Screen1-Rb-ART1, Radio-Button, 
                  COL 118,71, LINE 7,00, LINES 1,23 CELLS, 
@@ -2826,14 +2856,20 @@
                      LIV-INT
            MOVE 0 TO DIV-INT
 
-           MODIFY Screen1-Rb-CDV1, 
+           MODIFY Screen1-Rb-CDV1,
               VALUE CDV-INT
-           MODIFY Screen1-Rb-CDV2, 
+           MODIFY Screen1-Rb-CDV2,
               VALUE CDV-INT
-           MODIFY Screen1-Rb-LIV1, 
+           MODIFY Screen1-Rb-LIV1,
               VALUE LIV-INT
-           MODIFY Screen1-Rb-LIV2, 
+           MODIFY Screen1-Rb-LIV2,
               VALUE LIV-INT
+           MOVE SPACE TO LK-MCHC-L
+           MOVE 0     TO ORD-INT
+           MODIFY Screen1-Ef-CHA,
+              VALUE ORD-INT, ENABLED 0
+           MODIFY Screen1-Ef-NomCha,
+              VALUE SPACE, ENABLED 0
 
            PERFORM Affi-Sel
            .
@@ -2906,17 +2942,23 @@
                      LIV-INT
            MOVE 0 TO DIV-INT
 
-           MODIFY Screen1-Rb-CDV1, 
+           MODIFY Screen1-Rb-CDV1,
               VALUE CDV-INT
-           MODIFY Screen1-Rb-CDV2, 
+           MODIFY Screen1-Rb-CDV2,
               VALUE CDV-INT
-           MODIFY Screen1-Rb-LIV1, 
+           MODIFY Screen1-Rb-LIV1,
               VALUE LIV-INT
-           MODIFY Screen1-Rb-LIV2, 
+           MODIFY Screen1-Rb-LIV2,
               VALUE LIV-INT
+           MOVE SPACE TO LK-MCHC-L
+           MOVE 0     TO ORD-INT
+           MODIFY Screen1-Ef-CHA,
+              VALUE ORD-INT, ENABLED 0
+           MODIFY Screen1-Ef-NomCha,
+              VALUE SPACE, ENABLED 0
 
            PERFORM Affi-Sel
-           .               
+           .
 
       *
        Screen1-Rb-CDV1-Ev-Cmd-Clicked.
@@ -2931,10 +2973,61 @@
        Screen1-Rb-LIV1-Ev-Cmd-Clicked.
       *------------------------------*
            MOVE SPACE TO LK-MCHC-L
+           MOVE 0     TO ORD-INT
+           MODIFY Screen1-Ef-CHA, 
+              VALUE ORD-INT, ENABLED 0
+           MODIFY Screen1-Ef-NomCha, 
+              VALUE SPACE, ENABLED 0
+
+           PERFORM Affi-Sel
            .
       *
        Screen1-Rb-LIV2-Ev-Cmd-Clicked.
       *------------------------------*
+           MODIFY Screen1-Ef-CHA, 
+              ENABLED 1
+           MODIFY Screen1-Ef-NomCha, 
+              ENABLED 1
+
+           PERFORM Affi-Sel
+           .
+      *
+121119* SAISIE DU CHANTIER (LIEU DE LIVRAISON) A CONSULTER ===========
+       Screen1-Ef-CHA-Aft-Procedure.
+      *----------------------------*
+           INQUIRE Screen1-Ef-CHA, 
+              VALUE IN ORD-INT
+
+           MOVE SPACE TO LK-MCHC-L
+
+           IF ORD-INT = 0     
+              MODIFY Screen1-Ef-NomCha, 
+                 VALUE SPACE
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE ORD-INT TO ORD-MCHC
+
+           READ MXCHACLI
+           INVALID
+              MOVE "Chantier inconnu" TO ACU-MSG-1
+              PERFORM MSG-INFO
+              MOVE 0 TO ORD-INT
+              MODIFY Screen1-Ef-CHA, 
+                 VALUE ORD-INT
+              MODIFY Screen1-Ef-NomCha, 
+                 VALUE SPACE
+              MOVE 4  TO ACCEPT-CONTROL
+              MOVE 155 TO CONTROL-ID
+              EXIT PARAGRAPH
+           END-READ
+
+           PERFORM STAT
+
+           MODIFY Screen1-Ef-NomCha, 
+              VALUE RAI-MCHC
+
+           MOVE ORD-MCHC TO LK-MCHC-L-ORD
            .
 
        Screen1-Rb-ART1-Ev-Cmd-Clicked.
@@ -6756,6 +6849,7 @@
       *---------*
            MOVE "HIV"   TO XMLOut-Id
            MOVE MX-DIR  TO XMLOut-Dir
+121119     MOVE 1       TO XMLOut-JSON-Mirror
 
            PERFORM XMLOut-Assign-Tmp
 
