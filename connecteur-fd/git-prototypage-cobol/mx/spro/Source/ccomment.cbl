@@ -25,6 +25,9 @@
        COPY "COBCAP.sl".
        COPY "MXCOMMENT.sl".
        COPY "MXPARAM.sl".
+121119*  IDE-MCMO2 (créateur) et PUB-MCMO2 (0=personnel, 1=publié dans
+121119*  la bibliothèque partagée à toutes les agences) ajoutés à
+121119*  MXCOMMENT2 - cf. Sauve et Init-Grille
        COPY "MXCOMMENT2.sl".
       *{Bench}end
        DATA                        DIVISION.
@@ -147,8 +150,14 @@
        77 w-gd1col         PIC  9(6).
        77 w-ok PIC  9.
        77 wenable          PIC  9.
+121119*  libellé affiché dans la grille Rappeler, préfixé pour
+121119*  distinguer les commentaires de la bibliothèque partagée
+       77 W-LIB-AFF        PIC  X(90).
        77 Screen1-Cb-Sto-Value         PIC  9
                   VALUE IS 0.
+121119*  case à cocher "Bibliothèque partagée" du bloc Mémoriser
+       77 Screen1-Cb-Partage-Value     PIC  9
+                  VALUE IS 0.
        77 Rech-Nom         PIC  X(30).
        77 FINDNEX16-JPG    PIC  S9(6)
                   USAGE IS COMP-4
@@ -263,13 +272,18 @@
               NO-AUTO-DEFAULT, NO-TAB, 
               TITLE "Mémoriser le commentaire", VISIBLE WV-MOD, 
               ATW-CSS-CLASS "button-sauvegarder".
-           03 Screen1-Cb-Sto, Check-Box, 
-              COL 2,14, LINE 1,92, LINES 1,23 CELLS, SIZE 16,57 CELLS, 
-              COLOR IS 2, FONT IS Small-Font, ID IS 12, 
-              TITLE "Sous-total", VALUE Screen1-Cb-Sto-Value, 
-              VISIBLE 0, 
+           03 Screen1-Cb-Sto, Check-Box,
+              COL 2,14, LINE 1,92, LINES 1,23 CELLS, SIZE 16,57 CELLS,
+              COLOR IS 2, FONT IS Small-Font, ID IS 12,
+              TITLE "Sous-total", VALUE Screen1-Cb-Sto-Value,
+              VISIBLE 0,
               EVENT PROCEDURE Screen1-Cb-Sto-Event-Proc.
-           03 Screen1-Pb-Quita, Push-Button, 
+           03 Screen1-Cb-Partage, Check-Box,
+              COL 21,00, LINE 1,92, LINES 1,23 CELLS, SIZE 28,57 CELLS,
+              COLOR IS 2, FONT IS Small-Font, ID IS 20,
+              TITLE "Bibliothèque partagée",
+              VALUE Screen1-Cb-Partage-Value, VISIBLE WV-MOD.
+           03 Screen1-Pb-Quita, Push-Button,
               COL 108,29, LINE 1,38, LINES 24, SIZE 118, 
               BITMAP-HANDLE VALIDER16-BMP, BITMAP-NUMBER 1, UNFRAMED, 
               EXCEPTION-VALUE 9858, FONT IS Default-Font, ID IS 14, 
@@ -1160,6 +1174,8 @@
            MOVE "B" TO ACT-MCMO2
            ADD 1 TO DER-NUM
            MOVE DER-NUM TO NUM-MCMO2
+           MOVE IDE-PALM TO IDE-MCMO2
+           MOVE Screen1-Cb-Partage-Value TO PUB-MCMO2
            WRITE ENR-MCMO2 INVALID GO S-Sauve
            END-WRITE
            PERFORM STAT.
@@ -1197,11 +1213,22 @@
            READ MXCOMMENT2 NEXT END GO F-INIT-GRILLE.
            PERFORM STAT
            IF ACT-MCMO2 NOT = "B" GO F-INIT-GRILLE.
+121119*    ne liste que la bibliothèque partagée et mes commentaires
+121119*    personnels, pas ceux des autres utilisateurs
+           IF PUB-MCMO2 NOT = 1 AND IDE-MCMO2 NOT = IDE-PALM
+              GO Bcl-Init
+           END-IF
            ADD 1 TO TMP-9-3
-311017     
+           MOVE LIB-MCMO2 TO W-LIB-AFF
+           IF PUB-MCMO2 = 1
+              STRING "[Bibliothèque] " DELIMITED BY SIZE
+                     LIB-MCMO2         DELIMITED BY SIZE
+                     INTO W-LIB-AFF
+           END-IF
+311017
            IF W-CLA = 2 THEN
               MOVE NUM-MCMO2 TO NUM-TRI
-              MOVE LIB-MCMO2 TO LIB-TRI
+              MOVE W-LIB-AFF TO LIB-TRI
 130218        INSPECT LIB-TRI REPLACING ALL W-NEWLINE BY "  " | sinon n'affiche pas les lignes qui commencent par w-newline
               WRITE ENR-TRI
               PERFORM STAT
@@ -1209,7 +1236,7 @@
            END-IF
 311017
            move space to Screen2-Gd-1-Record
-           MOVE LIB-MCMO2 to Screen2-Gd-1-lib
+           MOVE W-LIB-AFF to Screen2-Gd-1-lib
            MOVE NUM-MCMO2 to Screen2-Gd-1-num
 030907
            IF Screen2-Gd-1-lib = SPACE THEN
