@@ -29,6 +29,9 @@
        COPY "RECH.sl".
        COPY "RECHCMD.sl".
        COPY "ATTACH2.sl".
+121119* pour valider la référence article déduite du nom de fichier
+121119* lors d'un import de masse de photos (Batch-Import-Photos)
+       COPY "MXART.sl".
       *{Bench}end
        DATA                        DIVISION.
        FILE                        SECTION.
@@ -42,6 +45,7 @@
        COPY "RECH.fd".
        COPY "RECHCMD.fd".
        COPY "ATTACH2.fd".
+       COPY "MXART.fd".
       *{Bench}end
        WORKING-STORAGE             SECTION.
       *{Bench}acu-def
@@ -305,11 +309,24 @@
                   USAGE IS COMP-4
                   VALUE IS 0.
        77 XMLOut-Assign    PIC  X(32).
+121119*  Batch-Import-Photos : filtre de recherche et compteurs pour
+121119*  le dépouillement du répertoire LK-ATT-IMPORT-DIR
+       77 W-BATCH-SPEC     PIC  X(15).
+       77 W-BATCH-FIC      PIC  X(128).
+       77 W-BATCH-NBOK     PIC  9(5).
+       77 W-BATCH-NBREJ    PIC  9(5).
 
       *{Bench}end
        LINKAGE                     SECTION.
       *{Bench}linkage
        77 lk-zone-palm     PIC  X(500).
+121119*  LK-ATT-IMPORT-DIR (ajouté à lk-att.wrk) : répertoire source
+121119*  pour un import de masse de photos (Batch-Import-Photos),
+121119*  renseigné par l'appelant à la place de lk-att-cle quand on
+121119*  veut attacher tout un répertoire plutôt qu'un seul document.
+121119*  Chaque fichier est rapproché d'un article par son nom (sans
+121119*  extension = COD-MART). LK-ATT-IMPORT-NBOK remonte en retour
+121119*  le nombre de photos effectivement attachées.
            COPY  "W:\mistral\copy\lk-att.wrk".
       *{Bench}end
        SCREEN                      SECTION.
@@ -928,6 +945,8 @@
 
       * ATTACH2
 
+      * MXART
+
        Acu-Screen1-Exit.
            SET Exit-Pushed TO TRUE
            .
@@ -1035,6 +1054,15 @@
               go acu-exit-rtn
            end-if
 
+121119*    import de masse de photos d'articles : LK-ATT-IMPORT-DIR
+121119*    est renseigné à la place de LK-ATT-CLE, le programme ne
+121119*    construit pas l'écran et ressort directement une fois le
+121119*    répertoire dépouillé (même principe que LK-ATT-TEST ci-dessus)
+           if LK-ATT-IMPORT-DIR not = spaces
+              perform Batch-Import-Photos
+              go acu-exit-rtn
+           end-if
+
            copy "W:/mistral/copy/init-trace-java.cbl".
 
            accept w-serveur from environment "SERVEUR"
@@ -1087,6 +1115,162 @@
       *     END-IF
            .
 
+      ******************************************************************
+      * IMPORT DE MASSE DE PHOTOS D'ARTICLES A PARTIR D'UN REPERTOIRE   *
+      * Chaque fichier du répertoire LK-ATT-IMPORT-DIR est rapproché   *
+      * d'un article par son nom sans extension (qui doit correspondre *
+      * à un COD-MART existant) puis attaché et redimensionné comme   *
+      * pour un dépôt à l'écran                                        *
+      ******************************************************************
+       Batch-Import-Photos.
+           move 0 to W-BATCH-NBOK W-BATCH-NBREJ
+           open input MXART    perform stat
+           perform OpenFiles
+
+           move "*.*" to W-BATCH-SPEC
+           call "c$list-directory"
+                using LISTDIR-OPEN, LK-ATT-IMPORT-DIR, W-BATCH-SPEC
+           move return-code to w-hFind
+           if w-hFind = 0
+              move "Répertoire inexistant" to acu-msg-1
+              move LK-ATT-IMPORT-DIR to acu-msg-2
+              perform msg-erreur
+              go End-Batch-Import-Photos
+           end-if
+
+           perform with test after until W-BATCH-FIC = spaces
+              call "c$list-directory"
+                   using LISTDIR-NEXT, w-hFind, W-BATCH-FIC,
+                         LISTDIR-FILE-INFORMATION
+              if W-BATCH-FIC not = spaces
+              and LISTDIR-FILE-TYPE = "F"
+                 perform Batch-Import-One-Photo
+              end-if
+           end-perform
+           call "c$list-directory" using LISTDIR-CLOSE, w-hFind
+
+           move W-BATCH-NBOK to LK-ATT-IMPORT-NBOK
+           go End-Batch-Import-Photos
+           .
+
+      *    Rapproche un fichier du répertoire importé avec un article
+      *    puis l'attache (redimensionnement appliqué sans confirmation,
+      *    contrairement au dépôt manuel d'une photo depuis l'écran)
+       Batch-Import-One-Photo.
+           move W-BATCH-FIC to s
+           perform GetFileParts
+           if w-ext not = spaces
+              move function lower-case(w-ext) to w-ext
+           end-if
+           if w-ext not = "jpg" and not = "jpeg"
+           and not = "png" and not = "gif"
+              add 1 to W-BATCH-NBREJ
+              exit paragraph
+           end-if
+
+      *    Le nom de fichier sans extension doit être un article connu
+           move w-name to COD-MART
+           read MXART invalid key
+              add 1 to W-BATCH-NBREJ
+              exit paragraph
+           end-read
+
+           move spaces to lk-att-folder
+           string IMAGE-DIR delimited by "  "
+                  "/mx" LK-ATT-SOC "/fi/ART" delimited by size
+                  into lk-att-folder
+           call "c$makedir" using lk-att-folder
+
+           move spaces to w-curPhoto w-thumbnail
+           string LK-ATT-IMPORT-DIR "/" W-BATCH-FIC delimited by "   "
+                  into w-curPhoto
+           move w-tempFilename to w-thumbnail
+           perform Do-Change-Taille
+           if w-ok = 0
+              call "c$copy" using w-curPhoto, w-tempFilename
+                 giving w-ret
+              if w-ret not = 0
+                 add 1 to W-BATCH-NBREJ
+                 exit paragraph
+              end-if
+           end-if
+
+           initialize ENR-ATT
+           move "ART" to ORI-ATT
+           move COD-MART to CLE-ATT lk-att-cle
+           move LK-ATT-SOC to SOC-ATT
+           move IDE-PALM to ICRE-ATT
+           accept DCRE-ATT from century-date
+           perform GetNextOrdAttachment
+
+      *    Construit un nom de fichier sans collision, comme le
+      *    ferait SaveAttachment pour un dépôt fait depuis l'écran
+           move lk-att-cle to w-att-cle
+           perform varying k from 30 by -1 until k = 1
+                   or w-att-cle(k:1) not = space
+              continue
+           end-perform
+           perform varying k2 from 1 by 1 until k2 > k
+              if w-att-cle(k2:1) = space or "/"
+                 move "_" to w-att-cle(k2:1)
+              end-if
+           end-perform
+           move 0 to w-ret
+           move 0 to i
+           perform until w-ret not = 0
+              add 1 to i
+              if i < 10
+                 move i(3:1) to s2
+              else if i < 100
+                      move i(2:2) to s2
+                   else
+                      move i to s2
+                   end-if
+              end-if
+              move spaces to FIC-ATT
+              string w-att-cle "_" s2 ".*" delimited by "   "
+                     into FIC-ATT
+              call "c$list-directory"
+                   using LISTDIR-OPEN, lk-att-folder, FIC-ATT
+              move return-code to w-hFind
+              if w-hFind = 0
+                 move 1 to w-ret
+              else
+                 call "c$list-directory"
+                      using LISTDIR-NEXT, w-hFind, w-filename
+                 if w-filename = spaces
+                    move 1 to w-ret
+                 end-if
+                 call "c$list-directory" using LISTDIR-CLOSE, w-hFind
+              end-if
+           end-perform
+           move spaces to FIC-ATT w-filename
+           string w-att-cle "_" s2 "." w-ext delimited by "   "
+                  into FIC-ATT
+           string lk-att-folder "/" FIC-ATT delimited by "   "
+                  into w-filename
+           call "c$copy" using w-tempFilename, w-filename
+                         giving w-ret
+           call "c$delete" using w-tempFilename
+
+           evaluate w-ext
+              when "jpg"  move "image/jpeg" to MIM-ATT
+              when "jpeg" move "image/jpeg" to MIM-ATT
+              when "png"  move "image/png"  to MIM-ATT
+              when "gif"  move "image/gif"  to MIM-ATT
+           end-evaluate
+
+           accept dme-att from century-date
+           rewrite ENR-ATT
+           perform stat
+           add 1 to W-BATCH-NBOK
+           .
+
+       End-Batch-Import-Photos.
+           close MXART
+           perform CloseFiles
+           .
+
        Screen1-Bef-Initdata.
            move "D" to w-view
            if w-view not = "F" 
