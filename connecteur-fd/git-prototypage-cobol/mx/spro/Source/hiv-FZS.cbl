@@ -29,12 +29,18 @@
        COPY "MXMARQUE.sl".
        COPY "MXHISVTE.sl".
        COPY "XMLOut-File.sl".
+121119 COPY "JSONOut-File.sl".
        COPY "MXHISVTE2.sl".
        COPY "MXGRAFAM.sl".
        COPY "MXAGENCE2.sl".
        COPY "INTSEL.sl".
        COPY "MXBDIS.sl".
        COPY "MXFOU.sl".
+240220* favoris d'agence par opérateur, pour NSA-Tab-Societe.cbl
+       COPY "MXAGEFAV.sl".
+240220* colonnes affichées/exportées pilotées par configuration,
+240220* cf. Charge-Config-Colonnes
+       COPY "MXCOLFZS.sl".
       *{Bench}end
        DATA                        DIVISION.
        FILE                        SECTION.
@@ -48,12 +54,25 @@
        COPY "MXMARQUE.fd".
        COPY "MXHISVTE.fd".
        COPY "XMLOut-File.fd".
+121119 COPY "JSONOut-File.fd".
        COPY "MXHISVTE2.fd".
        COPY "MXGRAFAM.fd".
        COPY "MXAGENCE2.fd".
        COPY "INTSEL.fd".
        COPY "MXBDIS.fd".
        COPY "MXFOU.fd".
+240220*    clé CLE1-MAGF = IDE-MAGF (PIC X(8), IDE-PALM) + RANG-MAGF
+240220*    (PIC 9(2), ordre d'affichage) ; COD-MAGF PIC X(3) = code
+240220*    agence favori (cf. COD-MAGC de MXAGENCE.fd)
+       COPY "MXAGEFAV.fd".
+240220*    clé COD-COLFZS PIC X(3) = code colonne (mêmes 3 lettres que
+240220*    le suffixe des zones AFF-xxx-INT ci-dessous, ex. "ART",
+240220*    "CLI", "DEP"...) ; AFF-COLFZS PIC 9 = affichée/exportée (1)
+240220*    ou non (0). Fichier facultatif : absence du fichier, ou
+240220*    d'un enregistrement pour une colonne donnée, laisse la
+240220*    valeur par défaut du source (VALUE IS des zones AFF-xxx-INT)
+240220*    inchangée - cf. Charge-Config-Colonnes.
+       COPY "MXCOLFZS.fd".
       *{Bench}end
        WORKING-STORAGE             SECTION.
       *{Bench}acu-def
@@ -81,6 +100,7 @@
            COPY  "LK-LISTE.wrk".
            COPY  "LK-LISTE2.wrk".
            COPY  "XMLOut.wrk".
+121119     COPY  "JSONOut.wrk".
            COPY  "LK-IMPRIME.wrk".
            COPY  "LK-INT.wrk".
            COPY  "Mis-EnregOccupe.wrk".
@@ -89,6 +109,15 @@
            COPY  "LK-MART-M.wrk".
            COPY  "LK-MCLI-M.wrk".
            COPY  "NSA-Donnees.wrk".
+240220* extension favoris/pagination/filtre de NSA-Donnees.wrk,
+240220* cf. en-tête de NSA-Tab-Societe.cbl
+       77 NSA-Filtre       PIC  X(3)  VALUE SPACE.
+       77 NSA-Page         PIC  9(3)  VALUE 0.
+       77 NSA-Page-Taille  PIC  9(3)  VALUE 0.
+       77 W-NSA-IDX        PIC  9(3).
+       77 W-NSA-SAUT       PIC  9(5).
+       77 W-NSA-PRIS       PIC  9(5).
+       77 W-NSA-DOUBLON    PIC  9.
            COPY  "LK-SBD-C.wrk".
            COPY  "LK-MCDV-L.wrk".
            COPY  "LK-MCHC-L.wrk".
@@ -227,6 +256,7 @@
        77 TRI-FILE-STATUS  PIC  X(2).
            88 Valid-TRI VALUE IS "00" THRU "09". 
        77 W-EOF-TRI        PIC  9.
+       77 W-EOF-COLFZS     PIC  9.
        77 W-DATE1          PIC  X(10).
        77 W-DATE2          PIC  X(10).
        01 W-OK PIC  9.
@@ -1719,9 +1749,68 @@
            PERFORM Acu-Init-Popup
       * open file
            PERFORM Acu-Open-Files
+240220*    colonnes affichées/exportées pilotées par configuration
+           PERFORM Charge-Config-Colonnes
       *    After-Init
            .
 
+240220*-------------------------------------------------------------*
+240220*    colonnes affichées dans la grille et exportées, pilotées *
+240220*    par MXCOLFZS au lieu d'être figées dans le source : cf.  *
+240220*    commentaire de COPY "MXCOLFZS.fd" ci-dessus pour le      *
+240220*    détail de la clé/zone du fichier de configuration.       *
+240220*-------------------------------------------------------------*
+       Charge-Config-Colonnes.
+      *--------------------*
+           OPEN INPUT MXCOLFZS
+           PERFORM STAT
+           IF IND-STAT = 2 OR 3
+              EXIT PARAGRAPH
+           END-IF
+           MOVE 0 TO W-EOF-COLFZS
+           START MXCOLFZS KEY NOT < COD-COLFZS INVALID
+               MOVE 1 TO W-EOF-COLFZS
+           END-START
+           IF W-EOF-COLFZS = 0
+              READ MXCOLFZS NEXT AT END MOVE 1 TO W-EOF-COLFZS END-READ
+           END-IF
+           PERFORM UNTIL W-EOF-COLFZS = 1
+              EVALUATE COD-COLFZS
+                 WHEN "DSP" MOVE AFF-COLFZS TO AFF-DSP-INT
+                 WHEN "DAT" MOVE AFF-COLFZS TO AFF-DAT-INT
+                 WHEN "ART" MOVE AFF-COLFZS TO AFF-ART-INT
+                 WHEN "CRF" MOVE AFF-COLFZS TO AFF-CRF-INT
+                 WHEN "DES" MOVE AFF-COLFZS TO AFF-DES-INT
+                 WHEN "QTE" MOVE AFF-COLFZS TO AFF-QTE-INT
+                 WHEN "PRI" MOVE AFF-COLFZS TO AFF-PRI-INT
+                 WHEN "HT"  MOVE AFF-COLFZS TO AFF-HT-INT
+                 WHEN "REM" MOVE AFF-COLFZS TO AFF-REM-INT
+                 WHEN "MAR" MOVE AFF-COLFZS TO AFF-MAR-INT
+                 WHEN "REP" MOVE AFF-COLFZS TO AFF-REP-INT
+                 WHEN "ICC" MOVE AFF-COLFZS TO AFF-ICC-INT
+                 WHEN "CLI" MOVE AFF-COLFZS TO AFF-CLI-INT
+                 WHEN "NOM" MOVE AFF-COLFZS TO AFF-NOM-INT
+                 WHEN "VIL" MOVE AFF-COLFZS TO AFF-VIL-INT
+                 WHEN "AGE" MOVE AFF-COLFZS TO AFF-AGE-INT
+                 WHEN "BON" MOVE AFF-COLFZS TO AFF-BON-INT
+                 WHEN "FAC" MOVE AFF-COLFZS TO AFF-FAC-INT
+                 WHEN "MAT" MOVE AFF-COLFZS TO AFF-MAT-INT
+                 WHEN "ORI" MOVE AFF-COLFZS TO AFF-ORI-INT
+                 WHEN "NAF" MOVE AFF-COLFZS TO AFF-NAF-INT
+                 WHEN "DEP" MOVE AFF-COLFZS TO AFF-DEP-INT
+                 WHEN "NVC" MOVE AFF-COLFZS TO AFF-NVC-INT
+                 WHEN "FOU" MOVE AFF-COLFZS TO AFF-FOU-INT
+                 WHEN "FAM" MOVE AFF-COLFZS TO AFF-FAM-INT
+                 WHEN "RFN" MOVE AFF-COLFZS TO AFF-RFN-INT
+                 WHEN "ISA" MOVE AFF-COLFZS TO AFF-ISA-INT
+                 WHEN "CHC" MOVE AFF-COLFZS TO AFF-CHC-INT
+                 WHEN OTHER CONTINUE
+              END-EVALUATE
+              READ MXCOLFZS NEXT AT END MOVE 1 TO W-EOF-COLFZS END-READ
+           END-PERFORM
+           CLOSE MXCOLFZS
+           .
+
        Acu-Init-Font.
       * font setting
            INITIALIZE WFONT-DATA Calibri12B
@@ -6771,6 +6860,7 @@
       *---------*
            MOVE "HIV"   TO XMLOut-Id
            MOVE MX-DIR  TO XMLOut-Dir
+121119     MOVE 1       TO XMLOut-JSON-Mirror
 
            PERFORM XMLOut-Assign-Tmp
 
