@@ -0,0 +1,352 @@
+      *{Bench}prg-comment
+      * hisreg-l.cbl
+      * hisreg-l.cbl is generated from W:\mx\spro\hisreg-l.Psf
+      *{Bench}end
+       IDENTIFICATION              DIVISION.
+      *{Bench}prgid
+       PROGRAM-ID. hisreg-l.
+       AUTHOR. mistral.
+       DATE-WRITTEN. mardi 12 novembre 2019 14:32:18.
+       REMARKS.
+      *{Bench}end
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+      *{Bench}activex-def
+      *{Bench}end
+      *{Bench}decimal-point
+           DECIMAL-POINT IS COMMA.
+      *{Bench}end
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+      *{Bench}file-control
+       COPY "COBCAP.sl".
+       COPY "LISTE.sl".
+       COPY "MXHISREG.sl".
+      *{Bench}end
+       DATA                        DIVISION.
+       FILE                        SECTION.
+      *{Bench}file
+       COPY "COBCAP.fd".
+       COPY "LISTE.fd".
+       COPY "MXHISREG.fd".
+      *{Bench}end
+       WORKING-STORAGE             SECTION.
+      *{Bench}acu-def
+       COPY "acugui.def".
+       COPY "acucobol.def".
+       COPY "crtvars.def".
+       COPY "showmsg.def".
+      *{Bench}end
+
+      *{Bench}copy-working
+       77 Key-Status IS SPECIAL-NAMES CRT STATUS PIC 9(4) VALUE 0.
+           88 Exit-Pushed VALUE 27.
+           88 Message-Received VALUE 95.
+           88 Event-Occurred VALUE 96.
+           88 Screen-No-Input-Field VALUE 97.
+           88 Screen-Time-Out VALUE 99.
+      * property-defined variable
+
+      * user-defined variable
+       77 Screen1-Handle
+                  USAGE IS HANDLE OF WINDOW VALUE NULL.
+           COPY  "W:\mistral\copy\cobcap.wrk".
+           COPY  "W:\mistral\copy\LK-GENLISTE.wrk".
+       77 COBCAP-FILE-STATUS           PIC  X(2).
+           88 Valid-COBCAP VALUE IS "00" THRU "09".
+       77 LISTE-FILE-STATUS            PIC  X(2).
+           88 Valid-LISTE VALUE IS "00" THRU "09".
+       77 w-count          PIC  9(6).
+       77 W-LOG-PALM       PIC  9(3).
+       77 W-NPR-PALM       PIC  9(3).
+       77 ASSIGN-LISTE     PIC  X(60).
+       77 WASS-LISTE       PIC  X(20)
+                  VALUE IS "LISTE".
+       77 MXHISREG-FILE-STATUS         PIC  X(2).
+           88 Valid-MXHISREG VALUE IS "00" THRU "09".
+       77 FILE-STATUS      PIC  X(2).
+           88 Valid-COBCAP VALUE IS "00" THRU "09".
+121119*  libellé du type d'opération tracée sur MXHISREG, affiché
+121119*  dans la liste en clair plutôt que le code TYP-MREG brut
+       77 W-LIB-TYPE-MREG  PIC  X(12).
+
+      *{Bench}end
+       LINKAGE                     SECTION.
+      *{Bench}linkage
+       77 LK-ZONE-PALM     PIC  X(500).
+           COPY  "W:\mistral\copy\LK-LISTE.wrk".
+121119*  bornes de la période consultée (SSAAMMJJ), positionnées par
+121119*  l'écran appelant avant Call "hisreg-l.acu" - même principe
+121119*  que LK-LISTE-MCTC-TBA dans mctc-l.cbl
+      *{Bench}end
+       SCREEN                      SECTION.
+      *{Bench}copy-screen
+       01 Screen1.
+
+      *{Bench}end
+
+      *{Bench}linkpara
+       PROCEDURE DIVISION USING LK-ZONE-PALM, LK-LISTE.
+      *{Bench}end
+      *{Bench}declarative
+       DECLARATIVES.
+       INPUT-ERROR SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON INPUT.
+       0100-DECL.
+           EXIT.
+       I-O-ERROR SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON I-O.
+       0200-DECL.
+           EXIT.
+       OUTPUT-ERROR SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON OUTPUT.
+       0300-DECL.
+           EXIT.
+       END DECLARATIVES.
+      *{Bench}end
+
+       Acu-Main-Logic.
+      *{Bench}entry-befprg
+      *    Before-Program
+      *{Bench}end
+           PERFORM Acu-Initial-Routine
+      * run main screen
+      *{Bench}run-mainscr
+           PERFORM Acu-Screen1-Routine
+      *{Bench}end
+           PERFORM Acu-Exit-Rtn
+           .
+
+      *{Bench}copy-procedure
+       COPY "showmsg.cpy".
+
+       Acu-Initial-Routine.
+      *    Before-Init
+      * get system information
+           ACCEPT System-Information FROM System-Info
+      * get terminal information
+           ACCEPT Terminal-Abilities FROM Terminal-Info
+      * open file
+           PERFORM Acu-Open-Files
+      *    After-Init
+           .
+
+       Acu-Exit-Rtn.
+      * destroy font
+           PERFORM Acu-Exit-Font
+      * destroy bitmap
+           PERFORM Acu-Exit-Bmp
+           PERFORM Acu-Close-Files
+      *    After-Program
+           EXIT PROGRAM
+           STOP RUN
+           .
+       Acu-Exit-Font.
+      * font destroy
+           .
+
+       Acu-Exit-Bmp.
+      * bitmap destroy
+           .
+
+       Acu-Open-Files.
+      *    Before-Open
+      *    After-Open
+           .
+
+       Acu-Screen1-Routine.
+      *    Before-Routine
+           PERFORM Acu-Screen1-Scrn
+           PERFORM Acu-Screen1-Proc
+      *    After-Routine
+           .
+
+       Acu-Screen1-Scrn.
+           PERFORM Acu-Screen1-Create-Win
+           PERFORM Acu-Screen1-Init-Data
+           .
+
+       Acu-Screen1-Create-Win.
+           PERFORM Screen1-Bef-Create
+      * display screen
+              DISPLAY Floating GRAPHICAL WINDOW
+                 LINES 0,10, SIZE 64,00, CELL HEIGHT 10, CELL WIDTH 10,
+                 COLOR IS 65793, LABEL-OFFSET 0, LINK TO THREAD,
+                 MODELESS, NO SCROLL, WITH SYSTEM MENU, TITLE-BAR,
+                 USER-GRAY, USER-WHITE, VISIBLE 0, NO WRAP,
+                 EVENT PROCEDURE Screen1-Event-Proc,
+                 HANDLE IS Screen1-Handle
+      * toolbar
+           DISPLAY Screen1 UPON Screen1-Handle
+      *    After-Create
+           .
+
+       Acu-Screen1-Init-Data.
+      *    Before-Initdata
+      *    After-Initdata
+           .
+      * Screen1
+       Acu-Screen1-Proc.
+           PERFORM UNTIL Exit-Pushed
+              ACCEPT OMITTED LINE 1 COL 1
+                 ON EXCEPTION PERFORM Acu-Screen1-Evaluate-Func
+              END-ACCEPT
+           END-PERFORM
+           DESTROY Screen1-Handle
+           INITIALIZE Key-Status
+           .
+
+      * Screen1
+       Acu-Screen1-Evaluate-Func.
+           EVALUATE TRUE
+              WHEN Exit-Pushed
+                 PERFORM Acu-Screen1-Exit
+              WHEN Event-Occurred
+                 IF Event-Type = Cmd-Close
+                    PERFORM Acu-Screen1-Exit
+                 END-IF
+           END-EVALUATE
+           MOVE 1 TO Accept-Control
+           .
+
+       Acu-Close-Files.
+      *    Before-Close
+      *    After-Close
+           .
+
+      * COBCAP
+
+      * LISTE
+
+      * MXHISREG
+
+       Acu-Screen1-Exit.
+           SET Exit-Pushed TO TRUE
+           .
+
+
+       Screen1-Event-Proc.
+           .
+      ***   start event editor code   ***
+       COPY "W:/MISTRAL/COPY/ENVMIS.CBL".
+      *
+       Screen1-Bef-Create.
+           Perform Controle-Call
+
+           | Assignation et ouverture du fichier LISTE
+           COPY "W:/mx/copy/Assign-FICTMP.cbl"
+                REPLACING ==FICTMP== BY ==LISTE==
+                          =='FICTMP'== BY ==LISTE==.
+
+           | Generation de la liste des régularisations historique
+           Perform Begin-Generateliste Thru End-Generateliste
+
+           | Appel de la liste générique
+           Move LK-LISTE-NBSEL     To LK-GENLISTE-NBSEL
+           Move ASSIGN-LISTE       To LK-GENLISTE-FILENAME
+           Move " Historique des Régularisations de Ventes "
+             To LK-GENLISTE-TITLE
+           Move LK-LISTE-MAXSEL    To LK-GENLISTE-MAXSEL
+           | Clef en Alpha
+           Move 1                  To LK-GENLISTE-DATATYPE
+           Move LK-LISTE-SELECT    To LK-GENLISTE-SELECT
+
+           Call "afflis.acu"
+              Using ZONE-PALM, LK-GENLISTE
+           Cancel "afflis.acu"
+
+           Move LK-GENLISTE-NBSEL  To LK-LISTE-NBSEL
+           Move LK-GENLISTE-MAXSEL To LK-LISTE-MAXSEL
+           Move LK-GENLISTE-SELECT To LK-LISTE-SELECT
+
+           | Fin Génération
+           Delete File LISTE
+           Exit Program
+           .
+
+       Begin-Generateliste.
+           Open I-O MXHISREG
+           Perform Stat
+           Move Low-Value To CLE1-MREG
+           Start MXHISREG Key >= CLE1-MREG Invalid Go End-Generateliste
+           End-Start
+           Perform Stat
+           Move 0 To w-count
+           .
+
+       Loop-Generateliste.
+           Read MXHISREG Next At End Go End-Generateliste
+           End-Read
+           Perform Stat
+121119*    la sélection se limite à la période demandée par l'écran
+121119*    appelant (bornes LK-LISTE-HISREG-DA1/DA2, format SSAAMMJJ)
+           IF DAT-MREG < LK-LISTE-HISREG-DA1
+           OR DAT-MREG > LK-LISTE-HISREG-DA2
+              Go Loop-Generateliste
+           END-IF
+
+           Perform Libelle-Type-Regul
+
+           Initialize ENR-LST
+           | Clé unique du fichier LISTE
+           Add 1 To w-count
+           Move w-count To ORD-LST
+           | COD-LST contient la clé de MXHISREG
+           Move CLE1-MREG To COD-LST
+           | Contient le numéro de ligne historique concernée
+           Move NHI-MREG To COB-LST
+           | Contient le libéllé à afficher : date, opération, bon/
+           | ligne, agence et origine de la ligne concernée
+           String DAT-MREG            Delimited By Size
+                  " "                 Delimited By Size
+                  W-LIB-TYPE-MREG     Delimited By Size
+                  " bon "              Delimited By Size
+                  BON-MREG            Delimited By Size
+                  "/"                 Delimited By Size
+                  LIG-MREG            Delimited By Size
+                  " ag. "              Delimited By Size
+                  AGE-MREG            Delimited By Size
+                  " orig. "            Delimited By Size
+                  ORI-MREG            Delimited By Size
+                  Into LIB-LST
+           End-String
+
+           | Enregistre
+           Write ENR-LST Invalid
+              Display Message "Problème : Génération LISTE"
+                 Title Is "Mistral"
+           End-Write
+           Perform Stat
+
+           Go Loop-Generateliste
+           .
+
+121119* traduit le code TYP-MREG (positionné par Trace-Regul-Hisvte
+121119* dans MajHisvte-D.cbl) en libellé clair pour la liste
+       Libelle-Type-Regul.
+           Evaluate TYP-MREG
+              When "C" Move "Création"    To W-LIB-TYPE-MREG
+              When "A" Move "Annulation"  To W-LIB-TYPE-MREG
+              When "D" Move "Suppression" To W-LIB-TYPE-MREG
+              When "R" Move "Réécriture"  To W-LIB-TYPE-MREG
+              When Other Move "?"         To W-LIB-TYPE-MREG
+           End-Evaluate
+           .
+
+       Err-Generateliste.
+           Display Message Box "Erreur"
+              " lors de la recherche des régularisations historique !"
+              Title Is "Mistral"
+           Go End-Generateliste
+           .
+
+       End-Generateliste.
+           Close MXHISREG
+           Close LISTE
+           .
+
+
+
+      *{Bench}end
+       REPORT-COMPOSER SECTION.
