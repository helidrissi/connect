@@ -31,6 +31,13 @@
        COPY "MXFOU.sl".
        COPY "MXART2.sl".
        COPY "MXARTSA.sl".
+      * substitution de référence (article remplacé par une nouvelle
+      * référence) pour la redirection automatique au moment de la
+      * recherche
+       COPY "MXANREF.sl".
+       SELECT MAJINT ASSIGN TO ASSIGN-MAJINT
+                       ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS IS FILE-STATUS-MAJINT.
       *{Bench}end
        DATA                        DIVISION.
        FILE                        SECTION.
@@ -46,6 +53,10 @@
        COPY "MXFOU.fd".
        COPY "MXART2.fd".
        COPY "MXARTSA.fd".
+       COPY "MXANREF.fd".
+      * liste d'aperçu avant mise à jour groupée achat/vente interdit
+       FD  MAJINT  LABEL RECORD STANDARD.
+       01  ENR-MAJINT          PIC X(100).
       *{Bench}end
        WORKING-STORAGE             SECTION.
       *{Bench}acu-def
@@ -184,6 +195,11 @@
                       OCCURS 500 TIMES.
            05 T-ORI            PIC  X
                       OCCURS 500 TIMES.
+      * mise à jour groupée achat interdit / vente interdite sur la
+      * liste courante de T-ART
+       77 ASSIGN-MAJINT     PIC  X(80).
+       77 FILE-STATUS-MAJINT PIC  X(2).
+       77 W-NB-MAJ          PIC  9(5).
        77 MODU-DECO        PIC  9
                   VALUE IS 1.
        77 IND-CTF          PIC  9.
@@ -422,18 +438,24 @@
               COLOR IS 5, FONT IS Default-Font, ID IS 16, 
               LABEL-OFFSET 20, 
               TITLE "&Catalogue fournisseur".
-           03 Screen1-Pb-CATFOU, Push-Button, 
-              COL 82,14, LINE 1,00, LINES 24, SIZE 24, 
-              BITMAP-HANDLE CATARTX24-JPG, BITMAP-NUMBER 1, UNFRAMED, 
-              SQUARE, 
-              EXCEPTION-VALUE 9752, ID IS 18, 
-              TITLE "Rechercher dans les catalogues des fournisseurs", 
+           03 Screen1-Pb-CATFOU, Push-Button,
+              COL 82,14, LINE 1,00, LINES 24, SIZE 24,
+              BITMAP-HANDLE CATARTX24-JPG, BITMAP-NUMBER 1, UNFRAMED,
+              SQUARE,
+              EXCEPTION-VALUE 9752, ID IS 18,
+              TITLE "Rechercher dans les catalogues des fournisseurs",
               VISIBLE 0.
-           03 Screen1-La-CATFOU, Label, 
-              COL 63,14, LINE 1,92, LINES 1,00 CELLS, SIZE 18,57 CELLS, 
-              COLOR IS 2, FONT IS Default-Font, ID IS 19, RIGHT, 
-              LABEL-OFFSET 0, 
+           03 Screen1-La-CATFOU, Label,
+              COL 63,14, LINE 1,92, LINES 1,00 CELLS, SIZE 18,57 CELLS,
+              COLOR IS 2, FONT IS Default-Font, ID IS 19, RIGHT,
+              LABEL-OFFSET 0,
               TITLE "Recherche catalogues", TRANSPARENT, VISIBLE 0.
+           03 Screen1-Pb-MajInterdits, Push-Button,
+              COL 145,00, LINE 5,69, LINES 31, SIZE 31,
+              BITMAP-HANDLE INTERDI16-BMP, BITMAP-NUMBER 1, UNFRAMED,
+              SQUARE,
+              EXCEPTION-VALUE 9753, ID IS 40, NO-TAB, SELF-ACT,
+              TITLE "Mettre à jour achat/vente interdit sur la liste".
            03 Screen1-Fr-100, Frame, 
               COL 5,86, LINE 19,77, LINES 1,46 CELLS, SIZE 93,29 CELLS, 
               ENGRAVED, COLOR IS 5, FILL-COLOR 16, FILL-PERCENT 100, 
@@ -796,6 +818,9 @@
       * Screen1-Pb-CATFOU Link To
               WHEN Key-Status = 9752
                  PERFORM Screen1-Pb-CATFOU-Link
+      * Screen1-Pb-MajInterdits Link To
+              WHEN Key-Status = 9753
+                 PERFORM Screen1-Pb-MajInterdits-Link
            END-EVALUATE
            MOVE 1 TO Accept-Control
            .
@@ -880,9 +905,12 @@
            OPEN I-O MXCATFOU   PERFORM STAT.
            OPEN I-O MXFOU      PERFORM STAT.
 301019     OPEN I-O MXARTSA    PERFORM STAT.
+           OPEN INPUT MXANREF  PERFORM STAT.
 
        OPEN-MXART.
-           OPEN  INPUT MXART
+      * ouvert en I-O pour permettre la mise à jour groupée achat/vente
+      * interdit (Screen1-Pb-MajInterdits) sans ouvrir une 2e fois MXART
+           OPEN  I-O MXART
            perform stat.
 
 
@@ -899,10 +927,11 @@
            END-IF
            CLOSE MXCATFOU MXFOU
 301019           MXARTSA
+           CLOSE MXANREF
            .
 
        Init-Grille.
-           MOVE 0 TO W-NBR W-NBR-CTF
+           MOVE 0 TO W-NBR W-NBR-CTF IND-ANR
            MOVE SPACE TO TABLE-ART
            MOVE SPACE TO SV-RFN
             
@@ -1607,12 +1636,38 @@
 090707
        Rech-Artma-Gencod.
 
+      * la référence demandée (LK-SCODART-L-REF) a-t-elle été remplacée
+      * par une nouvelle référence ? recherche la substitution la plus
+      * récente dans MXANREF (clé COA-MANR + DAT-MANR décroissante) et,
+      * si elle existe, ajoute aussi la nouvelle référence à la liste
+      * des articles trouvés (T-ART) pour rediriger la recherche
        Verif-Anref.
- 
-       F-Verif-Anref.
+           MOVE LK-SCODART-L-REF TO COA-MANR
+           MOVE 99999999 TO DAT-MANR
+           START MXANREF KEY NOT > CLE5-MANR INVALID
+              GO F-Verif-Anref
+           END-START
+           READ MXANREF PREVIOUS END GO F-Verif-Anref
+           END-READ
+           IF COA-MANR NOT = LK-SCODART-L-REF
+              GO F-Verif-Anref
+           END-IF
+           MOVE 1 TO IND-ANR
 
-       TRAIT-MXANREF.      
-       F-TRAIT-MXANREF.
+           INITIALIZE ENR-MART W-ORI
+           MOVE LK-SCODART-L-IDF TO CO1-MART
+           MOVE COD-MANR TO CO2-MART
+           MOVE 0 TO W-EOF
+           READ MXART INVALID MOVE 1 TO W-EOF
+           END-READ
+           PERFORM STAT
+           IF W-EOF NOT = 1
+              PERFORM MEP-UN-ART
+              IF W-OK = 1 AND SV-RFN = SPACES MOVE RFN-MART TO SV-RFN
+              END-IF
+           END-IF.
+
+       F-Verif-Anref.
            EXIT.
 
 
@@ -2445,6 +2500,113 @@
            modify Screen1-Bt-AttenteG, visible 0
            modify Screen1-Fr-CATFOU, visible 0.
 
+      * mise à jour groupée achat interdit / vente interdite, appliquée
+      * à la liste d'articles actuellement affichée dans la grille
+      * (T-ART, déjà filtrée par la recherche en cours - famille,
+      * marque, fournisseur...) : imprime d'abord un aperçu des
+      * changements, puis ne met à jour MXART qu'après confirmation,
+      * sur le même principe que les éditions de mtf-credirect.
+       Screen1-Pb-MajInterdits-Link.
+           IF T-ART(1) = SPACE
+              MOVE "Aucun article dans la liste." TO ACU-MSG-1
+              MOVE 1 TO ACU-DEFAULT-BUTTON
+              PERFORM MSG-ONA
+              EXIT PARAGRAPH
+           END-IF
+           MOVE "Achat interdit et vente interdite seront appliqués"
+              TO ACU-MSG-1
+           MOVE "à tous les articles de la liste. Imprimer l'aperçu ?"
+              TO ACU-MSG-2
+           MOVE 1 TO ACU-DEFAULT-BUTTON
+           PERFORM MSG-ON
+           IF ACU-RETURN-VALUE NOT = 1
+              EXIT PARAGRAPH
+           END-IF
+
+           PERFORM Apercu-Maj-Interdits
+
+           MOVE "Aperçu imprimé :" TO ACU-MSG-1
+           MOVE ASSIGN-MAJINT TO ACU-MSG-2
+           STRING W-NB-MAJ DELIMITED BY SIZE
+                  " article(s) seront mis à jour. Confirmez-vous ?"
+                  DELIMITED BY SIZE
+                  INTO ACU-MSG-3
+           MOVE 2 TO ACU-DEFAULT-BUTTON
+           PERFORM MSG-ON
+           IF ACU-RETURN-VALUE = 1
+              PERFORM Maj-Interdits-Commit
+           END-IF
+           .
+
+      * 1re passe : n'écrit que l'aperçu, ne modifie rien dans MXART
+       Apercu-Maj-Interdits.
+           MOVE 0 TO W-NB-MAJ
+           STRING MX-DIR DELIMITED BY "  "
+                  "/scodart-majinterdits.lst" DELIMITED BY SIZE
+                  INTO ASSIGN-MAJINT
+           OPEN OUTPUT MAJINT
+           MOVE SPACE TO ENR-MAJINT
+           STRING "Référence            Achat avant->après"
+                  " Vente avant->après" DELIMITED BY SIZE
+                  INTO ENR-MAJINT
+           WRITE ENR-MAJINT
+
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 500
+                   OR T-ART(J) = SPACE
+              MOVE T-ART(J) TO COD-MART
+              READ MXART NOT INVALID PERFORM Apercu-Ligne-Interdits
+              END-READ
+           END-PERFORM
+
+           CLOSE MAJINT
+           .
+
+      * ligne d'aperçu pour l'article MXART courant (ne touche pas
+      * au fichier - l'écriture réelle se fait dans Maj-Ligne-Interdits)
+       Apercu-Ligne-Interdits.
+           IF ACHI-MART NOT = 1 OR TAR-MART NOT = 2
+              ADD 1 TO W-NB-MAJ
+              MOVE SPACE TO ENR-MAJINT
+              STRING COD-MART DELIMITED BY SIZE
+                     " " DELIMITED BY SIZE
+                     ACHI-MART DELIMITED BY SIZE
+                     "->1 " DELIMITED BY SIZE
+                     TAR-MART DELIMITED BY SIZE
+                     "->2" DELIMITED BY SIZE
+                     INTO ENR-MAJINT
+              WRITE ENR-MAJINT
+           END-IF
+           .
+
+      * 2e passe, après confirmation : applique réellement la mise à
+      * jour sur chaque article de la liste
+       Maj-Interdits-Commit.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 500
+                   OR T-ART(J) = SPACE
+              MOVE T-ART(J) TO COD-MART
+              READ MXART NOT INVALID PERFORM Maj-Ligne-Interdits
+              END-READ
+           END-PERFORM
+           .
+
+       Maj-Ligne-Interdits.
+           IF ACHI-MART NOT = 1 OR TAR-MART NOT = 2
+              MOVE 1 TO ACHI-MART
+              MOVE 2 TO TAR-MART
+              MOVE FUNCTION CURRENT-DATE TO DATHEU-SYS-M
+              MOVE DAT-SYS-M TO DMOD-MART
+              MOVE HEU-SYS-M TO HHMOD-MART
+              MOVE MIN-SYS-M TO MMMOD-MART
+              MOVE IDE-PALM  TO IMOD-MART
+              REWRITE ENR-MART INVALID
+                 MOVE "Réécriture MXART" TO ACU-MSG-1
+                 MOVE COD-MART TO ACU-MSG-2
+                 MOVE 1 TO ACU-DEFAULT-BUTTON
+                 PERFORM MSG-ONA
+              END-REWRITE
+              PERFORM STAT
+           END-IF
+           .
 
 
        
