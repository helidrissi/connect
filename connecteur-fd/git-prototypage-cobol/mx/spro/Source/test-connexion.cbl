@@ -20,10 +20,20 @@
        INPUT-OUTPUT                SECTION.
        FILE-CONTROL.
       *{Bench}file-control
+       SELECT LOGCX   ASSIGN TO ASSIGN-LOGCX
+                       ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS IS FILE-STATUS-CX.
+       SELECT ALERTCX ASSIGN TO ASSIGN-ALERTCX
+                       ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS IS FILE-STATUS-CX.
       *{Bench}end
        DATA                        DIVISION.
        FILE                        SECTION.
       *{Bench}file
+       FD  LOGCX   LABEL RECORD STANDARD.
+       01  ENR-LOGCX           PIC X(100).
+       FD  ALERTCX LABEL RECORD STANDARD.
+       01  ENR-ALERTCX         PIC X(100).
       *{Bench}end
        WORKING-STORAGE             SECTION.
       *{Bench}acu-def
@@ -46,6 +56,14 @@
            COPY  "socket.def".
        01 test-handle
                   USAGE IS HANDLE VALUE NULL.
+       77 ASSIGN-LOGCX      PIC  X(80).
+       77 ASSIGN-ALERTCX    PIC  X(80).
+       77 FILE-STATUS-CX    PIC  X(2).
+       77 W-CMDLINE         PIC  X(80).
+       77 W-MODE-BATCH      PIC  9
+                  VALUE IS 0.
+       77 W-RESULT-CX       PIC  X
+                  VALUE IS "N".
 
       *{Bench}end
        LINKAGE                     SECTION.
@@ -106,7 +124,17 @@
       * Ce programme nécessite une compilation avec un profil spécifique
       * utilisant le répertoire mistral/def-standard à la place de
       * mistral/def
+       COPY "W:/MISTRAL/COPY/ENVMIS.CBL".
+
        After-Init.
+      *    mode batch : lancé par le planificateur avec le paramètre
+      *    -BATCH, aucune boîte de dialogue n'est affichée, le résultat
+      *    est journalisé et une alerte est écrite si la liaison est KO
+           ACCEPT W-CMDLINE FROM COMMAND-LINE
+           MOVE 0 TO W-MODE-BATCH
+           IF W-CMDLINE(1:6) = "-BATCH" OR W-CMDLINE(1:6) = "/BATCH"
+              MOVE 1 TO W-MODE-BATCH
+           END-IF
            display "connection start"
       *    If a firewall is set with a drop policy, ags-create-client
       *    waits for a long, not configurable time.
@@ -126,9 +154,58 @@
                display "connection done"
                call "C$SOCKET" using ags-close, test-handle
                display "connection closed"
+               MOVE "O" TO W-RESULT-CX
            else
                display "connection failed"
+               MOVE "N" TO W-RESULT-CX
            end-if
+           PERFORM Journal-Connexion
+           IF W-RESULT-CX = "N"
+              PERFORM Alerte-Connexion
+           END-IF
+           .
+
+      * écrit une ligne dans le journal de connexion (un run par ligne,
+      * O ou N) pour pouvoir suivre la disponibilité du lien dans le temps
+       Journal-Connexion.
+           MOVE FUNCTION CURRENT-DATE TO DATHEU-SYS-M
+           STRING MX-DIR DELIMITED BY "  "
+                  "/dsconnexion.log" DELIMITED BY SIZE
+                  INTO ASSIGN-LOGCX
+           OPEN EXTEND LOGCX
+           IF FILE-STATUS-CX NOT = "00"
+              OPEN OUTPUT LOGCX
+           END-IF
+           STRING DAT-SYS-M DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  HEU-SYS-M DELIMITED BY SIZE
+                  MIN-SYS-M DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  W-RESULT-CX DELIMITED BY SIZE
+                  INTO ENR-LOGCX
+           WRITE ENR-LOGCX
+           CLOSE LOGCX
+           .
+
+      * liaison DS KO : dépose une alerte exploitable par la supervision
+      * (job planifié/mail) au lieu de ne le découvrir qu'au prochain
+      * échec de dsimport en pleine nuit
+       Alerte-Connexion.
+           STRING MX-DIR DELIMITED BY "  "
+                  "/dsconnexion.alerte" DELIMITED BY SIZE
+                  INTO ASSIGN-ALERTCX
+           OPEN EXTEND ALERTCX
+           IF FILE-STATUS-CX NOT = "00"
+              OPEN OUTPUT ALERTCX
+           END-IF
+           STRING DAT-SYS-M DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  HEU-SYS-M DELIMITED BY SIZE
+                  MIN-SYS-M DELIMITED BY SIZE
+                  " Liaison serveur DS indisponible" DELIMITED BY SIZE
+                  INTO ENR-ALERTCX
+           WRITE ENR-ALERTCX
+           CLOSE ALERTCX
            .
 
        
