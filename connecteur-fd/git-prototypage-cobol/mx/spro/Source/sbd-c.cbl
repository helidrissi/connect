@@ -36,6 +36,10 @@
        COPY "MXMARQUE.sl".
        COPY "MXLDIS.sl".
        COPY "MXHISVTE.sl".
+121119* trace des suppressions/recréations/réécritures d'historique
+121119* de ventes (régularisations), pour pouvoir expliquer un écart
+121119* d'historique à une agence
+       COPY "MXHISREG.sl".
        COPY "MXCLI.sl".
        COPY "MXCATFOU.sl".
        COPY "MXGRAFAD.sl".
@@ -51,17 +55,37 @@
        COPY "MXAGENCE3.sl".
        COPY "ATTACH.sl".
        COPY "INTSEL.sl".
+      * substitution de référence (article remplacé par une nouvelle
+      * référence) pour la redirection automatique des lignes de bon
+       COPY "MXANREF.sl".
+240220* ancien gencod (code-barres périmé) -> article courant, pour
+240220* le repli automatique de Controle-Art sur Rech-CHGGCOD quand
+240220* la douchette scanne un carton avec un gencod remplacé
+       COPY "MXCHGGCOD.sl".
+       COPY "MXCHGGCOD2.sl".
+130120* journal des mouvements MXARTSA (un enreg par ajustement de
+130120* stock appliqué dans Maj-Un-Artsa, cf. maj-artsa-sbd.cbl) avec
+130120* le motif et le bon/ligne d'origine, pour ne plus avoir à
+130120* redéduire la raison d'un écart à partir du seul TYP-MBDI
+130120 SELECT ARTSAMVT ASSIGN TO ASSIGN-ARTSAMVT
+130120                 ORGANIZATION LINE SEQUENTIAL
+130120                 FILE STATUS IS FILE-STATUS-ARTSAMVT.
       *{Bench}end
        DATA                        DIVISION.
        FILE                        SECTION.
       *{Bench}file
        COPY "MXFAMART.fd".
        COPY "MXART.fd".
+121119*  PLC-MCLI (PIC S9(09)V99, plafond de crédit autorisé, cf.
+121119*  VERIF-RISQUE) ajouté à l'enregistrement CLID
        COPY "MXCLID.fd".
        COPY "MXGRAFAM.fd".
        COPY "MXPREGEN.fd".
        COPY "MXARTSA.fd".
        COPY "MXPREGENV.fd".
+121119*  NBJ-RELANCE-PARAM (PIC 9(03), nombre de jours au delà duquel
+121119*  un devis non transformé en commande déclenche la relance dans
+121119*  Test-Autres-Bons) ajouté à l'enregistrement PARAM
        COPY "MXPARAM.fd".
        COPY "COBCAP.fd".
        COPY "MXBDIS.fd".
@@ -71,6 +95,7 @@
        COPY "MXMARQUE.fd".
        COPY "MXLDIS.fd".
        COPY "MXHISVTE.fd".
+       COPY "MXHISREG.fd".
        COPY "MXCLI.fd".
        COPY "MXCATFOU.fd".
        COPY "MXGRAFAD.fd".
@@ -86,6 +111,13 @@
        COPY "MXAGENCE3.fd".
        COPY "ATTACH.fd".
        COPY "INTSEL.fd".
+       COPY "MXANREF.fd".
+240220 COPY "MXCHGGCOD.fd".
+240220 COPY "MXCHGGCOD2.fd".
+130120* liste du journal des mouvements MXARTSA (cf. FILE-CONTROL et
+130120* Trace-Mvt-Artsa dans maj-artsa-sbd.cbl)
+130120 FD  ARTSAMVT  LABEL RECORD STANDARD.
+130120 01  ENR-ARTSAMVT        PIC X(130).
       *{Bench}end
        WORKING-STORAGE             SECTION.
            COPY "W:\MX\COPY\LK-MCLI-L.WRK".
@@ -523,6 +555,7 @@
       *
       *
        77 W-CLI            PIC  9(6).
+       77 W-RISQUE-OK       PIC  9(1) VALUE 1.
        77 W-FCO            PIC  9(8).
        77 W-ICP            PIC  9.
        77 W-AGE            PIC  XXX.
@@ -533,6 +566,16 @@
                   VALUE IS -1.
        77 W-OTE            PIC  S9(1)
                   VALUE IS 0.
+130120* zones de travail pour le journal des mouvements MXARTSA
+130120* (cf. SELECT ARTSAMVT et Trace-Mvt-Artsa dans maj-artsa-sbd.cbl)
+       77 ASSIGN-ARTSAMVT      PIC  X(80).
+       77 FILE-STATUS-ARTSAMVT PIC  X(2).
+       77 W-MVT-COD            PIC  X(03).
+       77 W-MVT-RAISON         PIC  X(22).
+121119* zone éditée pour le journal : A-QTE (S9(9)V99, DISPLAY) ne
+121119* doit pas être STRINGuée telle quelle, le nombre-pack écrase le
+121119* dernier digit par le signe (cf. Trace-Mvt-Artsa).
+       77 W-QTE-ARTSAMVT       PIC  -(6)9,99.
        77 W-IND            PIC  S9(1)
                   VALUE IS 0.
        77 WENABLE          PIC  S9(1)
@@ -597,6 +640,7 @@
        77 W-PRB            PIC  S9(9)V99.
        77 W-PUS            PIC  S9(9)V99.
        77 W-PUB            PIC  S9(9)V99.
+       77 W-ENCRS-CLI      PIC  S9(9)V99.
        77 W-REM            PIC  S99V99.
        77 W-REMC           PIC  S99V99.
        77 W-REC            PIC  S99V99
@@ -680,6 +724,13 @@
                   BLANK WHEN ZERO.
        77 W-ART-MAJ        PIC  X(20).
        77 W-LIN-MAJ        PIC  9(4).
+240220* zones de travail pour Rech-CHGGCOD (repli sur l'ancien gencod
+240220* dans Controle-Art quand le code scanné n'est pas trouvé dans
+240220* MXART, cf. W:/mx/copy/rech-chggcod.cbl)
+       77 WG-GCOD          PIC  9(13).
+       77 WG-NGCOD         PIC  9(13).
+       77 WG-DAT           PIC  9(8).
+       77 WG-ART           PIC  X(20).
        01 Ef-TRP.
            05 EF-TRP1          PIC  ZZZ9,99.
            05 EF-TRP2          PIC  BX.
@@ -861,6 +912,11 @@
        77 NB-BL            PIC  9(3).
        77 NUM-BL           PIC  9(8).
        77 NB-CDE           PIC  9(3).
+121119*  relance des devis ouverts depuis plus de NBJ-RELANCE-PARAM
+121119*  jours sans transformation en commande (Test-Autres-Bons)
+       77 NB-DEVIS-RETARD  PIC  9(3).
+       77 W-JRS-DEVIS      PIC  S9(5).
+       77 W-DAT-JOUR-DEVIS PIC  9(8).
        77 ScreenLIV-Handle
                   USAGE IS HANDLE OF WINDOW VALUE NULL.
        01 ScreenLIV-Gd-1-Record.
@@ -1169,6 +1225,8 @@
       *
        77 AUTO-EFD         PIC  9.
        77 UNE-MARGE-BAD    PIC  9.
+121119 77 UNE-MARGE-NEG    PIC  9.
+121119 77 T-MARGE-LIG      PIC  S9(3)V99.
        01 W-BON-MAGD.
            02 W-MOB-MAGD       PIC  9(3).
            02 W-NUM-MAGD       PIC  9(5).
@@ -1361,6 +1419,11 @@
        77 W-TMP            PIC  9(3).
        77 W-ENR-STK        PIC  X(100).
        77 W-EOF-MLDI2      PIC  9.
+      * redirection automatique des lignes sur article remplacé (MXANREF)
+       77 W-EOF-ANR        PIC  9.
+       77 W-NB-ANR         PIC  9(3).
+121119* code mouvement (D/R/C/A) passé à Trace-Regul-Hisvte (MXHISREG)
+121119 77 W-TYP-MREG       PIC  X.
        77 W-TYP-STK        PIC  X(3).
        77 W-GEN-STK        PIC  9.
       *
@@ -1865,7 +1928,8 @@
               BITMAP-HANDLE NOSERIE12-JPG, BITMAP-NUMBER 1, UNFRAMED, 
               SQUARE, 
               EXCEPTION-VALUE 1031, ID IS 20, 
-              TITLE "Voir les n° de série", VISIBLE 0.
+              TITLE "Pièces jointes du matériel (n° de série)",
+              VISIBLE 0.
            03 Screen2-La-RQ, Label, 
               COL 10,29, LINE 80,69, LINES 1,08 CELLS, SIZE 3,00 CELLS, 
               COLOR IS 432, FONT IS Default-Font, ID IS 137, CENTER, 
@@ -5262,6 +5326,8 @@
 
       * MXHISVTE
 
+      * MXHISREG
+
       * MXCLI
 
       * MXCATFOU
@@ -5931,6 +5997,7 @@
        COPY "W:/mx/copy/CAL-PV-CTF-D.cbl".
        COPY "W:/mx/copy/MajHisvte-D.cbl".
        COPY "W:/mx/copy/maj-artsa-sbd.cbl".
+240220 COPY "W:/mx/copy/rech-chggcod.cbl".
        COPY "W:/mx/copy/copy-sbd-c.cbl".
        COPY "W:/mistral/copy/MisCentrefenetre.cbl".
 
@@ -7271,6 +7338,11 @@
            MOVE W-BON TO BON-MLDI
            MOVE ZERO TO RAN-MLDI W-EOF ATTENTE
            MOVE 1 TO WY
+           MOVE 0 TO W-NB-ANR
+           IF TRA-MBDI = 0
+              OPEN INPUT MXANREF
+              PERFORM STAT
+           END-IF
            START MXLDIS KEY NOT < CLE4-MLDI INVALID MOVE 1 TO W-EOF.
            IF W-EOF = 0
                READ MXLDIS NEXT END MOVE 1 TO W-EOF
@@ -7278,7 +7350,10 @@
                PERFORM STAT.
            PERFORM UNTIL W-EOF = 1
                    OR BON-MLDI NOT = W-BON OR AGE-MLDI NOT = W-AGE
-                ADD 1 TO WY 
+                ADD 1 TO WY
+                IF TRA-MBDI = 0
+                   PERFORM Verif-Anref-Ldis
+                END-IF
                 PERFORM Remp-Une-Ligne
                 IF PZE-MLDI = 3 MOVE 1 TO ATTENTE
                  END-IF
@@ -7301,9 +7376,52 @@
            IF TYP-MBDI = 1 AND BCG-MBDI NOT = 0 AND CDF = CHOIX-I
                 PERFORM Remp-Grille-Ldis-Commande.
 
+           IF TRA-MBDI = 0
+              CLOSE MXANREF
+           END-IF
+           IF W-NB-ANR NOT = 0
+              MOVE " Référence(s) remplacée(s) " TO ACU-MSG-1
+              STRING W-NB-ANR DELIMITED BY SIZE
+                     " ligne(s) basculée(s) sur la nouvelle
+      -    " référence"
+                     DELIMITED BY SIZE
+                     INTO ACU-MSG-2
+              PERFORM MSG-INFO
+           END-IF
 
            PERFORM Aff-Tot.
 
+      * la ligne en cours (ART-MLDI) référence-t-elle un article qui a
+      * été remplacé par une nouvelle référence (MXANREF, la plus
+      * récente substitution pour ce code) ? si oui, et que le bon est
+      * encore ouvert, la ligne est basculée sur la nouvelle référence
+      * avant affichage, plutôt que de laisser l'utilisateur commander
+      * (ou simplement voir) une référence qui n'est plus active
+       Verif-Anref-Ldis.
+           MOVE ART-MLDI TO COA-MANR
+           MOVE 99999999 TO DAT-MANR
+           MOVE 0 TO W-EOF-ANR
+           START MXANREF KEY NOT > CLE5-MANR INVALID
+              MOVE 1 TO W-EOF-ANR
+           END-START
+           IF W-EOF-ANR = 0
+              READ MXANREF PREVIOUS END MOVE 1 TO W-EOF-ANR
+              END-READ
+           END-IF
+           IF W-EOF-ANR = 0 AND COA-MANR = ART-MLDI
+              AND COD-MANR NOT = ART-MLDI
+              MOVE COD-MANR TO ART-MLDI
+              REWRITE ENR-MLDI INVALID
+                 MOVE "Réécriture MXLDIS" TO ACU-MSG-1
+                 MOVE ART-MLDI TO ACU-MSG-2
+                 MOVE 1 TO ACU-DEFAULT-BUTTON
+                 PERFORM MSG-ONA
+              END-REWRITE
+              PERFORM STAT
+              ADD 1 TO W-NB-ANR
+           END-IF
+           .
+
        Remp-Grille-Ldis-Commande.
            MOVE W-AGE TO AGE-MLDI
            MOVE BCG-MBDI TO BON-MLDI
@@ -8342,6 +8460,39 @@
        Screen2-Pb-Compo-Link.
 
        Screen2-Pb-Serie-Link.
+240220*    Pièces jointes du matériel série (photos état, bon de
+240220*    livraison, fiche d'entretien) identifié par son n° de
+240220*    série SV-SER (saisi via Call-Liste-Art/mart-l.acu ou
+240220*    scodart.acu). Réutilise l'écran att.acu comme le fait
+240220*    Screen3-Pb-Attach-Link pour les pièces jointes du
+240220*    bordereau (copy-sbd-c.cbl), et Screen1-Pb-Logo-LinkTo
+240220*    pour celles de la marque (mar.cbl) - chemin "/mxg/fi/MAT"
+240220*    commun à toutes les sociétés, cf. entête de Recherche-Photo
+240220*    dans mistral/copy/recherche-photo.cbl.
+240220     IF SV-SER = SPACE
+240220        MOVE "Aucun n° de série pour cette ligne." TO ACU-MSG-1
+240220        PERFORM MSG-INFO
+240220        EXIT PARAGRAPH
+240220     END-IF
+240220     INITIALIZE LK-ATT
+240220     MOVE STE-MPAR TO LK-ATT-SOC
+240220     MOVE "MAT" TO LK-ATT-TYP
+240220     MOVE SV-SER TO LK-ATT-CLE
+240220     STRING ART-MLDI DELIMITED BY "         "
+240220            " - N° " DELIMITED BY SIZE
+240220            SV-SER DELIMITED BY "    "
+240220            INTO LK-ATT-NAME
+240220     STRING IMAGE-DIR DELIMITED BY "  "
+240220            "/mxg/fi/MAT" DELIMITED BY SIZE
+240220            INTO LK-ATT-FOLDER
+240220     IF CDF = CHOIX-I
+240220        MOVE CHOIX-I TO LK-ATT-CHO
+240220     ELSE
+240220        MOVE CHOIX-M TO LK-ATT-CHO
+240220     END-IF
+240220     CALL "../../mx/o/att.acu" USING ZONE-PALM LK-ATT
+240220     CANCEL "../../mx/o/att.acu"
+240220     .
 
        Trait-Commentaire.
 070411*     IF INP-MLDI NOT = PRODUIT-C EXIT PARAGRAPH
@@ -8694,15 +8845,31 @@
            MOVE ART-MLDI TO W-ART
            IF W-AR1 NOT NUMERIC
               PERFORM Mep-Age-Masa
-              MOVE W-ART TO COD-MART COD-MASA  
+              MOVE W-ART TO COD-MART COD-MASA
               READ MXART INVALID
-250915             IF COD-MART <> SPACE
-                      MOVE " Article Inconnu " to acu-msg-1
-                      move W-ART to acu-msg-2
-                      PERFORM msg-info
-250915             END-IF
-                   MOVE 0 TO W-OK
-                   go F-Controle-Art
+240220*            article inconnu : si le code scanné est un ancien
+240220*            gencod remplacé, Rech-CHGGCOD renvoie l'article
+240220*            courant - on retente alors la lecture avec celui-ci
+240220             MOVE 0 TO WG-GCOD
+240220             IF W-ART IS NUMERIC
+240220                MOVE W-ART TO WG-GCOD
+240220             END-IF
+240220             MOVE SPACE TO WG-ART
+240220             IF WG-GCOD NOT = 0
+240220                PERFORM Rech-CHGGCOD THRU F-Rech-CHGGCOD
+240220             END-IF
+240220             IF WG-ART NOT = SPACE
+240220                MOVE WG-ART TO W-ART
+240220                MOVE WG-ART TO COD-MART COD-MASA
+240220             ELSE
+250915                IF COD-MART <> SPACE
+                          MOVE " Article Inconnu " to acu-msg-1
+                          move W-ART to acu-msg-2
+                          PERFORM msg-info
+250915                END-IF
+                      MOVE 0 TO W-OK
+                      go F-Controle-Art
+240220             END-IF
               END-READ
               PERFORM STAT
               IF CANN-MART = 1 
@@ -9504,7 +9671,7 @@
               IF TYC-MBDI NOT = 2 AND NOT = 8 AND W-ICP = 0
                 MOVE 0 TO W-NIV
                 PERFORM VERIF-RISQUE
-                 IF W-CLI = 0 EXIT PARAGRAPH
+                 IF W-RISQUE-OK = 0 EXIT PARAGRAPH
                  END-IF
                  IF TYP-MBDI <> 3
                     PERFORM Test-Autres-Bons THRU F-Test-Autres-Bons
@@ -9588,14 +9755,74 @@
            MODIFY Screen1-Ef-Cli, VALUE SPACE
            PERFORM Efface-CLI.
     
-      **** contrôle du risque client
+      **** contrôle du risque client : encours réel (bons non facturés,
+      **** hors devis) comparé au plafond de crédit autorisé
        VERIF-RISQUE.
-            
+           MOVE 1 TO W-RISQUE-OK
+           IF PLC-MCLI = 0
+              EXIT PARAGRAPH
+           END-IF
+           PERFORM Calc-Encours-Cli
+           IF W-ENCRS-CLI > PLC-MCLI
+              MOVE "Encours client supérieur au plafond de crédit auto
+      -    "risé."
+              TO ACU-MSG-1
+              MOVE "Confirmez-vous la poursuite de la saisie ?"
+                 TO ACU-MSG-2
+              MOVE 2 TO ACU-DEFAULT-BUTTON
+              PERFORM MSG-ON
+              IF ACU-RETURN-VALUE NOT = 1
+                 MOVE 0 TO W-RISQUE-OK
+              END-IF
+           END-IF.
+
+      **** cumul de l'encours du client : somme des montants des lignes
+      **** de tous les bons ouverts (non transformés, non facturés)
+       Calc-Encours-Cli.
+           MOVE 0 TO W-ENCRS-CLI
+           MOVE SPACE TO ENR-MBDI2
+           MOVE COD-MCLI TO CLI-MBDI2
+           MOVE 0 TO W-EOF
+           START MXBDIS2 KEY NOT < CLE4-MBDI2 INVALID MOVE 1 TO W-EOF.
+           IF W-EOF = 0
+              READ MXBDIS2 NEXT END MOVE 1 TO W-EOF
+              END-READ
+              PERFORM STAT.
+           PERFORM UNTIL W-EOF = 1 OR CLI-MBDI2 NOT = COD-MCLI
+              IF TRA-MBDI2 = 0 AND GEN-MBDI2 = 0 AND TYP-MBDI2 NOT = 8
+                 PERFORM Cumul-Mnt-Ldis-Bon2
+              END-IF
+              READ MXBDIS2 NEXT END MOVE 1 TO W-EOF
+              END-READ
+              PERFORM STAT
+           END-PERFORM.
+
+      **** cumul des montants lignes (PUB x QTE) du bon MXBDIS2 courant
+       Cumul-Mnt-Ldis-Bon2.
+           MOVE AGE-MBDI2 TO AGE-MLDI
+           MOVE BON-MBDI2 TO BON-MLDI
+           MOVE 0 TO W-EOF-MLDI2
+           START MXLDIS KEY NOT < CLE4-MLDI
+              INVALID MOVE 1 TO W-EOF-MLDI2.
+           IF W-EOF-MLDI2 = 0
+              READ MXLDIS NEXT END MOVE 1 TO W-EOF-MLDI2
+              END-READ
+              PERFORM STAT.
+           PERFORM UNTIL W-EOF-MLDI2 = 1
+                   OR BON-MLDI NOT = BON-MBDI2
+                   OR AGE-MLDI NOT = AGE-MBDI2
+              COMPUTE W-ENCRS-CLI = W-ENCRS-CLI + (PUB-MLDI * QTE-MLDI)
+              READ MXLDIS NEXT END MOVE 1 TO W-EOF-MLDI2
+              END-READ
+              PERFORM STAT
+           END-PERFORM.
+
       **** contrôle existence autres bons en cours
        Test-Autres-Bons.
            MOVE SPACE TO ENR-MBDI2
            MOVE COD-MCLI TO CLI-MBDI2
-           MOVE 0 TO W-EOF NB-DEVIS NB-CDE NB-BL
+           MOVE 0 TO W-EOF NB-DEVIS NB-CDE NB-BL NB-DEVIS-RETARD
+           ACCEPT W-DAT-JOUR-DEVIS FROM CENTURY-DATE
            START MXBDIS2 KEY NOT < CLE4-MBDI2 INVALID MOVE 1 TO W-EOF.
            IF W-EOF = 0
               READ MXBDIS2 NEXT END MOVE 1 TO W-EOF
@@ -9604,9 +9831,9 @@
            PERFORM UNTIL W-EOF = 1 OR CLI-MBDI2 NOT = COD-MCLI
               PERFORM Test-Un-Autre-Bon
               IF W-OK = 1
-                  | autre B/L en cours 
-                  IF (TYP-MBDI = 1 AND TYP-MBDI2 = 1 AND TRA-MBDI2 = 0 
-                  AND BON-MBDI NOT = BON-MBDI2  
+                  | autre B/L en cours
+                  IF (TYP-MBDI = 1 AND TYP-MBDI2 = 1 AND TRA-MBDI2 = 0
+                  AND BON-MBDI NOT = BON-MBDI2
                   AND GEN-MBDI2 = 0)
                       MOVE BON-MBDI2 TO NUM-BL
                       ADD 1 TO NB-BL
@@ -9618,15 +9845,25 @@
                   | devis
                   IF TYP-MBDI2 = 8
                      ADD 1 TO NB-DEVIS
+121119*             devis non transformé en commande et ouvert depuis
+121119*             plus de NBJ-RELANCE-PARAM jours : à relancer
+                     IF TRA-MBDI2 = 0 AND NBJ-RELANCE-PARAM > 0
+                        COMPUTE W-JRS-DEVIS =
+                           FUNCTION INTEGER-OF-DATE(W-DAT-JOUR-DEVIS)
+                           - FUNCTION INTEGER-OF-DATE(DAT-MBDI2)
+                        IF W-JRS-DEVIS > NBJ-RELANCE-PARAM
+                           ADD 1 TO NB-DEVIS-RETARD
+                        END-IF
+                     END-IF
                   END-IF
                END-IF
                READ MXBDIS2 NEXT END MOVE 1 TO W-EOF
                END-READ
                PERFORM STAT
-           END-PERFORM      
+           END-PERFORM
 111212* test devis sur fiche prospect
-           IF FCO-MCLI <> 0 
-              MOVE SPACE TO LK-MBDI-L   
+           IF FCO-MCLI <> 0
+              MOVE SPACE TO LK-MBDI-L
               MOVE FCO-MCLI TO LK-MBDI-L-FCO
               MOVE 8 TO LK-MBDI-L-IND
               CALL "mbdi-l.acu" USING ZONE-PALM LK-MBDI-L
@@ -9634,7 +9871,19 @@
               ADD LK-MBDI-L-NBSEL TO NB-DEVIS
            END-IF
 111212
-           
+
+121119*  relance : le client a au moins un devis resté ouvert trop
+121119*  longtemps sans être transformé en commande
+           IF NB-DEVIS-RETARD NOT = 0
+              MOVE "Ce client a des devis ouverts depuis plus de"
+                 TO ACU-MSG-1
+              STRING NBJ-RELANCE-PARAM DELIMITED BY SIZE
+                     " jours sans commande. Pensez à le relancer."
+                     DELIMITED BY SIZE
+                 INTO ACU-MSG-2
+              PERFORM MSG-INFO
+           END-IF
+
            IF (NB-DEVIS = 0 AND NB-CDE = 0 AND NB-BL = 0)
            OR ((TYP-MBDI = 8 OR 0) AND NB-DEVIS = 0)
                GO F-Test-Autres-Bons
@@ -10603,7 +10852,7 @@
                  EXIT PARAGRAPH
               END-IF
               PERFORM Test-Risque-Screen2
-              IF W-OK = 0 EXIT PARAGRAPH
+              IF W-RISQUE-OK = 0 EXIT PARAGRAPH
               END-IF
               PERFORM Maj-GenBlfms
               PERFORM Maj-Tot-Bon
@@ -10645,7 +10894,7 @@
                  EXIT PARAGRAPH
               END-IF
               PERFORM Test-Risque-Screen2
-              IF W-OK = 0 EXIT PARAGRAPH
+              IF W-RISQUE-OK = 0 EXIT PARAGRAPH
               END-IF
               PERFORM Maj-GenBlfms
               PERFORM Maj-Tot-Bon
@@ -10935,7 +11184,7 @@
                  EXIT PARAGRAPH
               END-IF
               PERFORM Test-Risque-Screen2
-              IF W-OK = 0 EXIT PARAGRAPH
+              IF W-RISQUE-OK = 0 EXIT PARAGRAPH
               END-IF
               PERFORM Maj-GenBlfms
               PERFORM Maj-Tot-Bon
@@ -11687,7 +11936,7 @@
                  EXIT PARAGRAPH
               END-IF
               PERFORM Test-Risque-Screen2
-              IF W-OK = 0 EXIT PARAGRAPH
+              IF W-RISQUE-OK = 0 EXIT PARAGRAPH
               END-IF
 
               PERFORM Maj-GenBlfms
@@ -12192,6 +12441,16 @@
            MOVE FOU-MLDI TO LK-MFOU-L-PRESELECT
            IF INP-MLDI = PRODUIT-A MOVE 1 TO LK-MFOU-L-NTF
            END-IF
+121119* alerte MOQ fournisseur : renseigne la référence article et la
+121119* quantité de la ligne pour que mfou-l.acu puisse comparer à
+121119* MOQ-MCTF (CATFOU) du fournisseur retenu
+           MOVE ART-MLDI TO COD-MART
+           READ MXART INVALID
+              MOVE SPACE TO LK-MFOU-L-REF
+           NOT INVALID
+              MOVE REF-MART TO LK-MFOU-L-REF
+           END-READ
+           MOVE QTE-MLDI TO LK-MFOU-L-QTE
            CALL "mfou-l.acu" USING ZONE-PALM LK-MFOU-L
            CANCEL "mfou-l.acu"
            PERFORM Repositionne-Screen2
@@ -15601,8 +15860,9 @@
        Controle-Marge-Une.
            MOVE AGE-MBDI TO AGE-MLDI
            MOVE BON-MBDI TO BON-MLDI
-           MOVE ZERO TO RAN-MLDI W-EOF 
+           MOVE ZERO TO RAN-MLDI W-EOF
                         UNE-MARGE-BAD
+121119                  UNE-MARGE-NEG
                         MBP-MBDI MMI-MBDI MMX-MBDI TPR-MBDI
            START MXLDIS KEY NOT < CLE4-MLDI INVALID MOVE 1 TO W-EOF.
            IF W-EOF = 0
@@ -15612,17 +15872,45 @@
            PERFORM UNTIL W-EOF = 1 OR AGE-MLDI NOT = AGE-MBDI
               OR BON-MLDI NOT = BON-MBDI
                  PERFORM Lect-Art-Ou-Pre
-                 IF (PZE-MLDI = 0 OR 1) AND ISQ-MLDI = 0 
+                 IF (PZE-MLDI = 0 OR 1) AND ISQ-MLDI = 0
                  AND INP-MLDI NOT = PRODUIT-C
                     PERFORM Trait-Marge
+121119             PERFORM Controle-Marge-Neg-Ligne
                  END-IF
                  READ MXLDIS NEXT END MOVE 1 TO W-EOF
                  END-READ
                  PERFORM Stat
            END-PERFORM.
 
+121119* blocage marge négative (BMN-MAGD) : contrôle ligne par ligne,
+121119* pas sur le cumul du bon, pour qu'une ligne vendue à perte ne
+121119* soit pas masquée par la marge des autres lignes du même bon
+       Controle-Marge-Neg-Ligne.
+           IF BMN-MAGD NOT = 1 OR PUN-MLDI = 0
+              EXIT PARAGRAPH
+           END-IF
+           COMPUTE T-MARGE-LIG ROUNDED
+               = (PUN-MLDI - PRU-MLDI) / PUN-MLDI * 100
+           IF T-MARGE-LIG < 0
+              MOVE 1 TO UNE-MARGE-NEG
+           END-IF.
+
        Controle-Marge.
            MOVE 0 TO ATTENTE-MARGE
+121119*    blocage marge négative par agence (BMN-MAGD) - indépendant
+121119*    du contrôle plancher ci-dessous et de son propre interrupteur
+121119*    CBP-MAGD : une agence peut désactiver le blocage plancher
+121119*    (CBP-MAGD=0) tout en interdisant de vendre à perte. Contrôlé
+121119*    ligne par ligne dans Controle-Marge-Une (UNE-MARGE-NEG), pas
+121119*    sur le cumul du bon, sinon une ligne à perte peut être
+121119*    masquée par la marge des autres lignes (et inversement).
+           IF BMN-MAGD = 1 AND UNE-MARGE-NEG = 1
+                 MOVE 1 TO ATTENTE-MARGE
+                 IF CDF NOT = CHOIX-I
+                    PERFORM Acu-ScreenMarge-Routine
+                 END-IF
+                 EXIT PARAGRAPH
+           END-IF
            IF (BML-MAGD = 1 AND UNE-MARGE-BAD = 1)
 191118* supprimé dans le cadre de la restandardisation de Topaz
       *     OR (MODU-M3 = 1 AND UNE-MARGE-BAD = 2)
