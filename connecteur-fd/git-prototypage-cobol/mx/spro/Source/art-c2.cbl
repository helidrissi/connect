@@ -37,6 +37,15 @@
        COPY "ATTACH.sl".
        COPY "MXDOCTECEXT.sl".
        COPY "MXAGENCE.sl".
+121119*  historique des taux de change (MXTAUX) : CLE1-MTAUX =
+121119*  DEV-MTAUX (PIC X(03)) + DAT-MTAUX (PIC 9(08), date d'effet),
+121119*  CRS-MTAUX (PIC 9(4)V9999, taux en vigueur à partir de DAT-MTAUX)
+       COPY "MXTAUX.sl".
+130120* aperçu des écarts entre MXART (fiche générique) et MXART2
+130120* (variante) pour l'article en cours - cf. Screen1-Pb-Compare
+130120 SELECT COMPARE ASSIGN TO ASSIGN-COMPARE
+130120                ORGANIZATION LINE SEQUENTIAL
+130120                FILE STATUS IS FILE-STATUS-COMPARE.
       *{Bench}end
        DATA                        DIVISION.
        FILE                        SECTION.
@@ -58,6 +67,10 @@
        COPY "ATTACH.fd".
        COPY "MXDOCTECEXT.fd".
        COPY "MXAGENCE.fd".
+       COPY "MXTAUX.fd".
+130120* liste d'aperçu des écarts générique/variante (FILE-CONTROL)
+130120 FD  COMPARE  LABEL RECORD STANDARD.
+130120 01  ENR-COMPARE         PIC X(100).
       *{Bench}end
        WORKING-STORAGE             SECTION.
       *{Bench}acu-def
@@ -148,6 +161,11 @@
        77 CDFB PIC  X.
        77 W-MXPARAM        PIC  9(9).
        77 W-MXTABUNI       PIC  9(9).
+121119*  date du document à convertir (0 = taux courant, comportement
+121119*  inchangé) et devise, consultées par INVERSMX-Taux-Historise
+       77 WCE-DAT          PIC  9(08)
+                  VALUE IS 0.
+       77 WCE-DEV          PIC  X(03).
        77 DEVI-FILE-STATUS PIC  X(2).
            88 Valid-DEVI-FILE-STATUS VALUE IS "00" THRU "09". 
        77 W-MXTABARR       PIC  9(9).
@@ -342,11 +360,13 @@
        01 W-TAB-NIA-R REDEFINES W-TAB-NIA.
            05 TAB-NIA          PIC  X(6)
                       OCCURS 6 TIMES.
-       01 W-TAB-MOA        PIC  X(39)
-                  VALUE IS " au + Proche  Inférieur    Supérieur   ".
+121119*   mode 4 ajouté : arrondi psychologique (terminaison ,99)
+       01 W-TAB-MOA        PIC  X(52)
+                  VALUE IS " au + Proche  Inférieur    Supérieur
+      -    "   Psychologique".
        01 R-W-TAB-MOA REDEFINES W-TAB-MOA.
            02 TAB-MOA          PIC  X(13)
-                      OCCURS 3 TIMES.
+                      OCCURS 4 TIMES.
        01 W-Arrondi.
            05 W-Arrondi-NIA    PIC  X(6).
            05 FILLER           PIC  X.
@@ -1069,6 +1089,15 @@
        77 w-screen1-lines  PIC  S9(4)V9(2)
                   VALUE IS 56,16.
 
+130120* zones de travail pour l'aperçu des écarts générique/variante
+130120* (bouton Screen1-Pb-Compare, cf. Screen1-Pb-Compare-LinkTo)
+       77 ASSIGN-COMPARE        PIC  X(80).
+       77 FILE-STATUS-COMPARE   PIC  X(2).
+       77 W-CMP-NB              PIC  9(3).
+       77 W-CMP-LIB             PIC  X(10).
+       77 W-CMP-ANC             PIC  X(40).
+       77 W-CMP-NOU             PIC  X(40).
+
       *{Bench}end
        LINKAGE                     SECTION.
       *{Bench}linkage
@@ -3631,6 +3660,10 @@
       * Screen1-Pb-Liste-ZSC4 Link To
               WHEN Key-Status = 1073
                  PERFORM Screen1-Pb-Liste-ZSC4-LinkTo
+130120* Screen1-Pb-Compare Link To (bouton à ajouter au design du
+130120* Screen1, près de Screen1-Pb-DOC-MART)
+              WHEN Key-Status = 1080
+                 PERFORM Screen1-Pb-Compare-LinkTo
            END-EVALUATE
            MOVE 1 TO Accept-Control
            .
@@ -4366,6 +4399,7 @@
            OPEN I-O MXART PERFORM STAT
            OPEN INPUT MXART2 PERFORM STAT
 090218     OPEN I-O MXCATFOU PERFORM STAT
+           OPEN INPUT MXTAUX PERFORM STAT
            .
        Close-File-Rtn.
            CLOSE MXMARQUE
@@ -4376,6 +4410,7 @@
            CLOSE MXART
            CLOSE MXART2
            CLOSE MXCATFOU
+           CLOSE MXTAUX
            .
        Screen1-Fld-To-Buf.
            MOVE FOU-MART TO Screen1-DaEf-FOU-MART-BUF
@@ -4399,8 +4434,11 @@
 
                MOVE CRS-MFOU TO WCE-CRS
                MOVE PDE-MART TO WCE-MAC
+               MOVE DEV-MFOU TO WCE-DEV
+121119*       cas normal (document du jour) : WCE-DAT reste a 0,
+121119*       INVERSMX-Taux-Historise garde donc CRS-MFOU tel quel
                PERFORM INVERSMX-D-I
-              
+
               IF POL-MART = 4 THEN
                  MOVE WCE-MCO TO PAC-MART
               ELSE
@@ -4884,6 +4922,8 @@
                        MOVE "<" TO W-Arrondi-MOA
                    WHEN 3
                        MOVE ">" TO W-Arrondi-MOA
+                   WHEN 4
+                       MOVE "P" TO W-Arrondi-MOA
                END-EVALUATE
            END-IF
 
@@ -5154,20 +5194,30 @@
            end-if.
 
            MOVE ZERO TO IND-GENCOD
-           IF (NOT CNUF-MFOU = ZERO) AND (REF-MFAM = 1)
-              MOVE 1 TO IND-GENCOD
-              PERFORM TEST-REF-GENCOD
-              IF (GCOD-MART = ZERO OR IsCreating = 1) AND
-                 IND-REF-GENCOD = 1 AND
-030718           REF-MART <> SPACES
-                 PERFORM CREAT-GENCOD
+121119*    TGC-MFOU (fournisseur) pilote le schéma gencod utilisé pour
+121119*    cet article : 0=automatique (comportement historique ci-
+121119*    dessous) 1=numérotation interne même si le fournisseur a un
+121119*    CNUF 2=pas de création automatique (le fournisseur fournit
+121119*    déjà son propre EAN, saisi manuellement sur GCOD-MART)
+           IF TGC-MFOU NOT = 2
+              IF (NOT CNUF-MFOU = ZERO) AND (REF-MFAM = 1)
+121119        AND TGC-MFOU NOT = 1
+                 MOVE 1 TO IND-GENCOD
+                 PERFORM TEST-REF-GENCOD
+                 IF (GCOD-MART = ZERO OR IsCreating = 1) AND
+                    IND-REF-GENCOD = 1 AND
+030718              REF-MART <> SPACES
+                    PERFORM CREAT-GENCOD
+                 END-IF
               END-IF
-           END-IF
-           IF CNUF-MFOU = ZERO AND CNUD-MPAR NOT = 0 AND REF-MFAM = 1
-              MOVE 2 TO IND-GENCOD
-              IF (GCOD-MART = ZERO AND IsCreating = 1) AND
-030718           REF-MART <> SPACES
-                 PERFORM CREAT-GENCOD
+121119        IF (CNUF-MFOU = ZERO OR TGC-MFOU = 1)
+              AND CNUD-MPAR NOT = 0
+              AND REF-MFAM = 1
+                 MOVE 2 TO IND-GENCOD
+                 IF (GCOD-MART = ZERO AND IsCreating = 1) AND
+030718              REF-MART <> SPACES
+                    PERFORM CREAT-GENCOD
+                 END-IF
               END-IF
            END-IF
 
@@ -6356,8 +6406,11 @@ PROTO              MODIFY Screen1-Pb-Valid ENABLED isValid
            IF DEV-MFOU NOT = SPACES AND DEV-MFOU NOT = DEV-MPAR
               MOVE CRS-MFOU TO WCE-CRS
               MOVE PDE-MART TO WCE-MAC
+              MOVE DEV-MFOU TO WCE-DEV
+121119*      cas normal (document du jour) : WCE-DAT reste a 0,
+121119*      INVERSMX-Taux-Historise garde donc CRS-MFOU tel quel
               PERFORM INVERSMX-D-I
-              
+
               IF POL-MART = 4 THEN
                  MOVE WCE-MCO TO PAC-MART
               ELSE
@@ -6464,6 +6517,8 @@ PROTO              MODIFY Screen1-Pb-Valid ENABLED isValid
                       MOVE CRS-MFOU TO WCE-CRS
                       MOVE PAC-MART TO WCE-MAC
                       MOVE DEV-MART TO WCE-DEV
+121119*               cas normal (document du jour) : WCE-DAT reste a 0,
+121119*               INVERSMX-Taux-Historise garde donc CRS-MFOU tel quel
                       PERFORM INVERSMX-D-I
                       MOVE WCE-MCO TO PAC-MART
                END-IF
@@ -7273,9 +7328,11 @@ PROTO              MODIFY Screen1-Pb-Valid ENABLED isValid
            MOVE LK-MGFA-T-FAM TO FAM-MART
            PERFORM VERIF-FSA.
        VERIF-FSA.
-           IF (Iscreating = 1 
+           IF (Iscreating = 1
 290819* en création si on change la famille le coeff de la nouvelle famille n'est pas pris en compte (TOPAZ)
-290819         OR CDFB = "C" OR "Z")
+290819         OR CDFB = "C" OR "Z"
+121119* idem en modification : la grille de prix (coeff/marge) doit suivre la nouvelle sous-famille (TOPAZ)
+121119         OR CDFB = "M")
            AND GRA-MART NOT = ZERO
               IF SV2-GRA NOT = GRA-MART OR SV2-FAM NOT = FAM-MART
                  PERFORM MEP-INFO-FAM
@@ -7355,6 +7412,33 @@ PROTO              MODIFY Screen1-Pb-Valid ENABLED isValid
            MOVE POI-MART TO Screen1-DaEf-POI-MART-BUF.
            IF REF-MFAM = 1 MOVE W-GCOD-MCTFE TO GCOD-MART.
 
+121119*   coeff/marge de la nouvelle famille (même dérivation qu'à la
+121119*   création dans Aide-Saisie), pour que la grille de prix suive
+121119*   la famille - COE/TXM/CFU-MART viennent d'être remis à zéro
+121119*   ci-dessus, Affiche-Detail-Prix (appelé par Affiche-Detail en
+121119*   fin de VERIF-FSA) recalculera PVT/TTC-MART à partir d'eux
+           IF (COE-MART = 0) AND
+             ((POL-MART = 1) OR (POL-MART = 2) OR (POL-MART = 6)) THEN
+               MOVE COE-MFAM TO COE-MART
+           END-IF
+           IF (TXM-MART = 0) AND (POL-MART = 5) THEN
+               MOVE TXM-MFAM TO TXM-MART
+           END-IF
+           IF CFU-MART = 0 THEN
+               EVALUATE TCF-MFAM
+                   WHEN 0
+                       MOVE CFU-MFAM TO CFU-MART
+                   WHEN 1
+                       MOVE COE-MART TO CFU-MART
+                   WHEN OTHER
+                       MOVE 1 TO CFU-MART
+               END-EVALUATE
+               IF FUA-MFAM < 2
+                    MOVE VAL-MFAM TO FUA-MART
+               ELSE MOVE VAL-MFAM TO PFA-MART
+               END-IF
+           END-IF.
+
        Screen1-Pb-ListeMarques-LinkTo.
            INITIALIZE LK-LISTE
            INQUIRE Screen1-Ef-MAR-MART, VALUE IN LK-LISTE-COD(1)
@@ -8628,6 +8712,219 @@ PROTO              MODIFY Screen1-Pb-Valid ENABLED isValid
            CALL  "../../mx/o/cdoctec.acu" using ZONE-PALM, LK-CDOCTEC
            CANCEL "../../mx/o/cdoctec.acu"
            .
+
+      ******************************************************************
+130120*    Compare la fiche générique MXART de l'article en cours avec
+130120*    sa variante MXART2 (même COD-MART) et liste tous les champs
+130120*    métier qui diffèrent, pour repérer une dérive (politique
+130120*    tarifaire, remise...) avant qu'elle ne cause une erreur de
+130120*    prix en caisse. N'écrit que l'aperçu, rien n'est modifié -
+130120*    même principe que Screen1-Pb-MajInterdits-Link de scodart-l.
+130120*    GCOD-MART n'a pas d'équivalent sur MXART2, donc exclu de la
+130120*    comparaison.
+130120*    Bouton Screen1-Pb-Compare, à ajouter au design du Screen1.
+130120 Screen1-Pb-Compare-LinkTo.
+130120     IF Id-Fiche-Courante = SPACES
+130120        MOVE "Aucun article affiché." TO ACU-MSG-1
+130120        PERFORM MSG-INFO
+130120        EXIT PARAGRAPH
+130120     END-IF
+
+130120     MOVE Id-Fiche-Courante TO COD-MART2
+130120     READ MXART2 INVALID
+130120        MOVE "Pas de variante MXART2 pour cet article."
+130120           TO ACU-MSG-1
+130120        PERFORM MSG-INFO
+130120        EXIT PARAGRAPH
+130120     END-READ
+130120     PERFORM STAT
+
+130120     MOVE 0 TO W-CMP-NB
+130120     STRING MX-DIR DELIMITED BY "  "
+130120            "/art-c2-compare.lst" DELIMITED BY SIZE
+130120            INTO ASSIGN-COMPARE
+130120     OPEN OUTPUT COMPARE
+130120     MOVE SPACE TO ENR-COMPARE
+130120     STRING "Article " DELIMITED BY SIZE
+130120            Id-Fiche-Courante DELIMITED BY SIZE
+130120            " - champ : générique <> variante" DELIMITED BY SIZE
+130120            INTO ENR-COMPARE
+130120     WRITE ENR-COMPARE
+
+130120     PERFORM Compare-Champ-Cmp
+130120     CLOSE COMPARE
+
+130120     MOVE "Aperçu des écarts imprimé :" TO ACU-MSG-1
+130120     MOVE ASSIGN-COMPARE TO ACU-MSG-2
+130120     STRING W-CMP-NB DELIMITED BY SIZE
+130120            " champ(s) différent(s)." DELIMITED BY SIZE
+130120            INTO ACU-MSG-3
+130120     PERFORM MSG-INFO
+130120     .
+
+130120* une ligne d'aperçu par champ qui diffère entre MXART et MXART2
+130120* pour l'article déjà lu dans les deux fichiers ci-dessus
+130120 Compare-Champ-Cmp.
+130120     IF DES-MART NOT = DES-MART2
+130120        MOVE "DES-MART" TO W-CMP-LIB
+130120        MOVE DES-MART   TO W-CMP-ANC
+130120        MOVE DES-MART2  TO W-CMP-NOU
+130120        PERFORM Ecrit-Ligne-Cmp
+130120     END-IF
+130120     IF FOU-MART NOT = FOU-MART2
+130120        MOVE "FOU-MART" TO W-CMP-LIB
+130120        MOVE FOU-MART   TO W-CMP-ANC
+130120        MOVE FOU-MART2  TO W-CMP-NOU
+130120        PERFORM Ecrit-Ligne-Cmp
+130120     END-IF
+130120     IF GRA-MART NOT = GRA-MART2
+130120        MOVE "GRA-MART" TO W-CMP-LIB
+130120        MOVE GRA-MART   TO W-CMP-ANC
+130120        MOVE GRA-MART2  TO W-CMP-NOU
+130120        PERFORM Ecrit-Ligne-Cmp
+130120     END-IF
+130120     IF FAM-MART NOT = FAM-MART2
+130120        MOVE "FAM-MART" TO W-CMP-LIB
+130120        MOVE FAM-MART   TO W-CMP-ANC
+130120        MOVE FAM-MART2  TO W-CMP-NOU
+130120        PERFORM Ecrit-Ligne-Cmp
+130120     END-IF
+130120     IF MAR-MART NOT = MAR-MART2
+130120        MOVE "MAR-MART" TO W-CMP-LIB
+130120        MOVE MAR-MART   TO W-CMP-ANC
+130120        MOVE MAR-MART2  TO W-CMP-NOU
+130120        PERFORM Ecrit-Ligne-Cmp
+130120     END-IF
+130120     IF POL-MART NOT = POL-MART2
+130120        MOVE "POL-MART" TO W-CMP-LIB
+130120        MOVE POL-MART   TO W-CMP-ANC
+130120        MOVE POL-MART2  TO W-CMP-NOU
+130120        PERFORM Ecrit-Ligne-Cmp
+130120     END-IF
+130120     IF PVT-MART NOT = PVT-MART2
+130120        MOVE "PVT-MART" TO W-CMP-LIB
+130120        MOVE PVT-MART   TO W-CMP-ANC
+130120        MOVE PVT-MART2  TO W-CMP-NOU
+130120        PERFORM Ecrit-Ligne-Cmp
+130120     END-IF
+130120     IF TTC-MART NOT = TTC-MART2
+130120        MOVE "TTC-MART" TO W-CMP-LIB
+130120        MOVE TTC-MART   TO W-CMP-ANC
+130120        MOVE TTC-MART2  TO W-CMP-NOU
+130120        PERFORM Ecrit-Ligne-Cmp
+130120     END-IF
+130120     IF COE-MART NOT = COE-MART2
+130120        MOVE "COE-MART" TO W-CMP-LIB
+130120        MOVE COE-MART   TO W-CMP-ANC
+130120        MOVE COE-MART2  TO W-CMP-NOU
+130120        PERFORM Ecrit-Ligne-Cmp
+130120     END-IF
+130120     IF CPR-MART NOT = CPR-MART2
+130120        MOVE "CPR-MART" TO W-CMP-LIB
+130120        MOVE CPR-MART   TO W-CMP-ANC
+130120        MOVE CPR-MART2  TO W-CMP-NOU
+130120        PERFORM Ecrit-Ligne-Cmp
+130120     END-IF
+130120     IF CRF-MART NOT = CRF-MART2
+130120        MOVE "CRF-MART" TO W-CMP-LIB
+130120        MOVE CRF-MART   TO W-CMP-ANC
+130120        MOVE CRF-MART2  TO W-CMP-NOU
+130120        PERFORM Ecrit-Ligne-Cmp
+130120     END-IF
+130120     IF REM-MART NOT = REM-MART2
+130120        MOVE "REM-MART" TO W-CMP-LIB
+130120        MOVE REM-MART   TO W-CMP-ANC
+130120        MOVE REM-MART2  TO W-CMP-NOU
+130120        PERFORM Ecrit-Ligne-Cmp
+130120     END-IF
+130120     IF TXM-MART NOT = TXM-MART2
+130120        MOVE "TXM-MART" TO W-CMP-LIB
+130120        MOVE TXM-MART   TO W-CMP-ANC
+130120        MOVE TXM-MART2  TO W-CMP-NOU
+130120        PERFORM Ecrit-Ligne-Cmp
+130120     END-IF
+130120     IF PAC-MART NOT = PAC-MART2
+130120        MOVE "PAC-MART" TO W-CMP-LIB
+130120        MOVE PAC-MART   TO W-CMP-ANC
+130120        MOVE PAC-MART2  TO W-CMP-NOU
+130120        PERFORM Ecrit-Ligne-Cmp
+130120     END-IF
+130120     IF PAT-MART NOT = PAT-MART2
+130120        MOVE "PAT-MART" TO W-CMP-LIB
+130120        MOVE PAT-MART   TO W-CMP-ANC
+130120        MOVE PAT-MART2  TO W-CMP-NOU
+130120        PERFORM Ecrit-Ligne-Cmp
+130120     END-IF
+130120     IF PFA-MART NOT = PFA-MART2
+130120        MOVE "PFA-MART" TO W-CMP-LIB
+130120        MOVE PFA-MART   TO W-CMP-ANC
+130120        MOVE PFA-MART2  TO W-CMP-NOU
+130120        PERFORM Ecrit-Ligne-Cmp
+130120     END-IF
+130120     IF PTF-MART NOT = PTF-MART2
+130120        MOVE "PTF-MART" TO W-CMP-LIB
+130120        MOVE PTF-MART   TO W-CMP-ANC
+130120        MOVE PTF-MART2  TO W-CMP-NOU
+130120        PERFORM Ecrit-Ligne-Cmp
+130120     END-IF
+130120     IF MUL-MART NOT = MUL-MART2
+130120        MOVE "MUL-MART" TO W-CMP-LIB
+130120        MOVE MUL-MART   TO W-CMP-ANC
+130120        MOVE MUL-MART2  TO W-CMP-NOU
+130120        PERFORM Ecrit-Ligne-Cmp
+130120     END-IF
+130120     IF NAT-MART NOT = NAT-MART2
+130120        MOVE "NAT-MART" TO W-CMP-LIB
+130120        MOVE NAT-MART   TO W-CMP-ANC
+130120        MOVE NAT-MART2  TO W-CMP-NOU
+130120        PERFORM Ecrit-Ligne-Cmp
+130120     END-IF
+130120     IF ILV-MART NOT = ILV-MART2
+130120        MOVE "ILV-MART" TO W-CMP-LIB
+130120        MOVE ILV-MART   TO W-CMP-ANC
+130120        MOVE ILV-MART2  TO W-CMP-NOU
+130120        PERFORM Ecrit-Ligne-Cmp
+130120     END-IF
+130120     IF INO-MART NOT = INO-MART2
+130120        MOVE "INO-MART" TO W-CMP-LIB
+130120        MOVE INO-MART   TO W-CMP-ANC
+130120        MOVE INO-MART2  TO W-CMP-NOU
+130120        PERFORM Ecrit-Ligne-Cmp
+130120     END-IF
+130120     IF CFU-MART NOT = CFU-MART2
+130120        MOVE "CFU-MART" TO W-CMP-LIB
+130120        MOVE CFU-MART   TO W-CMP-ANC
+130120        MOVE CFU-MART2  TO W-CMP-NOU
+130120        PERFORM Ecrit-Ligne-Cmp
+130120     END-IF
+130120     IF FUA-MART NOT = FUA-MART2
+130120        MOVE "FUA-MART" TO W-CMP-LIB
+130120        MOVE FUA-MART   TO W-CMP-ANC
+130120        MOVE FUA-MART2  TO W-CMP-NOU
+130120        PERFORM Ecrit-Ligne-Cmp
+130120     END-IF
+130120     IF DOC-MART NOT = DOC-MART2
+130120        MOVE "DOC-MART" TO W-CMP-LIB
+130120        MOVE DOC-MART   TO W-CMP-ANC
+130120        MOVE DOC-MART2  TO W-CMP-NOU
+130120        PERFORM Ecrit-Ligne-Cmp
+130120     END-IF
+130120     .
+
+130120* écrit une ligne d'écart (libellé + valeurs déjà rangées
+130120* dans W-CMP-LIB/ANC/NOU par l'appelant)
+130120 Ecrit-Ligne-Cmp.
+130120     ADD 1 TO W-CMP-NB
+130120     MOVE SPACE TO ENR-COMPARE
+130120     STRING W-CMP-LIB DELIMITED BY SIZE
+130120            " : " DELIMITED BY SIZE
+130120            W-CMP-ANC DELIMITED BY SIZE
+130120            " <> " DELIMITED BY SIZE
+130120            W-CMP-NOU DELIMITED BY SIZE
+130120            INTO ENR-COMPARE
+130120     WRITE ENR-COMPARE
+130120     .
+
        Screen1-Pb-Stocks-LinkTo.
            IF Id-Fiche-Courante = SPACES OR ILV-MART = 1
               EXIT PARAGRAPH
