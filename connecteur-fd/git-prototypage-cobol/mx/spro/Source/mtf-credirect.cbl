@@ -31,6 +31,10 @@
        COPY "XMLOut-File.sl".
        COPY "MXMARQUE.sl".
        COPY "MXART3.sl".
+121119*  historique des taux de change (MXTAUX) : CLE1-MTAUX =
+121119*  DEV-MTAUX (PIC X(03)) + DAT-MTAUX (PIC 9(08), date d'effet),
+121119*  CRS-MTAUX (PIC 9(4)V9999, taux en vigueur à partir de DAT-MTAUX)
+       COPY "MXTAUX.sl".
       *{Bench}end
        COPY "W:/mx/fdt/SL-MTF.cpy".
            SELECT TARIF   ASSIGN TO ASSIGN-SEQ
@@ -41,10 +45,19 @@
                           ORGANIZATION LINE SEQUENTIAL
                           ACCESS MODE  IS SEQUENTIAL
                           FILE STATUS IS FILE-STATUS.
+121119*  édition des prix en hausse/en baisse (Distribue-Edition-HB),
+121119*  diffusée automatiquement au service achats après chaque MAJ
+121119*  tarif réelle
+           SELECT EDIHB   ASSIGN TO ASSIGN-EDIHB
+                          ORGANIZATION LINE SEQUENTIAL
+                          ACCESS MODE  IS SEQUENTIAL
+                          FILE STATUS IS FILE-STATUS-EDIHB.
        DATA                        DIVISION.
        FILE                        SECTION.
       *{Bench}file
        COPY "COBCAP.fd".
+121119*  EMA-ACHAT-PARAM (PIC X(60), adresse mail du service achats)
+121119*  ajoutée à l'enregistrement PARAM pour Distribue-Edition-HB
        COPY "MXPARAM.fd".
        COPY "MXDESTAR.fd".
        COPY "MXCATFOU.fd".
@@ -55,12 +68,15 @@
        COPY "XMLOut-File.fd".
        COPY "MXMARQUE.fd".
        COPY "MXART3.fd".
+       COPY "MXTAUX.fd".
       *{Bench}end
        COPY "W:/mx/fdt/FD-MTF.cpy".
        FD  TARIF LABEL RECORD STANDARD.
        01  ENR-TAR             PIC X(1500).
        FD  FICERR LABEL RECORD STANDARD.
        01  ENR-ERR      PIC X(200).
+       FD  EDIHB  LABEL RECORD STANDARD.
+       01  ENR-EDIHB           PIC X(200).
        WORKING-STORAGE             SECTION.
       *{Bench}acu-def
        COPY "acugui.def".
@@ -87,6 +103,9 @@
            COPY  "Mis-ProgressBar.wrk".
            COPY  "Mis-Patienter.wrk".
            COPY  "LK-LSTDIR-L.wrk".
+121119*  envoi automatique à la diffusion (Distribue-Edition-HB) de
+121119*  l'édition des prix en hausse/en baisse après chargement réel
+           COPY  "LK-MAIL.wrk".
        77 Screen1-Handle
                   USAGE IS HANDLE OF WINDOW VALUE NULL.
        77 ZOOMxxx12-JPG    PIC  S9(6)
@@ -96,6 +115,11 @@
                   USAGE IS COMP-4
                   VALUE IS 0.
        77 W-MXPARAM        PIC  99.
+121119*  date du document à convertir (0 = taux courant, comportement
+121119*  inchangé) et devise, consultées par INVERSMX-Taux-Historise
+       77 WCE-DAT          PIC  9(08)
+                  VALUE IS 0.
+       77 WCE-DEV          PIC  X(03).
        77 Screen1-St-1-Handle
                   USAGE IS HANDLE OF STATUS-BAR VALUE NULL.
        01 Screen1-Gd-1-Record.
@@ -421,6 +445,16 @@
        77 W-BAI            PIC  99.
        77 A-HAU            PIC  Z9.
        77 A-BAI            PIC  Z9.
+121119*  Distribue-Edition-HB : diffusion auto de l'édition hausse/
+121119*  baisse après chargement réel (plus besoin de l'imprimer soi-même)
+       77 ASSIGN-EDIHB      PIC  X(80).
+       77 FILE-STATUS-EDIHB PIC  X(2).
+       77 W-OUVERT-EDIHB    PIC  9
+                  VALUE IS 0.
+       77 W-NB-EDIHB        PIC  9(5).
+       77 W-PCT-EDIHB       PIC  S9(3)V9(2).
+       77 A-PCT-EDIHB       PIC  -999,99.
+       77 W-SENS-EDIHB      PIC  X(7).
        01 W-DAT-MAJ        PIC  9(8).
        01 R1-W-DAT-MAJ REDEFINES W-DAT-MAJ.
            02 W-SAM-MAJ        PIC  9(6).
@@ -1898,7 +1932,8 @@
            OPEN I-O MXGRAFAM PERFORM STAT.
            OPEN I-O MXFAMART PERFORM STAT.
            OPEN I-O MXART    PERFORM STAT.
-           OPEN I-O MXMARQUE PERFORM STAT
+           OPEN I-O MXMARQUE PERFORM STAT.
+           OPEN INPUT MXTAUX PERFORM STAT
            .
 
        CLOSE-FILE-RTN.
@@ -1906,6 +1941,7 @@
                  MXGRAFAM
                  MXFAMART MXART 
                  MXMARQUE
+                 MXTAUX
            .
 
        Screen1-BeforeCreate.
@@ -2554,8 +2590,10 @@
               OPEN INPUT TARIF
               PERFORM STAT
               PERFORM MEP-MAJ-SPE
+              PERFORM Ouvre-Edition-HB
               PERFORM TRAIT-MAJ THRU F-TRAIT-MAJ
               CLOSE TARIF
+              PERFORM Distribue-Edition-HB
            END-IF.
            PERFORM CURSEUR-Fleche
            .
@@ -4053,6 +4091,9 @@
       *---- Edition Prix en Hausse ou en Baisse si selectionné
            IF W-EDI-HAU = 1 OR W-EDI-BAI = 1
               PERFORM EDIT-HB THRU F-EDIT-HB.
+           IF W-OUVERT-EDIHB = 1
+              PERFORM EDIT-HB-CSV
+           END-IF.
 
            ADD 1 TO W-NBR
            PERFORM AFF-MAJ-NBR-ART
@@ -4110,6 +4151,9 @@
            ELSE MOVE DEV-MFOU TO DEV-MART
                 MOVE CRS-MFOU TO WCE-CRS
                 MOVE W-PRI    TO WCE-MAC PDE-MART
+                MOVE DEV-MFOU TO WCE-DEV
+121119*         cas normal (document du jour) : WCE-DAT reste à 0,
+121119*         INVERSMX-Taux-Historise garde donc CRS-MFOU tel quel
                 PERFORM INVERSMX-D-I
                 MOVE WCE-MCO TO PTF-MART
            END-IF.
@@ -4149,6 +4193,9 @@
                  IF DEV-MFOU NOT = SPACES AND DEV-MFOU NOT = DEV-MPAR
                     MOVE CRS-MFOU TO WCE-CRS
                     MOVE PAT-MART TO WCE-MAC
+                    MOVE DEV-MFOU TO WCE-DEV
+121119*            cas normal (document du jour) : WCE-DAT reste à 0,
+121119*            INVERSMX-Taux-Historise garde CRS-MFOU tel quel
                     PERFORM INVERSMX-D-I
                     COMPUTE PAC-MART ROUNDED = (WCE-MCO - M-REM)
                  ELSE
@@ -4267,6 +4314,9 @@
               IF DEV-MFOU NOT = SPACES AND DEV-MFOU NOT = DEV-MPAR
                  MOVE CRS-MFOU TO WCE-CRS
                  MOVE PAT-MART TO WCE-MAC
+                 MOVE DEV-MFOU TO WCE-DEV
+121119*         cas normal (document du jour) : WCE-DAT reste à 0,
+121119*         INVERSMX-Taux-Historise garde CRS-MFOU tel quel
                  PERFORM INVERSMX-D-I
                  COMPUTE M-REM ROUNDED = (WCE-MCO * T-REM / 100)
               ELSE
@@ -5176,6 +5226,106 @@
        F-EDIT-HB.
            EXIT .
 
+      *--------------------------------------------------------------*
+      *  Edition fichier (csv) des prix en hausse/en baisse,          *
+      *  alimentée en parallèle de EDIT-HB et diffusée automati-      *
+      *  quement par Distribue-Edition-HB en fin de MAJ tarif réelle  *
+      *--------------------------------------------------------------*
+       EDIT-HB-CSV.
+           IF SV-PTF = ZERO
+              EXIT PARAGRAPH
+           END-IF
+           COMPUTE W-PCT-EDIHB ROUNDED =
+                   ((W-PRI - SV-PTF) / SV-PTF) * 100
+           IF W-PCT-EDIHB >= ZERO AND W-EDI-HAU = 1
+           AND W-PCT-EDIHB >= W-HAU
+              MOVE "HAUSSE" TO W-SENS-EDIHB
+           ELSE
+              IF W-PCT-EDIHB < ZERO AND W-EDI-BAI = 1
+              AND (0 - W-PCT-EDIHB) >= W-BAI
+                 MOVE "BAISSE" TO W-SENS-EDIHB
+              ELSE
+                 EXIT PARAGRAPH
+              END-IF
+           END-IF
+           ADD 1 TO W-NB-EDIHB
+           MOVE W-PCT-EDIHB TO A-PCT-EDIHB
+           MOVE SPACE TO ENR-EDIHB
+           STRING COD-MART  DELIMITED BY SIZE
+                  ";"       DELIMITED BY SIZE
+                  REF-MART  DELIMITED BY SIZE
+                  ";"       DELIMITED BY SIZE
+                  DES-MART  DELIMITED BY SIZE
+                  ";"       DELIMITED BY SIZE
+                  SV-PTF    DELIMITED BY SIZE
+                  ";"       DELIMITED BY SIZE
+                  W-PRI     DELIMITED BY SIZE
+                  ";"       DELIMITED BY SIZE
+                  A-PCT-EDIHB DELIMITED BY SIZE
+                  ";"       DELIMITED BY SIZE
+                  W-SENS-EDIHB DELIMITED BY SIZE
+              INTO ENR-EDIHB
+           WRITE ENR-EDIHB
+           .
+
+      *--------------------------------------------------------------*
+      *  Ouverture du fichier csv hausse/baisse, appelée au début     *
+      *  de la MAJ tarif réelle si une des deux éditions est demandée *
+      *--------------------------------------------------------------*
+       Ouvre-Edition-HB.
+           MOVE 0 TO W-OUVERT-EDIHB
+           IF W-REEL NOT = 1 OR (W-EDI-HAU = 0 AND W-EDI-BAI = 0)
+              EXIT PARAGRAPH
+           END-IF
+           MOVE 0 TO W-NB-EDIHB
+           STRING MX-DIR DELIMITED BY "  "
+                  "/edition-hb-" DELIMITED BY SIZE
+                  NOM-MDTA DELIMITED BY "   "
+                  ".csv" DELIMITED BY SIZE
+              INTO ASSIGN-EDIHB
+           OPEN OUTPUT EDIHB
+           MOVE 1 TO W-OUVERT-EDIHB
+           MOVE SPACE TO ENR-EDIHB
+           STRING "Article;Référence;Désignation;Ancien tarif;"
+                  "Nouveau tarif;Variation %;Sens"
+                  DELIMITED BY SIZE
+              INTO ENR-EDIHB
+           WRITE ENR-EDIHB
+           .
+
+      *--------------------------------------------------------------*
+      *  Diffusion automatique de l'édition hausse/baisse au service  *
+      *  achats en fin de MAJ tarif réelle, sans attendre qu'un       *
+      *  utilisateur ne l'imprime et ne l'apporte lui-même            *
+      *--------------------------------------------------------------*
+       Distribue-Edition-HB.
+           IF W-OUVERT-EDIHB NOT = 1
+              EXIT PARAGRAPH
+           END-IF
+           CLOSE EDIHB
+           MOVE 0 TO W-OUVERT-EDIHB
+           IF W-NB-EDIHB = 0
+              EXIT PARAGRAPH
+           END-IF
+           IF EMA-ACHAT-PARAM NOT = SPACES
+              INITIALIZE LK-MAIL
+              MOVE ASSIGN-EDIHB TO LK-MAIL-ATTACHMENTS
+              MOVE EMA-ACHAT-PARAM TO LK-MAIL-TO
+              STRING "Edition des prix en hausse/en baisse - tarif "
+                     NOM-MDTA DELIMITED BY "   "
+                  INTO LK-MAIL-BODY
+              CALL "../../mistral/o/writemail.acu" USING ZONE-PALM,
+                 LK-MAIL
+              CANCEL "../../mistral/o/writemail.acu"
+              MOVE "Edition hausse/baisse envoyée au service achats :"
+                 TO ACU-MSG-1
+           ELSE
+              MOVE "Edition hausse/baisse générée :" TO ACU-MSG-1
+           END-IF
+           MOVE ASSIGN-EDIHB TO ACU-MSG-2
+           PERFORM MSG-INFO
+           .
+
       ** CAL-STOCK.
       **     MOVE ZERO TO W-STO
       **     MOVE COD-MART TO COD-MASA
