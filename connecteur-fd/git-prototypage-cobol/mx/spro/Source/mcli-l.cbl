@@ -115,6 +115,14 @@
                   VALUE IS 0.
        77 W-LOG-PALM       PIC  9(3).
        77 W-NPR-PALM       PIC  9(3).
+240220* zones de travail pour le rapport et la bascule groupée de
+240220* dématérialisation (FWED-MCLI), cf. Screen1-Pb-Demat-Link
+       77 W-DEMAT-AGE      PIC  X(2).
+       77 W-DEMAT-OK       PIC  9(5).
+       77 W-DEMAT-TOTAL    PIC  9(5).
+       77 W-DEMAT-CPT      PIC  9(5).
+       77 W-DEMAT-EOF      PIC  9.
+       77 W-DEMAT-LIB      PIC  X(80).
        77 W-RAI            PIC  X(25).
        77 Af-POS           PIC  X(10).
        77 W-RAISOC         PIC  X(36).
@@ -399,11 +407,29 @@
               SIZE 49,00 CELLS, 
               COLOR IS 2, FONT IS Small-Font, ID IS 28, LABEL-OFFSET 0, 
               TRANSPARENT.
-           03 Screen1-La-nb-elt, Label, 
-              COL 82,71, LINE 44,31, LINES 1,54 CELLS, 
-              SIZE 49,00 CELLS, 
-              COLOR IS 13, FONT IS Small-Font, ID IS 15, 
+           03 Screen1-La-nb-elt, Label,
+              COL 82,71, LINE 44,31, LINES 1,54 CELLS,
+              SIZE 49,00 CELLS,
+              COLOR IS 13, FONT IS Small-Font, ID IS 15,
               LABEL-OFFSET 0, TRANSPARENT, VISIBLE 0.
+240220*    campagne de dématérialisation (rapport + bascule groupée de
+240220*    FWED-MCLI par agence), cf. Screen1-Pb-Demat-Link - design
+240220*    Screen1 à compléter (Ef/Pb/La ci-dessous)
+           03 Screen1-Ef-Demat-Age, Entry-Field,
+              COL 68,00, LINE 11,00, LINES 1,92 CELLS, SIZE 12,43 CELLS,
+              3-D, COLOR IS 2, ID IS 77, MAX-TEXT 2,
+              VALUE W-DEMAT-AGE.
+           03 Screen1-Pb-Demat, Push-Button,
+              COL 82,71, LINE 11,00, LINES 1,92 CELLS,
+              SIZE 56,00 CELLS,
+              3-D, COLOR IS 2, EXCEPTION-VALUE 9860, ID IS 78,
+              FONT IS Small-Font,
+              TITLE "Dématérialisation : rapport / opt-in agence".
+           03 Screen1-La-Demat, Label,
+              COL 4,43, LINE 13,38, LINES 1,54 CELLS,
+              SIZE 176,00 CELLS,
+              COLOR IS 13, FONT IS Small-Font, ID IS 79,
+              LABEL-OFFSET 0, TRANSPARENT.
 
       *{Bench}end
 
@@ -657,6 +683,9 @@
       * Screen1-Pb-Plus Link To
               WHEN Key-Status = 1111
                  PERFORM Screen1-Pb-Plus-Link
+240220* Screen1-Pb-Demat Link To
+              WHEN Key-Status = 9860
+                 PERFORM Screen1-Pb-Demat-Link
            END-EVALUATE
            MOVE 1 TO Accept-Control
            .
@@ -1836,13 +1865,92 @@
            IF W-ORD = 2 AND (W-RAI(1:1) = "/" OR "*")
               EXIT PARAGRAPH
            END-IF
-           IF W-ORD >= 4 
+           IF W-ORD >= 4
               EXIT PARAGRAPH
            END-IF
            PERFORM Plus-Grille
            .
+      *
+240220* rapport de dématérialisation + bascule groupée de FWED-MCLI
+240220* (opt-in) pour tous les clients actifs de l'agence saisie dans
+240220* Screen1-Ef-Demat-Age. MXCLI reste ouvert en INPUT pour la
+240220* grille ; la mise à jour se fait via l'alias MXCLI2, rouvert
+240220* en I-O le temps du traitement (cf. MXCLI2 dans mcli-m.cbl).
+       Screen1-Pb-Demat-Link.
+           INQUIRE Screen1-Ef-Demat-Age, VALUE IN W-DEMAT-AGE
+           IF W-DEMAT-AGE = SPACE
+              MOVE "Code agence obligatoire." TO ACU-MSG-1
+              MOVE SPACE TO ACU-MSG-2 ACU-MSG-3
+              PERFORM MSG-INFO
+              EXIT PARAGRAPH
+           END-IF
+           MOVE SPACE TO ACU-MSG-2 ACU-MSG-3
+           STRING "Activer la dématérialisation des factures pour "
+                  "tous les clients de l'agence " DELIMITED BY SIZE
+                  W-DEMAT-AGE DELIMITED BY SIZE " ?" DELIMITED BY SIZE
+                  INTO ACU-MSG-1
+           PERFORM MSG-ON
+           IF Acu-Return-Value NOT = 1
+              EXIT PARAGRAPH
+           END-IF
+           MOVE 0 TO W-DEMAT-TOTAL W-DEMAT-OK W-DEMAT-CPT W-DEMAT-EOF
+           MOVE 0 TO COD-MCLI
+           START MXCLI KEY >= CLE6-MCLI
+              INVALID MOVE 1 TO W-DEMAT-EOF
+           END-START
+           PERFORM Scan-Demat-Cli UNTIL W-DEMAT-EOF = 1
+           STRING "Agence " DELIMITED BY SIZE
+                  W-DEMAT-AGE DELIMITED BY SIZE
+                  " : " DELIMITED BY SIZE
+                  W-DEMAT-TOTAL DELIMITED BY SIZE
+                  " client(s) actif(s), " DELIMITED BY SIZE
+                  W-DEMAT-OK DELIMITED BY SIZE
+                  " déjà en démat., " DELIMITED BY SIZE
+                  W-DEMAT-CPT DELIMITED BY SIZE
+                  " activé(s) ce jour." DELIMITED BY SIZE
+                  INTO W-DEMAT-LIB
+           MODIFY Screen1-La-Demat, TITLE = W-DEMAT-LIB
+           MOVE W-DEMAT-LIB TO ACU-MSG-1
+           MOVE SPACE TO ACU-MSG-2 ACU-MSG-3
+           PERFORM MSG-INFO
+           .
+      *
+240220* une itération de Screen1-Pb-Demat-Link : lit le MXCLI suivant,
+240220* et pour un client actif de l'agence demandée, bascule
+240220* FWED-MCLI à 1 via l'alias MXCLI2 s'il ne l'est pas déjà.
+       Scan-Demat-Cli.
+           READ MXCLI NEXT AT END MOVE 1 TO W-DEMAT-EOF
+           END-READ
+           IF W-DEMAT-EOF = 1
+              EXIT PARAGRAPH
+           END-IF
+           IF CANN-MCLI NOT = 0 OR AGE-MCLI NOT = W-DEMAT-AGE
+              EXIT PARAGRAPH
+           END-IF
+           ADD 1 TO W-DEMAT-TOTAL
+           IF FWED-MCLI = 1
+              ADD 1 TO W-DEMAT-OK
+              EXIT PARAGRAPH
+           END-IF
+           MOVE COD-MCLI TO COD-MCLI2
+           Open I-O MXCLI2
+           PERFORM STAT
+           READ MXCLI2 KEY CLE6-MCLI2 INVALID MOVE SPACE TO ENR-MCLI2
+           END-READ
+           PERFORM STAT
+           IF ENR-MCLI2 NOT = SPACE
+              MOVE 1 TO FWED-MCLI2
+              REWRITE ENR-MCLI2 INVALID
+                 MOVE "Réécriture MXCLI2" TO ACU-MSG-1
+                 MOVE COD-MCLI2 TO ACU-MSG-2
+                 PERFORM MSG-INFO
+              END-REWRITE
+              ADD 1 TO W-DEMAT-CPT
+           END-IF
+           CLOSE MXCLI2
+           .
+
 
-       
 
       *{Bench}end
        REPORT-COMPOSER SECTION.
