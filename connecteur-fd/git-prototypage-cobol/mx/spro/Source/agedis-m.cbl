@@ -0,0 +1,355 @@
+      *{Bench}prg-comment
+      * agedis-m.cbl
+121119* agedis-m.cbl : maintenance du compteur de numérotation des
+121119* bons par agence (BON-MAGD de MXAGEDIS), pour permettre à
+121119* l'exploitation de consulter/ajuster la prochaine valeur sans
+121119* passer par le support, avec verrouillage de l'enregistrement
+121119* pour éviter que deux agences/postes ne réservent la même plage.
+      *{Bench}end
+       IDENTIFICATION              DIVISION.
+      *{Bench}prgid
+       PROGRAM-ID. agedis-m.
+       AUTHOR. mistral.
+       DATE-WRITTEN. mardi 17 novembre 2020 09:14:07.
+       REMARKS.
+      *{Bench}end
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+      *{Bench}activex-def
+      *{Bench}end
+      *{Bench}decimal-point
+           DECIMAL-POINT IS COMMA.
+      *{Bench}end
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+      *{Bench}file-control
+       COPY "COBCAP.sl".
+       COPY "MXAGEDIS.sl".
+      *{Bench}end
+       DATA                        DIVISION.
+       FILE                        SECTION.
+      *{Bench}file
+       COPY "COBCAP.fd".
+       COPY "MXAGEDIS.fd".
+      *{Bench}end
+       WORKING-STORAGE             SECTION.
+      *{Bench}acu-def
+       COPY "acugui.def".
+       COPY "acucobol.def".
+       COPY "crtvars.def".
+       COPY "showmsg.def".
+      *{Bench}end
+
+      *{Bench}copy-working
+       77 Key-Status IS SPECIAL-NAMES CRT STATUS PIC 9(4) VALUE 0.
+           88 Exit-Pushed VALUE 27.
+           88 Message-Received VALUE 95.
+           88 Event-Occurred VALUE 96.
+           88 Screen-No-Input-Field VALUE 97.
+           88 Screen-Time-Out VALUE 99.
+      * property-defined variable
+
+      * user-defined variable
+       77 Screen1-Handle
+                  USAGE IS HANDLE OF WINDOW VALUE NULL.
+           COPY  "cobcap.wrk".
+       77 COBCAP-FILE-STATUS           PIC  X(2).
+           88 Valid-COBCAP VALUE IS "00" THRU "09".
+       77 MXAGEDIS-FILE-STATUS         PIC  X(2).
+           88 Valid-MXAGEDIS VALUE IS "00" THRU "09".
+       77 FILE-STATUS      PIC  X(2).
+           88 Valid-COBCAP VALUE IS "00" THRU "09".
+       77 W-LOG-PALM       PIC  9(3).
+       77 W-NPR-PALM       PIC  9(3).
+121119*  agence consultée/à ajuster et compteur courant/demandé
+       77 W-COD-AGE        PIC  X(03).
+       77 W-BON-ACTUEL     PIC  Z(7)9.
+       77 W-BON-NOUVEAU    PIC  9(08).
+       77 W-CHARGE         PIC  9
+                  VALUE IS 0.
+           88 Fiche-Chargee VALUE 1.
+
+      *{Bench}end
+       LINKAGE                     SECTION.
+      *{Bench}linkage
+       77 LK-ZONE-PALM     PIC  X(500).
+      *{Bench}end
+       SCREEN                      SECTION.
+      *{Bench}copy-screen
+       01 Screen1.
+           03 Screen1-Fr-1, Frame,
+              COL 2,00, LINE 1,00, LINES 9,23 CELLS, SIZE 60,00 CELLS,
+              ENGRAVED, COLOR IS 2, FONT IS Small-Font, ID IS 1,
+              TITLE "Numérotation des bons par agence", BACKGROUND-LOW.
+           03 Screen1-La-Age, Label,
+              COL 4,00, LINE 2,54, LINES 1,15 CELLS, SIZE 14,00 CELLS,
+              COLOR IS 2, FONT IS Small-Font, ID IS 2, LABEL-OFFSET 0,
+              TITLE "Agence", TRANSPARENT.
+           03 Screen1-Ef-Age, Entry-Field,
+              COL 19,00, LINE 2,38, LINES 1,38 CELLS, SIZE 10,00 CELLS,
+              3-D, COLOR IS 2, ID IS 3, MAX-TEXT 3, VALUE W-COD-AGE,
+              VISIBLE 0.
+           03 Screen1-Pb-Afficher, Push-Button,
+              COL 31,00, LINE 2,31, LINES 1,54 CELLS, SIZE 16,00 CELLS,
+              EXCEPTION-VALUE 1001, ID IS 4, DEFAULT-BUTTON,
+              TITLE "Afficher".
+           03 Screen1-La-Actuel, Label,
+              COL 4,00, LINE 4,31, LINES 1,15 CELLS, SIZE 26,00 CELLS,
+              COLOR IS 2, FONT IS Small-Font, ID IS 5, LABEL-OFFSET 0,
+              TITLE "Prochain numéro actuel", TRANSPARENT.
+           03 Screen1-Ef-Actuel, Entry-Field,
+              COL 31,00, LINE 4,15, LINES 1,38 CELLS, SIZE 16,00 CELLS,
+              3-D, COLOR IS 2, ENABLED 0, ID IS 6, MAX-TEXT 8,
+              READ-ONLY, VALUE W-BON-ACTUEL, VISIBLE 0.
+           03 Screen1-La-Nouveau, Label,
+              COL 4,00, LINE 6,08, LINES 1,15 CELLS, SIZE 26,00 CELLS,
+              COLOR IS 2, FONT IS Small-Font, ID IS 7, LABEL-OFFSET 0,
+              TITLE "Prochain numéro à réserver", TRANSPARENT.
+           03 Screen1-Ef-Nouveau, Entry-Field,
+              COL 31,00, LINE 5,92, LINES 1,38 CELLS, SIZE 16,00 CELLS,
+              3-D, COLOR IS 2, ENABLED 0, ID IS 8, MAX-TEXT 8, NUMERIC,
+              VALUE W-BON-NOUVEAU, VISIBLE 0.
+           03 Screen1-Pb-Valider, Push-Button,
+              COL 19,00, LINE 7,85, LINES 1,54 CELLS, SIZE 16,00 CELLS,
+              ENABLED 0, EXCEPTION-VALUE 1002, ID IS 9,
+              TITLE "Valider".
+           03 Screen1-Pb-Annuler, Push-Button,
+              COL 37,00, LINE 7,85, LINES 1,54 CELLS, SIZE 16,00 CELLS,
+              EXCEPTION-VALUE 1003, ID IS 10,
+              TITLE "Fermer".
+
+      *{Bench}end
+
+      *{Bench}linkpara
+       PROCEDURE DIVISION USING LK-ZONE-PALM.
+      *{Bench}end
+      *{Bench}declarative
+       DECLARATIVES.
+       INPUT-ERROR SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON INPUT.
+       0100-DECL.
+           EXIT.
+       I-O-ERROR SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON I-O.
+       0200-DECL.
+           EXIT.
+       OUTPUT-ERROR SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON OUTPUT.
+       0300-DECL.
+           EXIT.
+       END DECLARATIVES.
+      *{Bench}end
+
+       Acu-Main-Logic.
+      *{Bench}entry-befprg
+      *    Before-Program
+      *{Bench}end
+           PERFORM Acu-Initial-Routine
+      * run main screen
+      *{Bench}run-mainscr
+           PERFORM Acu-Screen1-Routine
+      *{Bench}end
+           PERFORM Acu-Exit-Rtn
+           .
+
+      *{Bench}copy-procedure
+       COPY "showmsg.cpy".
+
+       Acu-Initial-Routine.
+      *    Before-Init
+      * get system information
+           ACCEPT System-Information FROM System-Info
+      * get terminal information
+           ACCEPT Terminal-Abilities FROM Terminal-Info
+      * open file
+           PERFORM Acu-Open-Files
+      *    After-Init
+           .
+
+       Acu-Exit-Rtn.
+      * destroy font
+           PERFORM Acu-Exit-Font
+      * destroy bitmap
+           PERFORM Acu-Exit-Bmp
+           PERFORM Acu-Close-Files
+      *    After-Program
+           EXIT PROGRAM
+           STOP RUN
+           .
+       Acu-Exit-Font.
+      * font destroy
+           .
+
+       Acu-Exit-Bmp.
+      * bitmap destroy
+           .
+
+       Acu-Open-Files.
+      *    Before-Open
+      *    After-Open
+           .
+
+       Acu-Screen1-Routine.
+      *    Before-Routine
+           PERFORM Acu-Screen1-Scrn
+           PERFORM Acu-Screen1-Proc
+      *    After-Routine
+           .
+
+       Acu-Screen1-Scrn.
+           PERFORM Acu-Screen1-Create-Win
+           PERFORM Acu-Screen1-Init-Data
+           .
+
+       Acu-Screen1-Create-Win.
+           PERFORM Screen1-Bef-Create
+      * display screen
+              DISPLAY Floating GRAPHICAL WINDOW
+                 LINES 0,10, SIZE 64,00, CELL HEIGHT 10, CELL WIDTH 10,
+                 COLOR IS 65793, LABEL-OFFSET 0, LINK TO THREAD,
+                 MODELESS, NO SCROLL, WITH SYSTEM MENU, TITLE-BAR,
+                 TITLE "NUMEROTATION DES BONS PAR AGENCE",
+                 USER-GRAY, USER-WHITE, VISIBLE 0, NO WRAP,
+                 EVENT PROCEDURE Screen1-Event-Proc,
+                 HANDLE IS Screen1-Handle
+      * toolbar
+           DISPLAY Screen1 UPON Screen1-Handle
+      *    After-Create
+           .
+
+       Acu-Screen1-Init-Data.
+      *    Before-Initdata
+      *    After-Initdata
+           .
+      * Screen1
+       Acu-Screen1-Proc.
+           PERFORM UNTIL Exit-Pushed
+              ACCEPT Screen1
+                 ON EXCEPTION PERFORM Acu-Screen1-Evaluate-Func
+              END-ACCEPT
+           END-PERFORM
+           DESTROY Screen1-Handle
+           INITIALIZE Key-Status
+           .
+
+      * Screen1
+       Acu-Screen1-Evaluate-Func.
+           EVALUATE TRUE
+              WHEN Exit-Pushed
+                 PERFORM Acu-Screen1-Exit
+              WHEN Event-Occurred
+                 IF Event-Type = Cmd-Close
+                    PERFORM Acu-Screen1-Exit
+                 END-IF
+      * Screen1-Pb-Afficher Link To
+              WHEN Key-Status = 1001
+                 PERFORM Screen1-Pb-Afficher-Link
+      * Screen1-Pb-Valider Link To
+              WHEN Key-Status = 1002
+                 PERFORM Screen1-Pb-Valider-Link
+      * Screen1-Pb-Annuler Link To
+              WHEN Key-Status = 1003
+                 PERFORM Screen1-Pb-Annuler-Link
+           END-EVALUATE
+           MOVE 1 TO Accept-Control
+           .
+
+       Acu-Close-Files.
+      *    Before-Close
+      *    After-Close
+           .
+
+      * COBCAP
+
+      * MXAGEDIS
+
+       Acu-Screen1-Exit.
+           IF Fiche-Chargee
+              UNLOCK MXAGEDIS
+           END-IF
+           SET Exit-Pushed TO TRUE
+           .
+
+
+       Screen1-Event-Proc.
+           .
+      ***   start event editor code   ***
+       COPY "W:/MISTRAL/COPY/ENVMIS.CBL".
+      *
+       Screen1-Bef-Create.
+           PERFORM Controle-Call
+           OPEN I-O MXAGEDIS
+           PERFORM STAT
+           .
+
+121119* CONSULTATION DU COMPTEUR DE L'AGENCE ==========================
+       Screen1-Pb-Afficher-Link.
+           IF Fiche-Chargee
+              UNLOCK MXAGEDIS
+              MOVE 0 TO W-CHARGE
+           END-IF
+           MOVE FUNCTION UPPER-CASE(W-COD-AGE) TO W-COD-AGE
+           MODIFY Screen1-Ef-Age, VALUE W-COD-AGE
+           IF W-COD-AGE = SPACES
+              MOVE "Code agence obligatoire" TO ACU-MSG-1
+              PERFORM MSG-ERREUR
+              EXIT PARAGRAPH
+           END-IF
+           MOVE W-COD-AGE TO COD-MAGD
+121119*    lecture avec verrou : personne d'autre ne peut réserver
+121119*    de numéro pour cette agence tant que l'écran est ouvert
+           READ MXAGEDIS LOCK INVALID
+              MOVE "Agence inconnue dans AGEDIS" TO ACU-MSG-1
+              MOVE W-COD-AGE TO ACU-MSG-2
+              PERFORM MSG-ERREUR
+              EXIT PARAGRAPH
+           END-READ
+           PERFORM STAT
+           MOVE 1 TO W-CHARGE
+           MOVE BON-MAGD TO W-BON-ACTUEL
+           MOVE BON-MAGD TO W-BON-NOUVEAU
+           MODIFY Screen1-Ef-Actuel, VALUE W-BON-ACTUEL
+           MODIFY Screen1-Ef-Nouveau, VALUE W-BON-NOUVEAU
+           MODIFY Screen1-Ef-Nouveau, ENABLED 1
+           MODIFY Screen1-Pb-Valider, ENABLED 1
+           .
+
+121119* ENREGISTREMENT DU NOUVEAU COMPTEUR ============================
+       Screen1-Pb-Valider-Link.
+           IF NOT Fiche-Chargee
+              EXIT PARAGRAPH
+           END-IF
+           MOVE W-BON-NOUVEAU TO BON-MAGD
+           IF BON-MAGD < W-BON-ACTUEL
+              MOVE "Le nouveau numéro ne peut pas être inférieur au"
+                 TO ACU-MSG-1
+              MOVE "numéro actuel (bons déjà attribués)"
+                 TO ACU-MSG-2
+              PERFORM MSG-ERREUR
+              EXIT PARAGRAPH
+           END-IF
+           REWRITE ENR-MAGD INVALID
+              MOVE "Réécriture AGEDIS" TO ACU-MSG-1
+              MOVE CLE1-MAGD TO ACU-MSG-2
+              PERFORM MSG-ERREUR
+              EXIT PARAGRAPH
+           END-REWRITE
+           PERFORM STAT
+           UNLOCK MXAGEDIS
+           MOVE 0 TO W-CHARGE
+           MOVE "Numérotation mise à jour." TO ACU-MSG-1
+           MOVE W-COD-AGE TO ACU-MSG-2
+           PERFORM MSG-INFO
+           MODIFY Screen1-Ef-Nouveau, ENABLED 0
+           MODIFY Screen1-Pb-Valider, ENABLED 0
+           .
+
+121119* FERMETURE DE L'ECRAN ===========================================
+       Screen1-Pb-Annuler-Link.
+           PERFORM Acu-Screen1-Exit
+           .
+
+
+      *{Bench}end
+       REPORT-COMPOSER SECTION.
