@@ -35,6 +35,7 @@
        COPY "MXFAMART.sl".
        COPY "MXARTSA2.sl".
        COPY "MXART2.sl".
+240220 COPY "MXNOMART.sl".
       *{Bench}end
        DATA                        DIVISION.
        FILE                        SECTION.
@@ -54,6 +55,7 @@
        COPY "MXFAMART.fd".
        COPY "MXARTSA2.fd".
        COPY "MXART2.fd".
+240220 COPY "MXNOMART.fd".
       *{Bench}end
        WORKING-STORAGE             SECTION.
       *{Bench}acu-def
@@ -89,6 +91,17 @@
        77 Screen1-Handle
                   USAGE IS HANDLE OF WINDOW VALUE NULL.
        77 W-STOGR          PIC  S9(9)V99.
+240220* zones de travail pour la simulation de prix sans bon (cf.
+240220* Screen1-Pb-SimulPrix-Link)
+       77 W-SIMUL-COD      PIC  X(20).
+       77 W-SIMUL-CLI      PIC  9(8).
+240220* zones de travail pour l'explosion de marge d'un article composé
+240220* (cf. Screen1-Pb-MargeKit-Link)
+       77 W-KIT-COD        PIC  X(20).
+       77 W-KIT-PV         PIC  S9(9)V99.
+       77 W-KIT-PAC-TOT    PIC  S9(9)V99.
+       77 W-KIT-NBCOMPO    PIC  9(4).
+       77 W-EOF-MNOM       PIC  9.
        77 Default-Font
                   USAGE IS HANDLE OF FONT DEFAULT-FONT.
        77 Small-Font
@@ -562,15 +575,33 @@
               NO-TAB, SELF-ACT, 
               TITLE "Liste des fournisseur", VISIBLE 0, 
               ATW-CSS-CLASS "button-icon fa-search".
-           03 Screen1-Pb-GFA, Push-Button, 
-              COL 168,86, LINE 7,62, LINES 24, SIZE 24, 
-              BITMAP-HANDLE ZOOMxxx12-BMP, BITMAP-NUMBER 1, UNFRAMED, 
-              SQUARE, 
-              EXCEPTION-VALUE 1012, FONT IS Small-Font, ID IS 47, 
-              NO-TAB, SELF-ACT, 
-              TITLE "Liste des fournisseur", VISIBLE 0, 
+           03 Screen1-Pb-GFA, Push-Button,
+              COL 168,86, LINE 7,62, LINES 24, SIZE 24,
+              BITMAP-HANDLE ZOOMxxx12-BMP, BITMAP-NUMBER 1, UNFRAMED,
+              SQUARE,
+              EXCEPTION-VALUE 1012, FONT IS Small-Font, ID IS 47,
+              NO-TAB, SELF-ACT,
+              TITLE "Liste des fournisseur", VISIBLE 0,
               ATW-CSS-CLASS "button-icon fa-search".
-           03 Screen1-La-ASTO, Label, 
+240220*    simulation de prix (client/article sélectionné) sans bon,
+240220*    cf. Screen1-Pb-SimulPrix-Link
+           03 Screen1-Ef-SimulCli, Entry-Field,
+              COL 19,71, LINE 41,38, LINES 1,92 CELLS, SIZE 14,00 CELLS,
+              3-D, COLOR IS 2, ID IS 55, MAX-TEXT 8,
+              VALUE W-SIMUL-CLI.
+           03 Screen1-Pb-SimulPrix, Push-Button,
+              COL 34,71, LINE 41,00, LINES 1,92 CELLS,
+              SIZE 22,00 CELLS,
+              3-D, COLOR IS 2, EXCEPTION-VALUE 1090, FONT IS Small-Font,
+              ID IS 56, TITLE "Simuler prix".
+240220*    marge d'un article composé (explosion des composants),
+240220*    cf. Screen1-Pb-MargeKit-Link - design Screen1 à compléter
+           03 Screen1-Pb-MargeKit, Push-Button,
+              COL 57,71, LINE 41,00, LINES 1,92 CELLS,
+              SIZE 22,00 CELLS,
+              3-D, COLOR IS 2, EXCEPTION-VALUE 1091, FONT IS Small-Font,
+              ID IS 57, TITLE "Marge kit".
+           03 Screen1-La-ASTO, Label,
               COL 28,86, LINE 16,31, LINES 1,23 CELLS, 
               SIZE 17,29 CELLS, 
               COLOR IS 2, FONT IS Small-Font, ID IS 23, LABEL-OFFSET 0, 
@@ -935,6 +966,12 @@
       * Screen1-Cb-ASTO Link To
               WHEN Key-Status = 1158
                  PERFORM Screen1-Cb-ASTO-Link
+240220* Screen1-Pb-SimulPrix Link To
+              WHEN Key-Status = 1090
+                 PERFORM Screen1-Pb-SimulPrix-Link
+240220* Screen1-Pb-MargeKit Link To
+              WHEN Key-Status = 1091
+                 PERFORM Screen1-Pb-MargeKit-Link
            END-EVALUATE
            MOVE 1 TO Accept-Control
            .
@@ -3957,6 +3994,198 @@
       **     move cod-mart2 to LK-MART-L-COD
       **     move des-mart2 to LK-MART-L-DES.
       *
+      ******************************************************************
+240220*    Simulation de prix pour l'article choisi dans la grille et
+240220*    un code client saisi dans Screen1-Ef-SimulCli, sans créer
+240220*    ni bon ni ligne MXLDIS - pour donner un prix au téléphone
+240220*    avant d'ouvrir un devis. Reprend le même enchaînement que
+240220*    Maj-Pri-Art dans sbd-c.cbl (CAL-PV-ART-D puis CAL-MARGE),
+240220*    ici appliqué hors contexte de bon.
+240220*    Bouton Screen1-Pb-SimulPrix et zone Screen1-Ef-SimulCli, à
+240220*    ajouter au design du Screen1.
+      ******************************************************************
+240220 Screen1-Pb-SimulPrix-Link.
+240220     IF Screen1-Gd-1-Cursor-Y-Old < 2
+240220        MOVE "Aucun article sélectionné." TO ACU-MSG-1
+240220        MOVE SPACE TO ACU-MSG-2 ACU-MSG-3
+240220        PERFORM MSG-INFO
+240220        EXIT PARAGRAPH
+240220     END-IF
+240220     INQUIRE Screen1-Gd-1(Screen1-Gd-1-Cursor-Y-Old, 1),
+240220             HIDDEN-DATA IN W-SIMUL-COD
+240220     IF W-SIMUL-COD = SPACE
+240220        MOVE "Aucun article sélectionné." TO ACU-MSG-1
+240220        MOVE SPACE TO ACU-MSG-2 ACU-MSG-3
+240220        PERFORM MSG-INFO
+240220        EXIT PARAGRAPH
+240220     END-IF
+
+240220     INQUIRE Screen1-Ef-SimulCli, VALUE IN W-SIMUL-CLI
+240220     IF W-SIMUL-CLI = ZERO
+240220        MOVE "Saisir un code client avant de simuler."
+240220           TO ACU-MSG-1
+240220        MOVE SPACE TO ACU-MSG-2 ACU-MSG-3
+240220        PERFORM MSG-INFO
+240220        EXIT PARAGRAPH
+240220     END-IF
+
+240220     MOVE W-SIMUL-COD TO COD-MART COD-MASA
+240220     READ MXART INVALID
+240220        MOVE "Article introuvable." TO ACU-MSG-1
+240220        MOVE SPACE TO ACU-MSG-2 ACU-MSG-3
+240220        PERFORM MSG-INFO
+240220        EXIT PARAGRAPH
+240220     END-READ
+240220     PERFORM STAT
+
+240220     MOVE LK-MART-L-AGE TO AGE-MASA
+240220     READ MXARTSA INVALID MOVE 2 TO STO-MASA
+240220     END-READ
+240220     PERFORM STAT
+
+240220     MOVE GRA-MART TO GRA-MFAM
+240220     MOVE FAM-MART TO FAM-MFAM
+240220     READ MXFAMART INVALID MOVE SPACE TO ENR-MFAM
+240220     END-READ
+240220     PERFORM STAT
+
+240220     MOVE W-SIMUL-CLI TO COD-MCLI
+240220     READ MXCLI KEY CLE6-MCLI INVALID
+240220        MOVE "Client introuvable." TO ACU-MSG-1
+240220        MOVE SPACE TO ACU-MSG-2 ACU-MSG-3
+240220        PERFORM MSG-INFO
+240220        EXIT PARAGRAPH
+240220     END-READ
+240220     PERFORM STAT
+
+240220     MOVE COD-MCLI TO COD-MCLD
+240220     READ MXCLID INVALID
+240220        MOVE "Client non rattaché en distribution." TO ACU-MSG-1
+240220        MOVE SPACE TO ACU-MSG-2 ACU-MSG-3
+240220        PERFORM MSG-INFO
+240220        EXIT PARAGRAPH
+240220     END-READ
+240220     PERFORM STAT
+
+240220     MOVE PVT-MART TO CAL-MARGE-PUB CAL-MARGE-PUN
+240220     PERFORM CAL-PV-ART-D       | calcul prix de vente et remise
+240220     MOVE COD-MART TO W-ART
+240220     MOVE W-PUB TO CAL-MARGE-PUB CAL-MARGE-PUN
+240220     PERFORM CAL-MARGE THRU F-CAL-MARGE.  | calcul prix de revient
+
+240220     MOVE W-PUB TO W-PICZ7VZZ
+240220     STRING "PV : " DELIMITED BY SIZE
+240220            W-PICZ7VZZ DELIMITED BY SIZE
+240220            "   Remise : " DELIMITED BY SIZE
+240220            W-REM DELIMITED BY SIZE
+240220            " %" DELIMITED BY SIZE
+240220            INTO ACU-MSG-1
+240220     MOVE CAL-MARGE-PAC TO W-PICZ7VZZ
+240220     STRING "Prix de revient : " DELIMITED BY SIZE
+240220            W-PICZ7VZZ DELIMITED BY SIZE
+240220            INTO ACU-MSG-2
+240220     MOVE CAL-MARGE-MBU TO W-PICZ7VZZ
+240220     STRING "Marge unitaire : " DELIMITED BY SIZE
+240220            W-PICZ7VZZ DELIMITED BY SIZE
+240220            INTO ACU-MSG-3
+240220     PERFORM MSG-INFO
+240220     .
+      *
+      ******************************************************************
+240220*    Explosion d'un article composé (Ens. Fixe/Variable/Kit, cf.
+240220*    INO-MART et la combo Cm-MART-INO) pour comparer le coût de
+240220*    revient cumulé de ses composants (MXNOMART) à son PV,
+240220*    sans créer de ligne de bon. Le coût de chaque composant
+240220*    est recalculé via CAL-MARGE, au même titre que
+240220*    Screen1-Pb-SimulPrix-Link ci-dessus.
+240220*    Bouton Screen1-Pb-MargeKit à ajouter au design du Screen1.
+      ******************************************************************
+240220 Screen1-Pb-MargeKit-Link.
+240220     IF Screen1-Gd-1-Cursor-Y-Old < 2
+240220        MOVE "Aucun article sélectionné." TO ACU-MSG-1
+240220        MOVE SPACE TO ACU-MSG-2 ACU-MSG-3
+240220        PERFORM MSG-INFO
+240220        EXIT PARAGRAPH
+240220     END-IF
+240220     INQUIRE Screen1-Gd-1(Screen1-Gd-1-Cursor-Y-Old, 1),
+240220             HIDDEN-DATA IN W-KIT-COD
+240220     IF W-KIT-COD = SPACE
+240220        MOVE "Aucun article sélectionné." TO ACU-MSG-1
+240220        MOVE SPACE TO ACU-MSG-2 ACU-MSG-3
+240220        PERFORM MSG-INFO
+240220        EXIT PARAGRAPH
+240220     END-IF
+
+240220     MOVE W-KIT-COD TO COD-MART
+240220     READ MXART INVALID
+240220        MOVE "Article introuvable." TO ACU-MSG-1
+240220        MOVE SPACE TO ACU-MSG-2 ACU-MSG-3
+240220        PERFORM MSG-INFO
+240220        EXIT PARAGRAPH
+240220     END-READ
+240220     PERFORM STAT
+
+240220     IF INO-MART = 0
+240220        MOVE "Cet article n'est pas une composition (kit/ens.)."
+240220           TO ACU-MSG-1
+240220        MOVE SPACE TO ACU-MSG-2 ACU-MSG-3
+240220        PERFORM MSG-INFO
+240220        EXIT PARAGRAPH
+240220     END-IF
+
+240220     MOVE PVT-MART TO W-KIT-PV
+240220     MOVE 0 TO W-KIT-PAC-TOT W-KIT-NBCOMPO W-EOF-MNOM
+
+240220     MOVE W-KIT-COD TO COD-MNOM
+240220     START MXNOMART KEY NOT < CLE1-MNOM INVALID
+240220        MOVE 1 TO W-EOF-MNOM
+240220     END-START
+240220     IF W-EOF-MNOM = 0
+240220        READ MXNOMART NEXT END MOVE 1 TO W-EOF-MNOM
+240220        END-READ
+240220        PERFORM STAT
+240220     END-IF
+240220     PERFORM UNTIL W-EOF-MNOM = 1 OR COD-MNOM NOT = W-KIT-COD
+240220        ADD 1 TO W-KIT-NBCOMPO
+240220        MOVE ART-MNOM TO COD-MART W-ART
+240220        READ MXART INVALID MOVE SPACE TO ENR-MART
+240220        END-READ
+240220        PERFORM STAT
+240220        MOVE PVT-MART TO CAL-MARGE-PUB CAL-MARGE-PUN
+240220        PERFORM CAL-MARGE THRU F-CAL-MARGE
+240220        COMPUTE W-KIT-PAC-TOT = W-KIT-PAC-TOT
+240220                              + (CAL-MARGE-PAC * QTE-MNOM)
+240220        READ MXNOMART NEXT END MOVE 1 TO W-EOF-MNOM
+240220        END-READ
+240220        PERFORM STAT
+240220     END-PERFORM
+
+240220     IF W-KIT-NBCOMPO = 0
+240220        MOVE "Aucun composant défini pour cet article."
+240220           TO ACU-MSG-1
+240220        MOVE SPACE TO ACU-MSG-2 ACU-MSG-3
+240220        PERFORM MSG-INFO
+240220        EXIT PARAGRAPH
+240220     END-IF
+
+240220     MOVE W-KIT-PV TO W-PICZ7VZZ
+240220     STRING "PV kit : " DELIMITED BY SIZE
+240220            W-PICZ7VZZ DELIMITED BY SIZE
+240220            INTO ACU-MSG-1
+240220     MOVE W-KIT-PAC-TOT TO W-PICZ7VZZ
+240220     STRING "Coût cumulé des " DELIMITED BY SIZE
+240220            W-KIT-NBCOMPO DELIMITED BY SIZE
+240220            " composant(s) : " DELIMITED BY SIZE
+240220            W-PICZ7VZZ DELIMITED BY SIZE
+240220            INTO ACU-MSG-2
+240220     COMPUTE W-KIT-PAC-TOT = W-KIT-PV - W-KIT-PAC-TOT
+240220     MOVE W-KIT-PAC-TOT TO W-PICZ7VZZ
+240220     STRING "Marge kit : " DELIMITED BY SIZE
+240220            W-PICZ7VZZ DELIMITED BY SIZE
+240220            INTO ACU-MSG-3
+240220     PERFORM MSG-INFO
+240220     .
+      *
 081117 Screen1-Cb-ACHI-Link.
       *--------------------*
            IF W-PREM-RECH = 1 THEN
