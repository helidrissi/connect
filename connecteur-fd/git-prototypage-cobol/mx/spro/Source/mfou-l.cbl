@@ -27,6 +27,11 @@
        COPY "RECHCMD.sl".
        COPY "MXAGENCE.sl".
        COPY "MXMARQUE.sl".
+121119*  MOQ-MCTF (PIC 9(05), quantité mini de commande) et DLA-MCTF
+121119*  (PIC 9(03), délai fournisseur en jours) ajoutés à
+121119*  l'enregistrement CATFOU, clé FOU-MCTF + REF-MCTF ; vérifiés à
+121119*  la sélection d'un fournisseur (Controle-MOQ)
+       COPY "MXCATFOU.sl".
       *{Bench}end
        DATA                        DIVISION.
        FILE                        SECTION.
@@ -38,6 +43,7 @@
        COPY "RECHCMD.fd".
        COPY "MXAGENCE.fd".
        COPY "MXMARQUE.fd".
+       COPY "MXCATFOU.fd".
       *{Bench}end
        WORKING-STORAGE             SECTION.
       *{Bench}acu-def
@@ -175,12 +181,26 @@
        77 ENGRENAGE32-BMP  PIC  S9(6)
                   USAGE IS COMP-4
                   VALUE IS 0.
+121119*  Controle-MOQ : alerte si LK-MFOU-L-QTE < MOQ-MCTF du
+121119*  fournisseur retenu pour la référence LK-MFOU-L-REF
+       77 MXCATFOU-FILE-STATUS         PIC  X(2).
+           88 Valid-MXCATFOU VALUE IS "00" THRU "09".
+240220*  PPAL-MCTF (PIC X(01), "O"/"N") ajouté à l'enregistrement
+240220*  CATFOU : fournisseur principal pour la famille de l'article,
+240220*  clé FOU-MCTF + REF-MCTF ; utilisé pour présélectionner le
+240220*  fournisseur par défaut dans la grille (Controle-Fou-Principal)
+240220 77 W-LIG-PRINCIPAL              PIC  9(3) VALUE 0.
 
       *{Bench}end
        LINKAGE                     SECTION.
       *{Bench}linkage
        77 LK-ZONE-PALM     PIC  X(500).
            COPY  "LK-MFOU-L.WRK".
+121119*  LK-MFOU-L-REF (PIC X(20), référence article chez le
+121119*  fournisseur) et LK-MFOU-L-QTE (PIC S9(7)V99, quantité d'achat
+121119*  envisagée) ajoutés à LK-MFOU-L ; renseignés par l'appelant
+121119*  (ex : sbd-c.cbl) pour que Controle-MOQ puisse avertir si la
+121119*  quantité saisie est inférieure au MOQ du fournisseur choisi
       *{Bench}end
        SCREEN                      SECTION.
       *{Bench}copy-screen
@@ -762,6 +782,7 @@
       * Remplissage de la grille...
            INITIALIZE ENR-MFOU
            MOVE 0 TO W-EOF
+240220     MOVE 0 TO W-LIG-PRINCIPAL
            EVALUATE W-ORD
            WHEN 1
                MOVE W-COD TO COD-MFOU
@@ -801,6 +822,12 @@
            END-PERFORM
 
       * Positionnement du curseur sur la grille...
+240220* Si un fournisseur principal a été repéré (Controle-Fou-
+240220* Principal), il devient la ligne par défaut au lieu de la
+240220* première ligne de la liste.
+240220     IF W-LIG-PRINCIPAL NOT = 0
+240220        MOVE W-LIG-PRINCIPAL TO Screen1-Gd-1-Cursor-Y-Old
+240220     END-IF
            MODIFY Screen1-Gd-1,
                   Y = Screen1-Gd-1-Cursor-Y-Old,
                   CURSOR-Y = Screen1-Gd-1-Cursor-Y-Old,
@@ -854,9 +881,10 @@
 
               MOVE ABR-MAGC TO Screen1-Gd-1-AGE
            END-IF
-121110           
+121110
            MODIFY Screen1-Gd-1,
                   RECORD-TO-ADD = Screen1-Gd-1-Record
+240220     PERFORM Controle-Fou-Principal
            .
        Mep-Un-Fou-Interloc.
            IF COD-MFOU = 0 OR CANN-MFOU <> 0 EXIT PARAGRAPH
@@ -880,6 +908,7 @@
            MOVE W-INTERLOCUTEUR TO Screen1-Gd-1-Interloc
            MODIFY Screen1-Gd-1,
                   RECORD-TO-ADD = Screen1-Gd-1-Record
+240220     PERFORM Controle-Fou-Principal
            .
        Plus-Grille.
            IF W-EOF = 0 THEN
@@ -949,9 +978,58 @@
            INQUIRE Screen1-Gd-1(Event-Data-2, 2),
                    CELL-DATA IN LK-MFOU-L-RAI
 
+           PERFORM Controle-MOQ
            MOVE Event-Action-Fail TO Event-Action
            PERFORM Mistral-CloseCurrentWindow
            .
+121119* AVERTISSEMENT SI QUANTITE < MOQ DU FOURNISSEUR RETENU ========
+       Controle-MOQ.
+           IF LK-MFOU-L-REF = SPACES OR LK-MFOU-L-COD = ZERO
+              EXIT PARAGRAPH
+           END-IF
+           MOVE LK-MFOU-L-COD TO FOU-MCTF
+           MOVE LK-MFOU-L-REF TO REF-MCTF
+           OPEN INPUT MXCATFOU
+           READ MXCATFOU INVALID
+              CLOSE MXCATFOU
+              EXIT PARAGRAPH
+           END-READ
+           CLOSE MXCATFOU
+           IF MOQ-MCTF > 0 AND LK-MFOU-L-QTE < MOQ-MCTF
+              MOVE "Quantité inférieure à la quantité minimum de"
+                 TO ACU-MSG-1
+              STRING "commande de ce fournisseur (MOQ "
+                     DELIMITED BY SIZE
+                     MOQ-MCTF DELIMITED BY SIZE
+                     ")" DELIMITED BY SIZE
+                 INTO ACU-MSG-2
+              PERFORM MSG-INFO
+           END-IF
+           .
+240220* PRESELECTION DU FOURNISSEUR PRINCIPAL (CATFOU) ================
+240220* Pour l'article LK-MFOU-L-REF passé par l'appelant, recherche
+240220* dans CATFOU si le fournisseur courant (COD-MFOU) est marqué
+240220* "fournisseur principal" (PPAL-MCTF) ; si oui, la ligne de la
+240220* grille est mise en valeur et retenue comme ligne par défaut
+240220* (W-LIG-PRINCIPAL), au lieu de laisser l'utilisateur choisir
+240220* parmi une liste non triée.
+240220 Controle-Fou-Principal.
+240220     IF LK-MFOU-L-REF = SPACES
+240220        EXIT PARAGRAPH
+240220     END-IF
+240220     MOVE COD-MFOU TO FOU-MCTF
+240220     MOVE LK-MFOU-L-REF TO REF-MCTF
+240220     OPEN INPUT MXCATFOU
+240220     READ MXCATFOU INVALID
+240220        CLOSE MXCATFOU
+240220        EXIT PARAGRAPH
+240220     END-READ
+240220     CLOSE MXCATFOU
+240220     IF PPAL-MCTF = "O"
+240220        MOVE Tmp-9-3 TO W-LIG-PRINCIPAL
+240220        MODIFY Screen1-Gd-1(Tmp-9-3), ROW-COLOR = 448
+240220     END-IF
+240220     .
       *
        Screen1-Gd-1-Ev-Msg-Goto-Cell.
       * La ligne de titre est à ignorer...
@@ -994,6 +1072,7 @@
            INQUIRE Screen1-Gd-1(Screen1-Gd-1-Cursor-Y-Old, 2),
                    CELL-DATA IN LK-MFOU-L-RAI
 
+           PERFORM Controle-MOQ
            PERFORM Mistral-CloseCurrentWindow
            .
       *
