@@ -22,11 +22,35 @@
       *{Bench}file-control
        COPY "COBCAP.sl".
       *{Bench}end
+240220*    droits d'accès aux boutons du menu, par rôle opérateur,
+240220*    cf. Charge-Droits-Menu
+           COPY "MXROLPALM.sl".
+           COPY "MXROLMNU.sl".
+240220*    journal des lancements de modules, cf. Audit-Lancement
+           SELECT LOGMNU ASSIGN TO ASSIGN-LOGMNU
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS FILE-STATUS-MNU.
        DATA                        DIVISION.
        FILE                        SECTION.
       *{Bench}file
        COPY "COBCAP.fd".
       *{Bench}end
+240220*    clé IDE-ROLPALM PIC X(8) = IDE-PALM de l'opérateur ;
+240220*    COD-ROLPALM PIC X(3) = code rôle. Fichier ou enregistrement
+240220*    absent : l'opérateur garde le rôle par défaut "STD", qui
+240220*    ne restreint aucun bouton (cf. MXROLMNU ci-dessous) - le
+240220*    comportement est donc inchangé tant que les rôles ne sont
+240220*    pas explicitement paramétrés.
+           COPY "MXROLPALM.fd".
+240220*    clé CLE1-ROLMNU = COD-ROLMNU PIC X(3) + COD-BTNMNU PIC X(4)
+240220*    (code bouton : MAR/ART/VTE/HIV/MTF/SBD/SBDM) ;
+240220*    VIS-ROLMNU PIC 9 = bouton visible (1) ou masqué (0) pour ce
+240220*    rôle. Absence de fichier ou d'enregistrement pour un couple
+240220*    rôle/bouton donné : le bouton reste visible, comme avant
+240220*    cette fonctionnalité.
+           COPY "MXROLMNU.fd".
+       FD  LOGMNU LABEL RECORD STANDARD.
+       01  ENR-LOGMNU          PIC X(100).
        WORKING-STORAGE             SECTION.
       *{Bench}acu-def
        COPY "acugui.def".
@@ -69,6 +93,21 @@
        77 W-PARAM3         PIC  X(10).
        77 W-PARAM4         PIC  X(10).
 
+240220*    droits d'accès aux boutons du menu, cf. Charge-Droits-Menu
+       77 COD-ROLE-MNU     PIC  X(03).
+       77 W-EOF-ROLMNU     PIC  9.
+       77 W-VIS-MAR        PIC  9 VALUE 1.
+       77 W-VIS-ART        PIC  9 VALUE 1.
+       77 W-VIS-VTE        PIC  9 VALUE 1.
+       77 W-VIS-HIV        PIC  9 VALUE 1.
+       77 W-VIS-MTF        PIC  9 VALUE 1.
+       77 W-VIS-SBD        PIC  9 VALUE 1.
+       77 W-VIS-SBDM       PIC  9 VALUE 1.
+240220*    journal des lancements de modules, cf. Audit-Lancement
+       77 ASSIGN-LOGMNU    PIC  X(80).
+       77 FILE-STATUS-MNU  PIC  X(02).
+       77 W-AUDIT-PRG      PIC  X(20).
+
       *{Bench}end
        LINKAGE                     SECTION.
       *{Bench}linkage
@@ -114,10 +153,15 @@
               COL 19,43, LINE 33,85, LINES 1,85 CELLS, SIZE 7,29 CELLS, 
               EXCEPTION-VALUE 1122, ID IS 10, 
               TITLE "SBDM".
-           03 Screen1-Pb-2, Push-Button, 
-              COL 4,43, LINE 37,08, LINES 2,54 CELLS, SIZE 26,29 CELLS, 
-              COLOR IS W-COLOR-PROTO, EXCEPTION-VALUE 1555, ID IS 12, 
+           03 Screen1-Pb-2, Push-Button,
+              COL 4,43, LINE 37,08, LINES 2,54 CELLS, SIZE 26,29 CELLS,
+              COLOR IS W-COLOR-PROTO, EXCEPTION-VALUE 1555, ID IS 12,
               TITLE "TEST".
+121119*    numérotation des bons par agence (agedis-m.acu)
+           03 Screen1-Pb-Agedis, Push-Button,
+              COL 4,43, LINE 33,85, LINES 1,85 CELLS, SIZE 26,57 CELLS,
+              EXCEPTION-VALUE 1556, ID IS 13,
+              TITLE "NUMEROTATION AGENCES".
 
       *{Bench}end
 
@@ -292,6 +336,9 @@
       * Screen1-Pb-2 Link To
               WHEN Key-Status = 1555
                  PERFORM Screen1-Pb-2-Link
+      * Screen1-Pb-Agedis Link To
+              WHEN Key-Status = 1556
+                 PERFORM Screen1-Pb-Agedis-Link
            END-EVALUATE
            MOVE 1 TO Accept-Control
            .
@@ -332,32 +379,44 @@
        COPY "envmis-credirect.cbl".
       *
        Screen1-Pb-art-Link.
+240220     MOVE "art-c.acu" TO W-AUDIT-PRG
+240220     PERFORM Audit-Lancement
            call "../../mx/o7/art-c.acu"
                using zone-palm lk-art-c
            cancel "../../mx/o7/art-c.acu"
            .
       *
        Screen1-Pb-mar-Link.                                                "
-           call   "../../mx/o7/mar.acu" 
+240220     MOVE "mar.acu" TO W-AUDIT-PRG
+240220     PERFORM Audit-Lancement
+           call   "../../mx/o7/mar.acu"
            cancel "../../mx/o7/mar.acu"
            .
       *
        Screen1-Pb-hiv-Link.
+240220     MOVE "hiv-c-credirect.acu" TO W-AUDIT-PRG
+240220     PERFORM Audit-Lancement
            call "../../mx/o7/hiv-c-credirect.acu"
                using zone-palm lk-hiv-c
-           cancel "../../mx/o7/hiv-c-credirect.acu" 
+           cancel "../../mx/o7/hiv-c-credirect.acu"
            .
       *
        Screen1-Pb-sbd-Link.
+240220     MOVE "sbd-c.acu" TO W-AUDIT-PRG
+240220     PERFORM Audit-Lancement
            call "../../mx/o7/sbd-c.acu" using zone-palm lk-sbd-c
-           cancel "../../mx/o7/sbd-c.acu" 
+           cancel "../../mx/o7/sbd-c.acu"
            .
        Screen1-Pb-sbdo-Link.
+240220     MOVE "sbd-c.acu" TO W-AUDIT-PRG
+240220     PERFORM Audit-Lancement
            call "../../mx/o7/sbd-c.acu" using zone-palm lk-sbd-c
            cancel "../../mx/o7/sbd-c.acu"
            .
        Screen1-Pb-mtf-Link.
-           call "../../mx/o7/mtf-credirect.acu" 
+240220     MOVE "mtf-credirect.acu" TO W-AUDIT-PRG
+240220     PERFORM Audit-Lancement
+           call "../../mx/o7/mtf-credirect.acu"
            cancel "../../mx/o7/mtf-credirect.acu"
            .
       *
@@ -370,29 +429,140 @@
 
       *
        Screen1-Pb-testlayout-Link.
-           call "../../mx/o7/test-layout.acu" 
+240220     MOVE "test-layout.acu" TO W-AUDIT-PRG
+240220     PERFORM Audit-Lancement
+           call "../../mx/o7/test-layout.acu"
            cancel "../../mx/o7/test-layout.acu"
            .
       *
        Screen1-Aft-Initdata.
            ACCEPT W-PARAM FROM COMMAND-LINE
-           UNSTRING W-PARAM DELIMITED BY " " INTO 
+           UNSTRING W-PARAM DELIMITED BY " " INTO
                     W-PARAM1 W-PARAM2 W-PARAM3 W-PARAM4
            IF W-PARAM <> SPACES
-              DISPLAY MESSAGE "Paramètres: " 
+              DISPLAY MESSAGE "Paramètres: "
                       W-PARAM1 " | " W-PARAM2 " | " W-PARAM3 " | "
                       W-PARAM4.
+           PERFORM Charge-Droits-Menu
+           .
+      *
+240220*-------------------------------------------------------------*
+240220*    droits d'accès aux boutons du menu, par rôle opérateur : *
+240220*    cf. MXROLPALM (rôle de l'opérateur IDE-PALM) et MXROLMNU *
+240220*    (bouton visible ou non pour ce rôle) ci-dessus. Par       *
+240220*    défaut (fichiers absents, rôle ou bouton non répertorié), *
+240220*    tous les boutons restent visibles, comme avant cette      *
+240220*    fonctionnalité.                                           *
+240220*-------------------------------------------------------------*
+       Charge-Droits-Menu.
+      *--------------------*
+           MOVE "STD" TO COD-ROLE-MNU
+           OPEN INPUT MXROLPALM
+           PERFORM STAT
+           IF IND-STAT = 0
+              MOVE IDE-PALM TO IDE-ROLPALM
+              READ MXROLPALM
+                 INVALID CONTINUE
+                 NOT INVALID MOVE COD-ROLPALM TO COD-ROLE-MNU
+              END-READ
+              CLOSE MXROLPALM
+           END-IF
+
+           MOVE 1 TO W-VIS-MAR W-VIS-ART W-VIS-VTE W-VIS-HIV
+                      W-VIS-MTF W-VIS-SBD W-VIS-SBDM
+           OPEN INPUT MXROLMNU
+           PERFORM STAT
+           MOVE 0 TO W-EOF-ROLMNU
+           IF IND-STAT NOT = 0
+              MOVE 1 TO W-EOF-ROLMNU
+           ELSE
+              MOVE COD-ROLE-MNU TO COD-ROLMNU
+              START MXROLMNU KEY NOT < CLE1-ROLMNU
+                 INVALID MOVE 1 TO W-EOF-ROLMNU
+              END-START
+           END-IF
+           PERFORM UNTIL W-EOF-ROLMNU = 1
+              READ MXROLMNU NEXT AT END MOVE 1 TO W-EOF-ROLMNU END-READ
+              IF W-EOF-ROLMNU = 0
+                 IF COD-ROLMNU NOT = COD-ROLE-MNU
+                    MOVE 1 TO W-EOF-ROLMNU
+                 ELSE
+                    EVALUATE COD-BTNMNU
+                       WHEN "MAR"  MOVE VIS-ROLMNU TO W-VIS-MAR
+                       WHEN "ART"  MOVE VIS-ROLMNU TO W-VIS-ART
+                       WHEN "VTE"  MOVE VIS-ROLMNU TO W-VIS-VTE
+                       WHEN "HIV"  MOVE VIS-ROLMNU TO W-VIS-HIV
+                       WHEN "MTF"  MOVE VIS-ROLMNU TO W-VIS-MTF
+                       WHEN "SBD"  MOVE VIS-ROLMNU TO W-VIS-SBD
+                       WHEN "SBDM" MOVE VIS-ROLMNU TO W-VIS-SBDM
+                       WHEN OTHER CONTINUE
+                    END-EVALUATE
+                 END-IF
+              END-IF
+           END-PERFORM
+           IF IND-STAT = 0
+              CLOSE MXROLMNU
+           END-IF
+
+           MODIFY Screen1-Pb-mar,  VISIBLE W-VIS-MAR
+           MODIFY Screen1-Pb-art,  VISIBLE W-VIS-ART
+121119     MODIFY Screen1-Pb-sbd,  VISIBLE W-VIS-VTE
+           MODIFY Screen1-Pb-hiv,  VISIBLE W-VIS-HIV
+           MODIFY Screen1-Pb-MTF,  VISIBLE W-VIS-MTF
+121119     MODIFY Screen1-Pb-1,    VISIBLE W-VIS-SBD
+           MODIFY Screen1-Pb-SBDM, VISIBLE W-VIS-SBDM
+           .
+      *
+240220*-------------------------------------------------------------*
+240220*    une ligne d'audit par lancement de module (opérateur,     *
+240220*    programme, date/heure) - tous les lancements sont tracés, *
+240220*    pas seulement ceux soumis à restriction de rôle ci-dessus.*
+240220*    W-AUDIT-PRG est renseigné par l'appelant juste avant le   *
+240220*    PERFORM Audit-Lancement.                                  *
+240220*-------------------------------------------------------------*
+       Audit-Lancement.
+      *--------------------*
+           MOVE FUNCTION CURRENT-DATE TO DATHEU-SYS-M
+           STRING MX-DIR DELIMITED BY "  "
+                  "/dslancemenu.log" DELIMITED BY SIZE
+                  INTO ASSIGN-LOGMNU
+           OPEN EXTEND LOGMNU
+           IF FILE-STATUS-MNU NOT = "00"
+              OPEN OUTPUT LOGMNU
+           END-IF
+           STRING DAT-SYS-M DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  HEU-SYS-M DELIMITED BY SIZE
+                  MIN-SYS-M DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  IDE-PALM DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  W-AUDIT-PRG DELIMITED BY SIZE
+                  INTO ENR-LOGMNU
+           WRITE ENR-LOGMNU
+           CLOSE LOGMNU
            .
       *
        Screen1-Pb-sbdm-Link.
+240220     MOVE "sbd-cm.acu" TO W-AUDIT-PRG
+240220     PERFORM Audit-Lancement
            call "../../mx/o7/sbd-cm.acu" using zone-palm lk-sbd-c
            cancel "../../mx/o7/sbd-cm.acu"
            .
       *
        Screen1-Pb-2-Link.
+240220     MOVE "hivFZS.acu" TO W-AUDIT-PRG
+240220     PERFORM Audit-Lancement
            call "../../mx/o7/hivFZS.acu" using zone-palm lk-hiv-c
            cancel "../../mx/o7/hivFZS.acu"
            .
+      *
+       Screen1-Pb-Agedis-Link.
+240220     MOVE "agedis-m.acu" TO W-AUDIT-PRG
+240220     PERFORM Audit-Lancement
+           call "../../mx/o7/agedis-m.acu" using zone-palm
+           cancel "../../mx/o7/agedis-m.acu"
+           .
            
       *
        Screen1-Aft-Routine.
