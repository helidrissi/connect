@@ -6,6 +6,7 @@
       *    Si c'est pas trop tard...
            MOVE "Ce programme ne répond pas" TO ACU-MSG-1
            MOVE "Appuyer sur une touche pour quitter" TO ACU-MSG-2
+240220     PERFORM AUDIT-FERMETURE
            PERFORM ERREUR-LOG
            PERFORM MSG-ERREUR
            STOP RUN
@@ -212,6 +213,7 @@
       * 25/09/2008
            ACCEPT DAT-SYS-M FROM CENTURY-DATE
            ACCEPT HEURE-SYS-M FROM TIME
+240220     PERFORM AUDIT-OUVERTURE
            .
        F1-TRAIT-COBCAP.
       **************************************************************************
@@ -457,6 +459,73 @@
            CALL "C$SYSTEM" USING STAT-CMD
            .
 
+240220**** journal central des sessions/programmes ouverts : une ligne
+240220**** par passage dans TRAIT-COBCAP (donc à chaque écran ouvert),
+240220**** pour pouvoir reconstituer ce qu'un utilisateur avait ouvert
+240220**** quand il signale un problème. cf. AUDIT-FERMETURE ci-dessous
+240220**** pour l'évènement de fermeture correspondant, déclenché ici
+240220**** par STOP-PROGRAMME-FOU (le "programme ne répond pas"
+240220**** générique) - un programme peut aussi l'appeler lui-même
+240220**** (PERFORM AUDIT-FERMETURE) dans sa propre sortie normale s'il
+240220**** veut que ses fermetures "normales" soient tracées aussi.
+       AUDIT-OUVERTURE.
+           MOVE SPACE TO STAT-CMD
+           STRING G-DIR DELIMITED BY " "
+                  "/mistral/audit" DELIMITED BY SIZE
+                  INTO STAT-CMD
+           CALL "C$MAKEDIR" USING STAT-CMD GIVING STAT-COD
+           MOVE SPACE TO STAT-CMD
+           STRING "echo"        DELIMITED BY SIZE
+                  " "           DELIMITED BY SIZE
+                  '"'           DELIMITED BY SIZE | évite les problèmes avec les caractères spéciaux d'Unix
+                  DAT-SYS-M     DELIMITED BY SIZE
+                  " "           DELIMITED BY SIZE
+                  HEURE-SYS-M   DELIMITED BY SIZE
+                  " "           DELIMITED BY SIZE
+                  IDE-PALM      DELIMITED BY "   "
+                  " "           DELIMITED BY SIZE
+                  AGE-PALM      DELIMITED BY "   "
+                  " "           DELIMITED BY SIZE
+                  PRO-PALM      DELIMITED BY "              "
+                  " OUVERTURE"  DELIMITED BY SIZE
+                  '"'           DELIMITED BY SIZE
+                  " >>"         DELIMITED BY SIZE
+                  " "           DELIMITED BY SIZE
+                  G-DIR         DELIMITED BY " "
+                  "/mistral/audit/session.log" DELIMITED BY SIZE
+                  INTO STAT-CMD
+           CALL "C$SYSTEM" USING STAT-CMD
+           .
+
+       AUDIT-FERMETURE.
+           MOVE SPACE TO STAT-CMD
+           STRING G-DIR DELIMITED BY " "
+                  "/mistral/audit" DELIMITED BY SIZE
+                  INTO STAT-CMD
+           CALL "C$MAKEDIR" USING STAT-CMD GIVING STAT-COD
+           MOVE SPACE TO STAT-CMD
+           STRING "echo"        DELIMITED BY SIZE
+                  " "           DELIMITED BY SIZE
+                  '"'           DELIMITED BY SIZE
+                  DAT-SYS-M     DELIMITED BY SIZE
+                  " "           DELIMITED BY SIZE
+                  HEURE-SYS-M   DELIMITED BY SIZE
+                  " "           DELIMITED BY SIZE
+                  IDE-PALM      DELIMITED BY "   "
+                  " "           DELIMITED BY SIZE
+                  AGE-PALM      DELIMITED BY "   "
+                  " "           DELIMITED BY SIZE
+                  PRO-PALM      DELIMITED BY "              "
+                  " FERMETURE"  DELIMITED BY SIZE
+                  '"'           DELIMITED BY SIZE
+                  " >>"         DELIMITED BY SIZE
+                  " "           DELIMITED BY SIZE
+                  G-DIR         DELIMITED BY " "
+                  "/mistral/audit/session.log" DELIMITED BY SIZE
+                  INTO STAT-CMD
+           CALL "C$SYSTEM" USING STAT-CMD
+           .
+
        CURSEUR-SABLIER.
            CALL "W$MOUSE" USING SET-MOUSE-SHAPE, WAIT-POINTER.
        CURSEUR-FLECHE.
@@ -659,8 +728,28 @@
               AND NSO-PALM NOT = 0
               AND TFSO-PALM(IND-TAB-PALM) = "X"
                  MOVE 0 TO OK-FONCTION
-              ELSE 
-                 IF  IAG-PALM = "C" 
+              ELSE
+                 IF  IAG-PALM = "C"
                  AND TFAG-PALM(IND-TAB-PALM) = "X"
                     MOVE 0 TO OK-FONCTION.
 
+240220**** purge des fichiers temporaires /ft (Assign-FICTMP,
+240220**** XMLOut-Assign-Tmp) plus vieux que W-PURGE-JOURS jours. A
+240220**** appeler (PERFORM Purge-Fichiers-Tmp) depuis un module lancé
+240220**** par une tâche planifiée - le programme appelant doit
+240220**** déclarer, à côté des zones ENVMIS habituelles (MX-DIR,
+240220**** STAT-CMD) :
+240220****    77 W-PURGE-JOURS PIC 9(3).
+240220**** renseigné avant le PERFORM avec le nombre de jours à
+240220**** conserver.
+       Purge-Fichiers-Tmp.
+           MOVE SPACE TO STAT-CMD
+           STRING "find "                 DELIMITED BY SIZE
+                  MX-DIR                  DELIMITED BY " "
+                  "/ft -type f -mtime +"  DELIMITED BY SIZE
+                  W-PURGE-JOURS           DELIMITED BY SIZE
+                  " -delete"              DELIMITED BY SIZE
+                  INTO STAT-CMD
+           CALL "C$SYSTEM" USING STAT-CMD
+           .
+
