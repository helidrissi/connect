@@ -0,0 +1,167 @@
+121119***************************************************************
+121119*    JSONOut : écriture d'un fichier JSON "à la" XMLOut.      *
+121119*    Mêmes conventions d'appel que XMLOut (JSONOut-Id,       *
+121119*    JSONOut-Dir, JSONOut-Assign-Tmp, JSONOut-Open/Close) pour*
+121119*    que les programmes qui alimentent XMLOut puissent,      *
+121119*    au choix, produire un fichier .json à la place du .xml   *
+121119*    pour les intégrations qui attendent du JSON.            *
+121119*    Le fichier produit est un objet JSON "plat" : chaque     *
+121119*    appel à JSONOut-Append-TaggedData ajoute une paire       *
+121119*    "tag":"donnée" ; pas de gestion de tableaux/imbrications *
+121119*    (les rubriques répétées - ex: lignes de détail - ne sont*
+121119*    pas couvertes par cette première version).               *
+121119***************************************************************
+
+      * Assignation d'un nom de fichier temporaire.
+      * JSONOut-Id doit contenir l'identifiant de base du fichier.
+       JSONOut-Assign-Tmp.
+           MOVE SPACE TO JSONOut-Assign
+           MOVE FUNCTION CURRENT-DATE TO DATHEU-SYS-M
+           STRING JSONOut-DIR DELIMITED BY " "
+                  "/ft/" DELIMITED BY SIZE
+                  JSONOut-Id DELIMITED BY " "
+                  IDE-PALM DELIMITED BY " "
+                  DATHEU-SYS-M DELIMITED BY SIZE
+                  ".json" DELIMITED BY SIZE INTO JSONOut-Assign
+           .
+
+      * Création et ouverture du fichier en sortie
+       JSONOut-Open.
+           CLOSE JSONOut-File
+           DELETE FILE JSONOut-File
+           MOVE SPACES TO JSONOut-Record JSONOut-ItemToAdd
+           MOVE 0 TO JSONOut-Count
+           MOVE 1 TO JSONOut-First
+           OPEN OUTPUT JSONOut-File
+           PERFORM STAT
+           MOVE "{" TO JSONOut-ItemToAdd
+           PERFORM JSONOut-Append-Tag
+           MOVE 0 TO WCLOSE-JSONOut-File
+           .
+
+      * Recherche le début et la fin des données à ajouter.
+       JSONOut-Trim.
+           MOVE 1 TO JSONOut-Start
+           PERFORM UNTIL (JSONOut-Start > LENGTH OF JSONOut-ItemToAdd)
+                   OR (JSONOut-ItemToAdd(JSONOut-Start:1) NOT = SPACE)
+              ADD 1 TO JSONOut-Start
+           END-PERFORM
+           MOVE ZERO TO JSONOut-I
+           INSPECT JSONOut-ItemToAdd TALLYING JSONOut-I
+           FOR TRAILING SPACES
+           SUBTRACT JSONOut-I FROM LENGTH OF JSONOut-ItemToAdd
+           GIVING JSONOut-End
+           COMPUTE JSONOut-Length = JSONOut-End - JSONOut-Start + 1
+           IF JSONOut-ItemToAdd = SPACES
+              MOVE 1    TO JSONOut-Start JSONOut-End
+              MOVE ZERO TO JSONOut-Length
+           END-IF
+           .
+
+      * Ajoute des données brutes (non échappées) à la suite du
+      * fichier.
+      * Les données sont attendues dans JSONOut-ItemToAdd
+       JSONOut-Append-Tag.
+           PERFORM JSONOut-Trim
+           if JSONOut-Length  <= (256 - JSONOut-Count)
+              ADD 1 TO JSONOut-Count
+              MOVE JSONOut-ItemToAdd(JSONOut-Start:JSONOut-length) TO
+                   JSONOut-Record(JSONOut-Count:JSONOut-length)
+              COMPUTE JSONOut-Count = JSONOut-Count + JSONOut-length - 1
+              IF JSONOut-Count = 256 THEN
+                 PERFORM JSONOut-Flush
+              END-IF
+           ELSE
+              PERFORM VARYING JSONOut-I FROM JSONOut-Start BY 1
+                        UNTIL (JSONOut-I > JSONOut-End)
+                  MOVE JSONOut-ItemToAdd(JSONOut-I:1) TO JSONOut-Char
+                  PERFORM JSONOut-Append-Char
+              END-PERFORM
+           END-IF
+           MOVE SPACES TO JSONOut-ItemToAdd
+           .
+
+      * Ajoute des données, échappées au sens JSON, à la suite du
+      * fichier (entre guillemets). Les données sont attendues dans
+      * JSONOut-ItemToAdd
+       JSONOut-Append-Data.
+           PERFORM JSONOut-Trim
+           MOVE """" TO JSONOut-Char
+           PERFORM JSONOut-Append-Char
+           IF JSONOut-Length > 0
+              PERFORM VARYING JSONOut-I FROM JSONOut-Start BY 1
+                        UNTIL (JSONOut-I > JSONOut-End)
+                  EVALUATE JSONOut-ItemToAdd(JSONOut-I:1)
+                      WHEN """"
+                          MOVE "\" TO JSONOut-Char
+                          PERFORM JSONOut-Append-Char
+                          MOVE """" TO JSONOut-Char
+                          PERFORM JSONOut-Append-Char
+                      WHEN "\"
+                          MOVE "\" TO JSONOut-Char
+                          PERFORM JSONOut-Append-Char
+                          MOVE "\" TO JSONOut-Char
+                          PERFORM JSONOut-Append-Char
+                      WHEN OTHER
+                          MOVE JSONOut-ItemToAdd(JSONOut-I:1)
+                            TO JSONOut-Char
+                          PERFORM JSONOut-Append-Char
+                  END-EVALUATE
+              END-PERFORM
+           END-IF
+           MOVE """" TO JSONOut-Char
+           PERFORM JSONOut-Append-Char
+           MOVE SPACES TO JSONOut-ItemToAdd
+           .
+
+      * Ajoute une paire "tag":"donnée" à la suite du fichier...
+      * L'identifiant du tag est attendu dans JSONOut-TagToAdd
+      * Les données sont attendues dans JSONOut-DataToAdd
+       JSONOut-Append-TaggedData.
+           IF JSONOut-First = 1
+              MOVE 0 TO JSONOut-First
+           ELSE
+              MOVE "," TO JSONOut-ItemToAdd
+              PERFORM JSONOut-Append-Tag
+           END-IF
+           MOVE """" TO JSONOut-ItemToAdd
+           PERFORM JSONOut-Append-Tag
+           MOVE JSONOut-TagToAdd TO JSONOut-ItemToAdd
+           PERFORM JSONOut-Append-Tag
+           MOVE """:" TO JSONOut-ItemToAdd
+           PERFORM JSONOut-Append-Tag
+           MOVE JSONOut-DataToAdd TO JSONOut-ItemToAdd
+           PERFORM JSONOut-Append-Data
+           MOVE SPACES TO JSONOut-TagToAdd JSONOut-DataToAdd
+           .
+
+      * Ajout d'un caractère dans le buffer.
+       JSONOut-Append-Char.
+           ADD 1 TO JSONOut-Count
+           MOVE JSONOut-Char TO JSONOut-Record(JSONOut-Count:1)
+           IF JSONOut-Count = 256 THEN
+               PERFORM JSONOut-Flush
+           END-IF
+           .
+
+      * Vide le buffer vers le fichier.
+       JSONOut-Flush.
+           WRITE JSONOut-Record
+           PERFORM STAT
+           MOVE SPACES TO JSONOut-Record
+           MOVE 0 TO JSONOut-Count
+           .
+
+      * Ferme le fichier en sortie.
+       JSONOut-Close.
+           MOVE "}" TO JSONOut-ItemToAdd
+           PERFORM JSONOut-Append-Tag
+           PERFORM JSONOut-Flush
+           CLOSE JSONOut-File
+           MOVE 1 TO WCLOSE-JSONOut-File
+           .
+
+      * Détruit le fichier.
+       JSONOut-Delete.
+           DELETE FILE JSONOut-File
+           .
