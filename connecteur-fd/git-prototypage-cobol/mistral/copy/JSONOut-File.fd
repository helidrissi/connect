@@ -0,0 +1,4 @@
+121119* export JSON optionnel en miroir du XML (voir JSONOut.cbl) -
+121119* meme convention que XMLOut-File.fd.
+       FD  JSONOut-File LABEL RECORD STANDARD.
+       01  JSONOut-Record          PIC X(256).
