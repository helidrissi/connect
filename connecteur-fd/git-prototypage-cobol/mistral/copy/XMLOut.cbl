@@ -39,9 +39,21 @@
             INTO XMLOut-ItemToAdd
            PERFORM XMLOut-Append-Tag
            MOVE 0 TO WCLOSE-XMLOut-File
-           IF XMLOut-SsCoul NOT = 1 
+           IF XMLOut-SsCoul NOT = 1
               PERFORM Xml-Genere-Couleurs-de-Base
            END-IF
+121119*    export JSON facultatif, en parallèle du XML, pour les
+121119*    intégrations qui attendent du JSON plutôt que ce dialecte
+121119*    XML (voir JSONOut.cbl). XMLOut-JSON-Mirror (PIC 9, 0 par
+121119*    défaut) est à déclarer par le programme appelant, comme
+121119*    XMLOut-Assign ; le mettre à 1 avant XMLOut-Open pour
+121119*    obtenir un .json en plus du .xml.
+           IF XMLOut-JSON-Mirror = 1
+              MOVE XMLOut-Id  TO JSONOut-Id
+              MOVE XMLOut-Dir TO JSONOut-Dir
+              PERFORM JSONOut-Assign-Tmp
+              PERFORM JSONOut-Open
+           END-IF
            .
 
       * Création et ouverture du fichier en sortie
@@ -412,6 +424,12 @@
       * L'identifiant du tag est attendu dans XMLOut-TagToAdd
       * Les données sont attendues dans XMLOut-DataToAdd
        XMLOut-Append-TaggedData.
+121119*    mémorise tag/donnée avant mutation, pour le miroir JSON
+121119*    facultatif en fin de paragraphe (cf. XMLOut-JSON-Mirror)
+           IF XMLOut-JSON-Mirror = 1
+              MOVE XMLOut-TagToAdd  TO JSONOut-TagToAdd
+              MOVE XMLOut-DataToAdd TO JSONOut-DataToAdd
+           END-IF
            IF XMLOUT-CodeAttr <> SPACE THEN
               IF XMLOUT-LanAttr <> SPACE THEN
       *          Tag avec attribut CODE NOM et LAN
@@ -462,6 +480,9 @@
                                            INTO XMLOut-ItemToAdd
            PERFORM XMLOut-Append-Tag
            MOVE SPACES TO XMLOut-TagToAdd
+           IF XMLOut-JSON-Mirror = 1
+              PERFORM JSONOut-Append-TaggedData
+           END-IF
            .
 
       * Ajoute une séquence <tag>données</tag> à la suite du fichier...
@@ -570,9 +591,12 @@
        XMLOut-Close.
            MOVE "</mistral>" TO XMLOut-ItemToAdd
            PERFORM XMLOut-Append-Tag
-           PERFORM XMLOut-Flush 
+           PERFORM XMLOut-Flush
            CLOSE XMLOut-File
            MOVE 1 TO WCLOSE-XMLOut-File
+           IF XMLOut-JSON-Mirror = 1
+              PERFORM JSONOut-Close
+           END-IF
            .
 
        XMLOut-Close-Light.
@@ -793,3 +817,6 @@
            PERFORM XMLOut-Append-TaggedData
            .
 
+121119* miroir JSON facultatif (XMLOut-JSON-Mirror) : voir JSONOut.cbl
+       COPY "JSONOut.cbl".
+
